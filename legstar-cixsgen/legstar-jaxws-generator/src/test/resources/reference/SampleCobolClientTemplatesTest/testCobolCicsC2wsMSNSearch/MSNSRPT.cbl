@@ -0,0 +1,334 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNSRPT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch report reading the MSNSEARC search audit trail          *
+      * (AUDTMSN) and tallying invocation counts by R-Source and by   *
+      * AppID for the day, so we can show the vendor which of their   *
+      * catalogs we actually hit hardest.                             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTMSN01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Layout matches the audit record written by MSNSEARC.         *
+      *---------------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP              PIC X(15).
+           05  AUD-APPID                  PIC X(40).
+           05  AUD-QUERY                  PIC X(128).
+           05  AUD-CULTUREINFO            PIC X(32).
+           05  AUD-SAFESEARCH             PIC X(32).
+           05  AUD-REQUESTER-TERMID       PIC X(4).
+           05  AUD-RESP                   PIC S9(9) BINARY.
+           05  AUD-SOURCE-COUNT           PIC 9(4) COMP-5.
+           05  AUD-SOURCE-ENTRY OCCURS 10 TIMES.
+               10  AUD-SOURCE             PIC X(32).
+               10  AUD-SOURCE-OFFSET      PIC 9(9) COMP-5.
+               10  AUD-SOURCE-TOTAL       PIC 9(9) COMP-5.
+               10  AUD-SOURCE-RESULTS     PIC 9(9) COMP-5.
+               10  AUD-SOURCE-DISCREPANCY PIC X(1).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  AUDIT-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  REPORT-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-AUDIT-FILE             VALUE 'Y'.
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-SUB                        PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  End-of-day control totals, for balancing against the audit   *
+      *  file the way other daily CICS transaction volumes are        *
+      *  balanced. WS-CTL-TOTAL-RESULTS takes the first source's      *
+      *  AUD-SOURCE-RESULTS per record, since that field is the same  *
+      *  flat Result--C count duplicated across every source in the   *
+      *  record (see request 008/012's fix note).                     *
+      *---------------------------------------------------------------*
+       77  WS-CTL-SEARCHES               PIC 9(9) VALUE 0.
+       77  WS-CTL-OK-COUNT                PIC 9(9) VALUE 0.
+       77  WS-CTL-ERROR-COUNT             PIC 9(9) VALUE 0.
+       77  WS-CTL-TOTAL-RESULTS           PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Tally tables. Sized generously for a day's worth of distinct *
+      *  AppIDs/sources; a real shop would size these from provisioned*
+      *  volumes.                                                     *
+      *---------------------------------------------------------------*
+       01  APPID-TALLY-TABLE.
+           05  APPID-TALLY-COUNT          PIC 9(4) COMP-5 VALUE 0.
+           05  APPID-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY APPID-IX.
+               10  APPID-TALLY-KEY        PIC X(40) VALUE SPACES.
+               10  APPID-TALLY-INVOKES    PIC 9(9) VALUE 0.
+
+       01  SOURCE-TALLY-TABLE.
+           05  SOURCE-TALLY-COUNT         PIC 9(4) COMP-5 VALUE 0.
+           05  SOURCE-TALLY-ENTRY OCCURS 100 TIMES
+                   INDEXED BY SOURCE-IX.
+               10  SOURCE-TALLY-KEY       PIC X(32) VALUE SPACES.
+               10  SOURCE-TALLY-INVOKES   PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL               PIC X(20).
+           05  WS-RPT-KEY                 PIC X(40).
+           05  WS-RPT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-AUDIT-FILE THRU END-PROCESS-AUDIT-FILE
+               UNTIL END-OF-AUDIT-FILE.
+           PERFORM WRITE-REPORT THRU END-WRITE-REPORT.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'MSNSRPT STARTING ==============================='.
+           OPEN INPUT AUDIT-FILE.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSRPT AUDIT-FILE OPEN FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSRPT REPORT-FILE OPEN FAILED, STATUS='
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-AUDIT-FILE.
+
+           READ AUDIT-FILE
+               AT END SET END-OF-AUDIT-FILE TO TRUE
+           END-READ.
+
+       END-READ-AUDIT-FILE.   EXIT.
+
+       PROCESS-AUDIT-FILE.
+
+           PERFORM TALLY-APPID THRU END-TALLY-APPID.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > AUD-SOURCE-COUNT
+                      OR WS-SUB > 10
+               PERFORM TALLY-SOURCE THRU END-TALLY-SOURCE
+           END-PERFORM.
+
+           PERFORM TALLY-CONTROL-TOTALS THRU
+               END-TALLY-CONTROL-TOTALS.
+
+           PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE.
+
+       END-PROCESS-AUDIT-FILE.   EXIT.
+
+       TALLY-CONTROL-TOTALS.
+
+           ADD 1 TO WS-CTL-SEARCHES.
+
+           IF (AUD-RESP = 0)
+               ADD 1 TO WS-CTL-OK-COUNT
+           ELSE
+               ADD 1 TO WS-CTL-ERROR-COUNT
+           END-IF.
+
+           IF (AUD-SOURCE-COUNT > 0)
+               ADD AUD-SOURCE-RESULTS(1) TO WS-CTL-TOTAL-RESULTS
+           END-IF.
+
+       END-TALLY-CONTROL-TOTALS.   EXIT.
+
+       TALLY-APPID.
+
+           SET WS-FOUND TO 'N'.
+           SET APPID-IX TO 1.
+           SEARCH APPID-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN APPID-TALLY-KEY(APPID-IX) = AUD-APPID
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO APPID-TALLY-INVOKES(APPID-IX)
+           ELSE
+               IF (APPID-TALLY-COUNT >= 200)
+                   DISPLAY 'MSNSRPT APPID-TALLY-TABLE FULL, SKIPPING '
+                       'APPID=' AUD-APPID
+               ELSE
+                   ADD 1 TO APPID-TALLY-COUNT
+                   SET APPID-IX TO APPID-TALLY-COUNT
+                   MOVE AUD-APPID TO APPID-TALLY-KEY(APPID-IX)
+                   MOVE 1 TO APPID-TALLY-INVOKES(APPID-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-APPID.   EXIT.
+
+       TALLY-SOURCE.
+
+           SET WS-FOUND TO 'N'.
+           SET SOURCE-IX TO 1.
+           SEARCH SOURCE-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN SOURCE-TALLY-KEY(SOURCE-IX) = AUD-SOURCE(WS-SUB)
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO SOURCE-TALLY-INVOKES(SOURCE-IX)
+           ELSE
+               IF (SOURCE-TALLY-COUNT >= 100)
+                   DISPLAY 'MSNSRPT SOURCE-TALLY-TABLE FULL, SKIPPING '
+                       'SOURCE=' AUD-SOURCE(WS-SUB)
+               ELSE
+                   ADD 1 TO SOURCE-TALLY-COUNT
+                   SET SOURCE-IX TO SOURCE-TALLY-COUNT
+                   MOVE AUD-SOURCE(WS-SUB)
+                       TO SOURCE-TALLY-KEY(SOURCE-IX)
+                   MOVE 1 TO SOURCE-TALLY-INVOKES(SOURCE-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-SOURCE.   EXIT.
+
+       WRITE-REPORT.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'MSNSEARC DAILY SEARCH VOLUME BY SOURCE AND APPID'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'INVOCATIONS BY R-SOURCE' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > SOURCE-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'SOURCE:' TO WS-RPT-LABEL
+               MOVE SOURCE-TALLY-KEY(WS-IX) TO WS-RPT-KEY
+               MOVE SOURCE-TALLY-INVOKES(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'INVOCATIONS BY APPID' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > APPID-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'APPID:' TO WS-RPT-LABEL
+               MOVE APPID-TALLY-KEY(WS-IX) TO WS-RPT-KEY
+               MOVE APPID-TALLY-INVOKES(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'CONTROL TOTALS' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'SEARCHES ATTEMPTED:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-SEARCHES TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'OK-CODE COUNT:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-OK-COUNT TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'ERROR-CODE COUNT:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-ERROR-COUNT TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TOTAL RESULTS RETURNED:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-TOTAL-RESULTS TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-WRITE-REPORT.   EXIT.
+
+       WRITE-REPORT-LINE.
+
+           WRITE REPORT-LINE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSRPT REPORT-FILE WRITE FAILED, STATUS='
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+       EPILOG.
+
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'MSNSRPT STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM MSNSRPT.
