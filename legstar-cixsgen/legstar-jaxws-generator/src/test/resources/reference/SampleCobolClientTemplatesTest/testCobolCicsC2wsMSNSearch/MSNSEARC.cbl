@@ -17,23 +17,343 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      *  Audit trail of every request/reply pair sent to the search   *
+      *  provider (see WRITE-AUDIT-RECORD).                           *
+      *---------------------------------------------------------------*
+           SELECT AUDIT-FILE ASSIGN TO AUDTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Local cache of recent search responses, keyed on the search  *
+      *  criteria, so a repeat search does not have to pay for        *
+      *  another billed call to the provider.                         *
+      *---------------------------------------------------------------*
+           SELECT SEARCH-CACHE-FILE ASSIGN TO CACHMSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-KEY
+               FILE STATUS IS CACHE-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Requests that failed to invoke are queued here so a nightly  *
+      *  batch job (MSNSEARB) can resubmit them instead of the search *
+      *  being lost.                                                  *
+      *---------------------------------------------------------------*
+           SELECT RETRY-FILE ASSIGN TO RETRMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RETRY-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Printable hardcopy of the search results, routed to a JES    *
+      *  printer, so staff have something to hand a customer at the   *
+      *  counter.                                                     *
+      *---------------------------------------------------------------*
+           SELECT PRINTER-FILE ASSIGN TO PRTMSN01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTER-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Durable record of Image/Video URLs returned by a search, so  *
+      *  a good media hit is not lost just because nobody copied the  *
+      *  URL off the screen before the CICS commarea went away.       *
+      *---------------------------------------------------------------*
+           SELECT MEDIA-FILE ASSIGN TO MEDIMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MEDIA-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Per-minute outbound call counter, so a busy morning cannot   *
+      *  burst past the rate the provider's contract allows. Keyed on *
+      *  the calendar minute so the count naturally resets every      *
+      *  minute without a separate reset job.                         *
+      *---------------------------------------------------------------*
+           SELECT THROTTLE-FILE ASSIGN TO THRTMSN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS THR-MINUTE-KEY
+               FILE STATUS IS THROTTLE-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Externalized target-URI/userid/password for the MSNSearch    *
+      *  service, so the same load module can be pointed at test or   *
+      *  production without a recompile.                              *
+      *---------------------------------------------------------------*
+           SELECT CONFIG-FILE ASSIGN TO CFGMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Unified C2WS exception log. Every program built on the c2ws  *
+      *  client API (this one and LSC2WSSA) appends its ABORT-PROGRAM *
+      *  failures to the same physical file, so a bad C2WS morning    *
+      *  shows up as one incident trail instead of one per program.   *
+      *---------------------------------------------------------------*
+           SELECT INCIDENT-FILE ASSIGN TO C2WSINC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INCIDENT-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP              PIC X(15).
+           05  AUD-APPID                  PIC X(40).
+           05  AUD-QUERY                  PIC X(128).
+           05  AUD-CULTUREINFO            PIC X(32).
+           05  AUD-SAFESEARCH             PIC X(32).
+           05  AUD-REQUESTER-TERMID       PIC X(4).
+           05  AUD-RESP                   PIC S9(9) BINARY.
+           05  AUD-SOURCE-COUNT           PIC 9(4) COMP-5.
+           05  AUD-SOURCE-ENTRY OCCURS 10 TIMES.
+               10  AUD-SOURCE             PIC X(32).
+               10  AUD-SOURCE-OFFSET      PIC 9(9) COMP-5.
+               10  AUD-SOURCE-TOTAL       PIC 9(9) COMP-5.
+               10  AUD-SOURCE-RESULTS     PIC 9(9) COMP-5.
+               10  AUD-SOURCE-DISCREPANCY PIC X(1).
+                   88  TOTAL-MISMATCH         VALUE 'Y'.
+                   88  TOTAL-MATCHES          VALUE 'N'.
+
+       FD  SEARCH-CACHE-FILE
+           RECORDING MODE IS F.
+       01  CACHE-RECORD.
+           05  CACHE-KEY.
+               10  CACHE-APPID            PIC X(40).
+               10  CACHE-QUERY            PIC X(128).
+               10  CACHE-CULTUREINFO      PIC X(32).
+               10  CACHE-SAFESEARCH       PIC X(32).
+               10  CACHE-OFFSET           PIC 9(9) COMP-5.
+           05  CACHE-ABSTIME              PIC S9(15) COMP-3.
+           05  CACHE-REPLY-LEN            PIC S9(8) BINARY.
+           05  CACHE-REPLY-DATA           PIC X(32000).
+
+      *---------------------------------------------------------------*
+      *  RETRY-RECORD carries a snapshot of a request that failed to  *
+      *  invoke. RETRY-REQUEST-DATA is large enough to hold COM-REQUEST*
+      *  at its maximum OCCURS extents; RETRY-REQUEST-LEN records how *
+      *  many of those bytes are actually significant.                *
+      *---------------------------------------------------------------*
+       FD  RETRY-FILE
+           RECORDING MODE IS F.
+       01  RETRY-RECORD.
+           05  RETRY-TIMESTAMP            PIC X(15).
+           05  RETRY-RESP                 PIC S9(9) BINARY.
+           05  RETRY-ATTEMPTS             PIC 9(4) COMP-5.
+           05  RETRY-REQUEST-LEN          PIC S9(8) BINARY.
+           05  RETRY-REQUEST-DATA         PIC X(16000).
+
+       FD  PRINTER-FILE
+           RECORDING MODE IS F.
+       01  PRINTER-RECORD.
+           05  PRT-CARRIAGE-CONTROL       PIC X(1).
+           05  PRT-LINE                   PIC X(132).
+
+       FD  MEDIA-FILE
+           RECORDING MODE IS F.
+       01  MEDIA-RECORD.
+           05  MED-TIMESTAMP              PIC X(15).
+           05  MED-APPID                  PIC X(40).
+           05  MED-QUERY                  PIC X(128).
+           05  MED-SOURCE                 PIC X(32).
+           05  MED-IMAGE-URL              PIC X(32).
+           05  MED-IMAGE-WIDTH            PIC 9(9) COMP-5.
+           05  MED-IMAGE-HEIGHT           PIC 9(9) COMP-5.
+           05  MED-IMAGE-FILESIZE         PIC 9(9) COMP-5.
+           05  MED-THUMBNAIL-URL          PIC X(32).
+           05  MED-THUMBNAIL-WIDTH        PIC 9(9) COMP-5.
+           05  MED-THUMBNAIL-HEIGHT       PIC 9(9) COMP-5.
+           05  MED-THUMBNAIL-FILESIZE     PIC 9(9) COMP-5.
+           05  MED-PLAY-URL               PIC X(32).
+           05  MED-SOURCE-TITLE           PIC X(32).
+           05  MED-VIDEO-FORMAT           PIC X(32).
+           05  MED-STATIC-THUMB-URL       PIC X(32).
+           05  MED-STATIC-THUMB-FORMAT    PIC X(32).
+           05  MED-MOTION-THUMB-URL       PIC X(32).
+           05  MED-MOTION-THUMB-FORMAT    PIC X(32).
+
+      *---------------------------------------------------------------*
+      *  Per-minute outbound call counter record. THR-CALL-COUNT is   *
+      *  reset implicitly every minute since THR-MINUTE-KEY changes.  *
+      *---------------------------------------------------------------*
+       FD  THROTTLE-FILE
+           RECORDING MODE IS F.
+       01  THROTTLE-RECORD.
+           05  THR-MINUTE-KEY             PIC X(10).
+           05  THR-CALL-COUNT             PIC 9(9) COMP-5.
+
+      *---------------------------------------------------------------*
+      *  One-record configuration file holding the MSNSearch service  *
+      *  connection details PROLOG loads into W00-SERVICE-URI/        *
+      *  W00-USERID/W00-PASSWORD.                                     *
+      *---------------------------------------------------------------*
+       FD  CONFIG-FILE
+           RECORDING MODE IS F.
+       01  CONFIG-RECORD.
+           05  CFG-SERVICE-URI            PIC X(55).
+           05  CFG-USERID                 PIC X(8).
+           05  CFG-PASSWORD               PIC X(8).
+
+      *---------------------------------------------------------------*
+      *  One entry per ABORT-PROGRAM failure, shared with LSC2WSSA so *
+      *  both programs' C2WS incidents land in one place. Record      *
+      *  layout is duplicated (not COPYed) into LSC2WSSA the same way *
+      *  MSNSEARB.cbl already duplicates rather than shares           *
+      *  MSNSEARC.cbl's LAPI-*/COM-REQUEST layouts across a module    *
+      *  boundary -- what is actually shared is the physical file     *
+      *  both programs append to.                                     *
+      *---------------------------------------------------------------*
+       FD  INCIDENT-FILE
+           RECORDING MODE IS F.
+       01  INCIDENT-RECORD.
+           05  INC-TIMESTAMP              PIC X(15).
+           05  INC-PROGRAM-ID             PIC X(8).
+           05  INC-ERROR-MESSAGE          PIC X(78).
+           05  INC-RESP                   PIC S9(9) BINARY.
+           05  INC-RESP2                  PIC S9(9) BINARY.
+
+      *****************************************************************
       *        W O R K I N G    S T O R A G E    S E C T I O N        *
       *****************************************************************
        WORKING-STORAGE SECTION.
-       
+
+      *---------------------------------------------------------------*
+      *  Audit trail work variables                                   *
+      *---------------------------------------------------------------*
+       01  AUDIT-FILE-STATUS             PIC X(2) VALUE '00'.
+       01  AUD-TIME-WORK.
+           05  AUD-ABSTIME                PIC S9(15) COMP-3.
+           05  AUD-DATE-WORK              PIC X(8).
+           05  AUD-TIME-OF-DAY            PIC X(6).
+       01  WS-AUD-IX                     PIC 9(4) COMP-5 VALUE 0.
+       01  WS-AUD-REPLY-COUNT            PIC 9(4) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Result-count discrepancy check work variables                *
+      *---------------------------------------------------------------*
+       77  WS-DISC-SOURCE-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       77  WS-DISC-RESULT-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       77  WS-DISC-IX                    PIC 9(4) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Pagination work variables. WS-MAX-PAGES is a safety cap so a *
+      *  source that keeps claiming more hits than it ever delivers   *
+      *  cannot turn one transaction into an unbounded paging loop.   *
+      *---------------------------------------------------------------*
+       77  WS-PAGE-COUNT                 PIC 9(4) COMP-5 VALUE 0.
+       77  WS-MAX-PAGES                  PIC 9(4) COMP-5 VALUE 5.
+       77  WS-PAGE-OFFSET                PIC 9(9) COMP-5 VALUE 0.
+       77  WS-PAGE-TOTAL                 PIC 9(9) COMP-5 VALUE 0.
+       77  WS-MORE-PAGES                 PIC X(1) VALUE 'Y'.
+           88  MORE-PAGES-EXIST              VALUE 'Y'.
+           88  NO-MORE-PAGES                 VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Local search-response cache work variables                   *
+      *---------------------------------------------------------------*
+       77  CACHE-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  RETRY-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  PRINTER-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-PRT-SOURCE-IX              PIC 9(4) COMP-5 VALUE 0.
+       77  WS-PRT-RESULT-IX              PIC 9(4) COMP-5 VALUE 0.
+       77  WS-PRT-SOURCE-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       77  WS-PRT-RESULT-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       01  WS-PRT-DETAIL-LINE.
+           05  WS-PRT-LABEL               PIC X(12).
+           05  WS-PRT-VALUE               PIC X(120).
+
+      *---------------------------------------------------------------*
+      *  Media archive work variables                                 *
+      *---------------------------------------------------------------*
+       77  MEDIA-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  WS-MED-SOURCE-IX              PIC 9(4) COMP-5 VALUE 0.
+       77  WS-MED-RESULT-IX              PIC 9(4) COMP-5 VALUE 0.
+       77  WS-MED-SOURCE-COUNT           PIC 9(9) COMP-5 VALUE 0.
+       77  WS-MED-RESULT-COUNT           PIC 9(9) COMP-5 VALUE 0.
+      * A cached response older than this (in CICS ABSTIME units of
+      * 1/1000 second) is considered stale and re-fetched from the
+      * provider.
+       77  WS-CACHE-MAX-AGE              PIC S9(15) COMP-3 VALUE
+           14400000.
+       77  WS-CACHE-NOW-ABSTIME          PIC S9(15) COMP-3 VALUE 0.
+       77  WS-CACHE-AGE                  PIC S9(15) COMP-3 VALUE 0.
+       77  WS-CACHE-HIT                  PIC X(1) VALUE 'N'.
+           88  CACHE-HIT                     VALUE 'Y'.
+           88  CACHE-MISS                    VALUE 'N'.
+       01  WS-REPLY-OVERLAY  PIC X(32000) BASED.
+
+      *---------------------------------------------------------------*
+      *  Outbound call throttle work variables. WS-MAX-CALLS-PER-MINUTE*
+      *  is the rate the provider's contract allows; a call over that *
+      *  limit is queued to the retry file instead of going out.      *
+      *---------------------------------------------------------------*
+       77  THROTTLE-FILE-STATUS          PIC X(2) VALUE '00'.
+       77  CONFIG-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  INCIDENT-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  INC-TIME-WORK.
+           05  INC-ABSTIME                PIC S9(15) COMP-3.
+           05  INC-DATE-WORK              PIC X(8).
+           05  INC-TIME-OF-DAY            PIC X(6).
+       77  WS-MAX-CALLS-PER-MINUTE       PIC 9(9) COMP-5 VALUE 30.
+       77  WS-THROTTLE-ABSTIME           PIC S9(15) COMP-3 VALUE 0.
+       77  WS-THROTTLE-DATE-WORK         PIC X(6).
+       77  WS-THROTTLE-TIME-WORK         PIC X(6).
+       77  WS-THROTTLE-RESP              PIC S9(9) BINARY VALUE -1.
+       77  WS-CALL-THROTTLED             PIC X(1) VALUE 'N'.
+           88  CALL-THROTTLED                VALUE 'Y'.
+           88  CALL-NOT-THROTTLED            VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Application IDs we have actually provisioned with the        *
+      *  provider. SET-REQUEST rejects anything not on this list      *
+      *  before a request ever goes out.                               *
+      *---------------------------------------------------------------*
+       01  VALID-APPID-TABLE.
+           05  FILLER PIC X(40) VALUE
+               '5588C3ACE949315B3ECAADDA908611BDF5D8D5AA'.
+           05  FILLER PIC X(40) VALUE
+               '7799D4BDFA5A426C4FDBBEEB019722CED6E9E6BB'.
+           05  FILLER PIC X(40) VALUE
+               'BRANCHCATALOG0000000000000000000000000'.
+       01  VALID-APPID-REDEF REDEFINES VALID-APPID-TABLE.
+           05  VALID-APPID OCCURS 3 TIMES PIC X(40).
+       77  WS-MAX-QUERY-LENGTH            PIC 9(4) COMP-5 VALUE 128.
+       77  WS-VALID-IX                    PIC 9(4) COMP-5 VALUE 0.
+       77  WS-APPID-OK                    PIC X(1) VALUE 'N'.
+           88  APPID-IS-PROVISIONED           VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  R-Source value that selects our own product catalog instead  *
+      *  of a vendor web source. A SourceRequest entry built with this*
+      *  R-Source carries its extra search fields in CatalogRequest   *
+      *  (see CATALOGRQ.cpy) so its Results merge into the same       *
+      *  Results list as the web-source entries.                     *
+      *---------------------------------------------------------------*
+       77  WS-CATALOG-SOURCE-NAME         PIC X(32) VALUE
+           'INTERNAL-CATALOG'.
+
+      *---------------------------------------------------------------*
+      *  Legal geographic ranges for the Location group.              *
+      *---------------------------------------------------------------*
+       77  WS-MIN-LATITUDE                COMP-2 VALUE -90.0.
+       77  WS-MAX-LATITUDE                COMP-2 VALUE 90.0.
+       77  WS-MIN-LONGITUDE               COMP-2 VALUE -180.0.
+       77  WS-MAX-LONGITUDE               COMP-2 VALUE 180.0.
+       77  WS-MIN-RADIUS                  COMP-2 VALUE 0.0.
+       77  WS-MAX-RADIUS                  COMP-2 VALUE 500.0.
+
       *---------------------------------------------------------------*
       *  Constants                                                    *
       *---------------------------------------------------------------*
-      * Address of service provider.
-      *    
-       77  W00-SERVICE-URI PIC X(55) VALUE 
-           'http://192.168.0.112:8080/c2ws-MSNSearch/MSNSearchProxy'.
+      * Address of service provider. Loaded from CONFIG-FILE during
+      * PROLOG (see LOAD-CONFIGURATION) rather than hardcoded here, so
+      * the same load module can be pointed at test versus production
+      * without a recompile.
+      *
+       77  W00-SERVICE-URI PIC X(55) VALUE SPACES.
 
-      *    
-      * Service credentials.
-      *    
+      *
+      * Service credentials. Also loaded from CONFIG-FILE.
+      *
        77  W00-USERID                    PIC X(8) VALUE SPACES.
        77  W00-PASSWORD                  PIC X(8) VALUE SPACES.
       *    
@@ -117,10 +437,11 @@
                    06  ResultFields OCCURS 1 TO 10 DEPENDING ON 
                        ResultFields--C PIC X(32) DISPLAY.
                    06  SearchTagFilters.
-                     07  R-string OCCURS 0 TO 10 DEPENDING ON 
+                     07  R-string OCCURS 0 TO 10 DEPENDING ON
                          R-string--C PIC X(32) DISPLAY.
+                   COPY CATALOGRQ.
+
 
-       
       *****************************************************************
       *            L I N K A G E       S E C T I O N                  *
       *****************************************************************
@@ -196,7 +517,11 @@
                            09  Height PIC 9(9) COMP-5.
                            09  FileSize PIC 9(9) COMP-5.
                            09  StaticThumbnail.
-                             10  URL PIC X(32) DISPLAY.
+      *  Generator left this one unsuffixed even though it collides
+      *  (case-insensitively) with Result's own Url above; suffixed
+      *  here by hand to match the URL0/Format0/Width0 pattern already
+      *  used to disambiguate MotionThumbnail's fields below.
+                             10  URL1 PIC X(32) DISPLAY.
                              10  Format0 PIC X(32) DISPLAY.
                              10  Width0 PIC 9(9) COMP-5.
                              10  Height0 PIC 9(9) COMP-5.
@@ -233,10 +558,81 @@
        PROLOG.
 
            DISPLAY
-               'MSNSEARC STARTING ==============================='. 
+               'MSNSEARC STARTING ==============================='.
+      *
+      * Open the shared C2WS incident log first, since every other
+      * OPEN failure below aborts through DISPLAY-ERROR-MESSAGE, which
+      * writes to INCIDENT-FILE -- that abort path must not itself
+      * depend on a file opened later in this PROLOG.
+      *
+           OPEN EXTEND INCIDENT-FILE.
+           IF (INCIDENT-FILE-STATUS NOT = '00')
+               MOVE 'INCIDENT-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the audit trail file for this transaction's duration
+      *
+           OPEN EXTEND AUDIT-FILE.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               MOVE 'AUDIT-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the local search-response cache
+      *
+           OPEN I-O SEARCH-CACHE-FILE.
+           IF (CACHE-FILE-STATUS NOT = '00')
+               MOVE 'SEARCH-CACHE-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the retry queue for failed invocations
+      *
+           OPEN EXTEND RETRY-FILE.
+           IF (RETRY-FILE-STATUS NOT = '00')
+               MOVE 'RETRY-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the hardcopy report file
+      *
+           OPEN EXTEND PRINTER-FILE.
+           IF (PRINTER-FILE-STATUS NOT = '00')
+               MOVE 'PRINTER-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the Image/Video URL archive
+      *
+           OPEN EXTEND MEDIA-FILE.
+           IF (MEDIA-FILE-STATUS NOT = '00')
+               MOVE 'MEDIA-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the per-minute outbound call counter
+      *
+           OPEN I-O THROTTLE-FILE.
+           IF (THROTTLE-FILE-STATUS NOT = '00')
+               MOVE 'THROTTLE-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Load the target URI/userid/password out of CONFIG-FILE
+      *
+           PERFORM LOAD-CONFIGURATION THRU
+               END-LOAD-CONFIGURATION.
       *
       * Initialize c2ws API passing trace parameters
-      *    
+      *
            MOVE 'MSNSEARC' TO LAPI-TRACE-ID.
            
            CALL 'init' USING dfheiblk LAPI-TRACE-PARMS
@@ -264,7 +660,38 @@
            DISPLAY 'PROLOG ENDED'.
            
        END-PROLOG.   EXIT.
-      
+
+      *---------------------------------------------------------------*
+      *  Read the one-record CONFIG-FILE into W00-SERVICE-URI/        *
+      *  W00-USERID/W00-PASSWORD, so the target service endpoint and  *
+      *  credentials come from an external file we can swap between   *
+      *  test and production instead of a recompile.                  *
+      *---------------------------------------------------------------*
+       LOAD-CONFIGURATION.
+
+           OPEN INPUT CONFIG-FILE.
+           IF (CONFIG-FILE-STATUS NOT = '00')
+               MOVE 'CONFIG-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           READ CONFIG-FILE
+               AT END
+                   MOVE 'CONFIG-FILE READ failed, file is empty' TO
+                       ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+           END-READ.
+
+           MOVE CFG-SERVICE-URI TO W00-SERVICE-URI.
+           MOVE CFG-USERID      TO W00-USERID.
+           MOVE CFG-PASSWORD    TO W00-PASSWORD.
+
+           CLOSE CONFIG-FILE.
+
+       END-LOAD-CONFIGURATION.   EXIT.
+
       *---------------------------------------------------------------*
       *  Populate the request parameters                              *
       *---------------------------------------------------------------*
@@ -272,47 +699,632 @@
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-      *  TODO set input values in COM-REQUEST                         *
-           
+      *  TODO set input values in COM-REQUEST. A SourceRequest entry  *
+      *  can use WS-CATALOG-SOURCE-NAME as R-Source to search our own *
+      *  product catalog alongside the vendor web sources; populate  *
+      *  its CatalogRequest group (CATALOGRQ.cpy) in that case.       *
+
+           PERFORM VALIDATE-REQUEST THRU
+               END-VALIDATE-REQUEST.
+
            DISPLAY 'SET-REQUEST ENDED'.
 
        END-SET-REQUEST.   EXIT.
-       
+
+      *---------------------------------------------------------------*
+      *  Reject an obviously bad request before PROLOG ever calls     *
+      *  'invoke', so a fat-fingered AppID or an empty/oversized Query *
+      *  never burns a timeout against the provider.                  *
+      *---------------------------------------------------------------*
+       VALIDATE-REQUEST.
+
+           SET WS-APPID-OK TO 'N'.
+           PERFORM VARYING WS-VALID-IX FROM 1 BY 1
+                   UNTIL WS-VALID-IX > 3
+               IF (VALID-APPID(WS-VALID-IX) = AppID OF COM-REQUEST)
+                   SET APPID-IS-PROVISIONED TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF (NOT APPID-IS-PROVISIONED)
+               STRING 'INVALID AppID NOT PROVISIONED: '
+                      DELIMITED BY SIZE
+                      AppID OF COM-REQUEST DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               END-STRING
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF (Query OF COM-REQUEST = SPACES)
+               MOVE 'INVALID REQUEST: Query IS BLANK' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF (Query OF COM-REQUEST(WS-MAX-QUERY-LENGTH:1) NOT = SPACE)
+               MOVE 'INVALID REQUEST: Query MAY HAVE BEEN TRUNCATED'
+                   TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM VALIDATE-LOCATION THRU
+               END-VALIDATE-LOCATION.
+
+       END-VALIDATE-REQUEST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Reject a request whose Location group is outside legal       *
+      *  geographic ranges before INVOKE-SERVICE ever calls the       *
+      *  vendor, since a bad COMP-2 value from an upstream screen     *
+      *  otherwise just gets passed through and the vendor silently   *
+      *  returns an empty Responses table.                            *
+      *---------------------------------------------------------------*
+       VALIDATE-LOCATION.
+
+           IF (Latitude OF COM-REQUEST < WS-MIN-LATITUDE)
+              OR (Latitude OF COM-REQUEST > WS-MAX-LATITUDE)
+               MOVE 'INVALID REQUEST: Latitude OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF (Longitude OF COM-REQUEST < WS-MIN-LONGITUDE)
+              OR (Longitude OF COM-REQUEST > WS-MAX-LONGITUDE)
+               MOVE 'INVALID REQUEST: Longitude OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF (Radius OF COM-REQUEST < WS-MIN-RADIUS)
+              OR (Radius OF COM-REQUEST > WS-MAX-RADIUS)
+               MOVE 'INVALID REQUEST: Radius OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+       END-VALIDATE-LOCATION.   EXIT.
+
       *---------------------------------------------------------------*
-      *  Invoke target service and analyze response                   *
+      *  Invoke target service and analyze response, one page at a    *
+      *  time. A page's Results are printed/archived/audited as soon *
+      *  as they arrive rather than held in memory, since Result is  *
+      *  a LINKAGE SECTION overlay onto whatever 'invoke' last        *
+      *  returned and cannot itself hold more than one page at once;  *
+      *  running every downstream paragraph once per page against    *
+      *  the SourceRequest(1) source is what "merges" pages into one *
+      *  Results list from the report/archive/audit trail's point of *
+      *  view. CHECK-NEXT-PAGE bumps Offset OF COM-REQUEST(1) and     *
+      *  loops back until that source is exhausted or WS-MAX-PAGES   *
+      *  is hit, so one CICS transaction can no longer see only the  *
+      *  first page of a source's hits.                               *
       *---------------------------------------------------------------*
        INVOKE-SERVICE.
 
            DISPLAY 'ABOUT TO INVOKE-SERVICE'.
+
+           MOVE 0 TO WS-PAGE-COUNT.
+           SET MORE-PAGES-EXIST TO TRUE.
+
+           PERFORM UNTIL NO-MORE-PAGES
+                   OR WS-PAGE-COUNT >= WS-MAX-PAGES
+
+               PERFORM CHECK-SEARCH-CACHE THRU
+                   END-CHECK-SEARCH-CACHE
+
+               IF (CACHE-HIT)
+                   DISPLAY 'INVOKE-SERVICE CACHE HIT'
+                   SET OK-CODE TO TRUE
+               ELSE
+                   PERFORM CHECK-CALL-THROTTLE THRU
+                       END-CHECK-CALL-THROTTLE
+
+                   IF (CALL-THROTTLED)
+                       DISPLAY 'INVOKE-SERVICE CALL RATE THROTTLED'
+                       MOVE WS-THROTTLE-RESP TO W03-RESP
+                       MOVE 'THROTTLED: OUTBOUND CALL RATE EXCEEDED'
+                           TO ERROR-MESSAGE
+                       PERFORM WRITE-RETRY-RECORD THRU
+                           END-WRITE-RETRY-RECORD
+                       PERFORM ABORT-PROGRAM THRU
+                           END-ABORT-PROGRAM
+                   END-IF
       *
       * Invoke target web service
-      *    
-           CALL 'invoke' USING LAPI-INVOKE-PARMS
-                         RETURNING W03-RESP.
-           IF (NOT OK-CODE)
-               MOVE LAPI-ERROR-MESSAGE TO ERROR-MESSAGE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF.
-           
-           SET ADDRESS OF COM-REPLY TO LAPI-REPLY-DATA.
+      *
+                   CALL 'invoke' USING LAPI-INVOKE-PARMS
+                                 RETURNING W03-RESP
+                   IF (NOT OK-CODE)
+                       MOVE LAPI-ERROR-MESSAGE TO ERROR-MESSAGE
+                       PERFORM WRITE-RETRY-RECORD THRU
+                           END-WRITE-RETRY-RECORD
+                       PERFORM ABORT-PROGRAM THRU
+                           END-ABORT-PROGRAM
+                   END-IF
+
+                   SET ADDRESS OF COM-REPLY TO LAPI-REPLY-DATA
+
+                   PERFORM CACHE-STORE-RESPONSE THRU
+                       END-CACHE-STORE-RESPONSE
+               END-IF
+
+               ADD 1 TO WS-PAGE-COUNT
 
-           PERFORM PRINT-RESULTS THRU
-               END-PRINT-RESULTS.
+               PERFORM CHECK-RESULT-DISCREPANCY THRU
+                   END-CHECK-RESULT-DISCREPANCY
+
+               PERFORM PRINT-RESULTS THRU
+                   END-PRINT-RESULTS
+
+               PERFORM ARCHIVE-MEDIA-URLS THRU
+                   END-ARCHIVE-MEDIA-URLS
+
+               PERFORM WRITE-AUDIT-RECORD THRU
+                   END-WRITE-AUDIT-RECORD
+
+               PERFORM CHECK-NEXT-PAGE THRU
+                   END-CHECK-NEXT-PAGE
+
+           END-PERFORM.
 
            DISPLAY 'INVOKE-SERVICE SUCCESS'.
-           
+
        END-INVOKE-SERVICE.   EXIT.
-      
+
+      *---------------------------------------------------------------*
+      *  Decide whether SourceRequest(1) has more hits beyond the     *
+      *  page just processed, bumping its Offset and looping back if  *
+      *  so. A cache hit, an empty SourceRequest, or a page that      *
+      *  returned no Results all end pagination immediately, since    *
+      *  there is nothing further to page through in those cases.     *
+      *---------------------------------------------------------------*
+       CHECK-NEXT-PAGE.
+
+           SET NO-MORE-PAGES TO TRUE.
+           MOVE 0 TO WS-PAGE-OFFSET.
+           MOVE 0 TO WS-PAGE-TOTAL.
+
+           IF (OK-CODE) AND (NOT CACHE-HIT)
+                   AND (SourceRequest--C OF COM-REQUEST > 0)
+                   AND (WS-DISC-RESULT-COUNT > 0)
+               MOVE Offset OF COM-REQUEST(1) TO WS-PAGE-OFFSET
+               MOVE Total OF COM-REPLY(1) TO WS-PAGE-TOTAL
+           END-IF.
+
+           IF (WS-PAGE-TOTAL > 0) AND
+              (WS-PAGE-OFFSET + WS-DISC-RESULT-COUNT < WS-PAGE-TOTAL)
+               ADD WS-DISC-RESULT-COUNT TO Offset OF COM-REQUEST(1)
+               SET MORE-PAGES-EXIST TO TRUE
+           END-IF.
+
+       END-CHECK-NEXT-PAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Flag when a source's self-reported Total does not match the  *
+      *  number of Result entries actually returned, so a vendor      *
+      *  claiming more hits than it delivers gets caught instead of   *
+      *  trusted blindly. Result--C is a single flat count shared by  *
+      *  all sources in this reply (see the loops in PRINT-RESULTS/   *
+      *  ARCHIVE-MEDIA-URLS for the same limitation), so every source *
+      *  is compared against that one count. Also recorded per-source*
+      *  in the audit trail via AUD-SOURCE-DISCREPANCY, set in        *
+      *  WRITE-AUDIT-RECORD below.                                    *
+      *---------------------------------------------------------------*
+       CHECK-RESULT-DISCREPANCY.
+
+           MOVE SourceResponse--C OF COM-REPLY TO WS-DISC-SOURCE-COUNT.
+           MOVE Result--C OF COM-REPLY TO WS-DISC-RESULT-COUNT.
+
+           PERFORM VARYING WS-DISC-IX FROM 1 BY 1
+                   UNTIL WS-DISC-IX > WS-DISC-SOURCE-COUNT
+                      OR WS-DISC-IX > 10
+               IF (Total OF COM-REPLY(WS-DISC-IX) NOT =
+                       WS-DISC-RESULT-COUNT)
+                   DISPLAY
+                       'MSNSEARC RESULT COUNT DISCREPANCY, SOURCE='
+                       R-Source OF COM-REPLY(WS-DISC-IX)
+                       ' TOTAL=' Total OF COM-REPLY(WS-DISC-IX)
+                       ' RESULTS=' WS-DISC-RESULT-COUNT
+               END-IF
+           END-PERFORM.
+
+       END-CHECK-RESULT-DISCREPANCY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look up the local cache for a recent, still-fresh answer to  *
+      *  this exact search. On a hit, COM-REPLY is pointed at the     *
+      *  cached response bytes so PRINT-RESULTS behaves exactly as    *
+      *  it would after a live call to the provider.                  *
+      *---------------------------------------------------------------*
+       CHECK-SEARCH-CACHE.
+
+           SET CACHE-MISS TO TRUE.
+
+           MOVE AppID OF COM-REQUEST       TO CACHE-APPID.
+           MOVE Query OF COM-REQUEST       TO CACHE-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO CACHE-CULTUREINFO.
+           MOVE SafeSearch OF COM-REQUEST  TO CACHE-SAFESEARCH.
+           MOVE Offset OF COM-REQUEST(1)   TO CACHE-OFFSET.
+
+           READ SEARCH-CACHE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   EXEC CICS ASKTIME ABSTIME(WS-CACHE-NOW-ABSTIME)
+                   END-EXEC
+                   COMPUTE WS-CACHE-AGE =
+                       WS-CACHE-NOW-ABSTIME - CACHE-ABSTIME
+                   IF (WS-CACHE-AGE >= 0) AND
+                      (WS-CACHE-AGE <= WS-CACHE-MAX-AGE)
+                       SET ADDRESS OF COM-REPLY TO
+                           ADDRESS OF CACHE-REPLY-DATA
+                       SET CACHE-HIT TO TRUE
+                   END-IF
+           END-READ.
+
+       END-CHECK-SEARCH-CACHE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Save a freshly retrieved response in the local cache, keyed  *
+      *  on the search criteria that produced it.                     *
+      *---------------------------------------------------------------*
+       CACHE-STORE-RESPONSE.
+
+           MOVE AppID OF COM-REQUEST       TO CACHE-APPID.
+           MOVE Query OF COM-REQUEST       TO CACHE-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO CACHE-CULTUREINFO.
+           MOVE SafeSearch OF COM-REQUEST  TO CACHE-SAFESEARCH.
+           MOVE Offset OF COM-REQUEST(1)   TO CACHE-OFFSET.
+           EXEC CICS ASKTIME ABSTIME(CACHE-ABSTIME) END-EXEC.
+           MOVE LAPI-REPLY-DATA-LEN TO CACHE-REPLY-LEN.
+           SET ADDRESS OF WS-REPLY-OVERLAY TO LAPI-REPLY-DATA.
+           MOVE SPACES TO CACHE-REPLY-DATA.
+           MOVE WS-REPLY-OVERLAY(1:CACHE-REPLY-LEN)
+             TO CACHE-REPLY-DATA(1:CACHE-REPLY-LEN).
+
+           REWRITE CACHE-RECORD.
+           IF (CACHE-FILE-STATUS = '23') OR (CACHE-FILE-STATUS = '21')
+               WRITE CACHE-RECORD
+           END-IF.
+
+       END-CACHE-STORE-RESPONSE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Count this call against the current minute's quota before it *
+      *  goes out. Once the count for the current minute is already   *
+      *  at WS-MAX-CALLS-PER-MINUTE, the call is throttled and the    *
+      *  counter is left alone rather than incremented further, so a  *
+      *  sustained burst cannot inflate the on-file count without     *
+      *  bound.                                                       *
+      *---------------------------------------------------------------*
+       CHECK-CALL-THROTTLE.
+
+           SET CALL-NOT-THROTTLED TO TRUE.
+
+           EXEC CICS ASKTIME ABSTIME(WS-THROTTLE-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-THROTTLE-ABSTIME)
+               YYMMDD(WS-THROTTLE-DATE-WORK)
+               TIME(WS-THROTTLE-TIME-WORK)
+           END-EXEC.
+           STRING WS-THROTTLE-DATE-WORK DELIMITED BY SIZE
+                  WS-THROTTLE-TIME-WORK(1:4) DELIMITED BY SIZE
+                  INTO THR-MINUTE-KEY
+           END-STRING.
+
+           READ THROTTLE-FILE
+               INVALID KEY
+                   MOVE 1 TO THR-CALL-COUNT
+                   WRITE THROTTLE-RECORD
+               NOT INVALID KEY
+                   IF (THR-CALL-COUNT >= WS-MAX-CALLS-PER-MINUTE)
+                       SET CALL-THROTTLED TO TRUE
+                   ELSE
+                       ADD 1 TO THR-CALL-COUNT
+                       REWRITE THROTTLE-RECORD
+                   END-IF
+           END-READ.
+
+       END-CHECK-CALL-THROTTLE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Queue a request that failed to invoke, so a transient        *
+      *  network blip does not simply lose the search. MSNSEARB       *
+      *  resubmits everything queued here overnight.                  *
+      *---------------------------------------------------------------*
+       WRITE-RETRY-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(AUD-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(AUD-ABSTIME)
+               YYMMDD(AUD-DATE-WORK)
+               TIME(AUD-TIME-OF-DAY)
+           END-EXEC.
+           STRING AUD-DATE-WORK DELIMITED BY SIZE
+                  AUD-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO RETRY-TIMESTAMP
+           END-STRING.
+
+           MOVE W03-RESP TO RETRY-RESP.
+           MOVE 1 TO RETRY-ATTEMPTS.
+           MOVE LENGTH OF COM-REQUEST TO RETRY-REQUEST-LEN.
+           MOVE SPACES TO RETRY-REQUEST-DATA.
+           SET ADDRESS OF WS-REPLY-OVERLAY TO ADDRESS OF COM-REQUEST.
+           MOVE WS-REPLY-OVERLAY(1:RETRY-REQUEST-LEN)
+             TO RETRY-REQUEST-DATA(1:RETRY-REQUEST-LEN).
+
+           WRITE RETRY-RECORD.
+           IF (RETRY-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARC RETRY QUEUE WRITE FAILED, STATUS='
+                   RETRY-FILE-STATUS
+           END-IF.
+
+       END-WRITE-RETRY-RECORD.   EXIT.
+
       *---------------------------------------------------------------*
       *  Display results returned from target web service             *
       *---------------------------------------------------------------*
        PRINT-RESULTS.
-       
-      *  TODO do something useful with data returned in  COM-REPLY    *
-           
+
+           MOVE SPACES TO PRINTER-RECORD.
+           MOVE '1' TO PRT-CARRIAGE-CONTROL.
+           STRING 'SEARCH RESULTS FOR: ' DELIMITED BY SIZE
+                  Query OF COM-REQUEST DELIMITED BY SIZE
+                  INTO PRT-LINE
+           END-STRING.
+           WRITE PRINTER-RECORD.
+
+           MOVE SourceResponse--C OF COM-REPLY TO WS-PRT-SOURCE-COUNT.
+           PERFORM VARYING WS-PRT-SOURCE-IX FROM 1 BY 1
+                   UNTIL WS-PRT-SOURCE-IX > WS-PRT-SOURCE-COUNT
+                      OR WS-PRT-SOURCE-IX > 10
+               PERFORM PRINT-SOURCE-RESULTS THRU
+                   END-PRINT-SOURCE-RESULTS
+           END-PERFORM.
+
        END-PRINT-RESULTS.   EXIT.
-       
+
+      *---------------------------------------------------------------*
+      *  Format one source's Results table (R-Title, Description,     *
+      *  Url, R-Address, Phone) as fixed-width hardcopy lines.        *
+      *---------------------------------------------------------------*
+       PRINT-SOURCE-RESULTS.
+
+           MOVE SPACES TO PRINTER-RECORD.
+           MOVE ' ' TO PRT-CARRIAGE-CONTROL.
+           STRING 'SOURCE: ' DELIMITED BY SIZE
+                  R-Source OF COM-REPLY(WS-PRT-SOURCE-IX)
+                      DELIMITED BY SIZE
+                  INTO PRT-LINE
+           END-STRING.
+           WRITE PRINTER-RECORD.
+
+           MOVE Result--C OF COM-REPLY TO WS-PRT-RESULT-COUNT.
+           PERFORM VARYING WS-PRT-RESULT-IX FROM 1 BY 1
+                   UNTIL WS-PRT-RESULT-IX > WS-PRT-RESULT-COUNT
+                      OR WS-PRT-RESULT-IX > 10
+               MOVE SPACES TO WS-PRT-DETAIL-LINE
+               MOVE 'TITLE:' TO WS-PRT-LABEL
+               MOVE R-Title OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                   TO WS-PRT-VALUE
+               MOVE SPACES TO PRINTER-RECORD
+               MOVE ' ' TO PRT-CARRIAGE-CONTROL
+               MOVE WS-PRT-DETAIL-LINE TO PRT-LINE
+               WRITE PRINTER-RECORD
+
+               MOVE SPACES TO WS-PRT-DETAIL-LINE
+               MOVE 'DESCRIPTION:' TO WS-PRT-LABEL
+               MOVE Description OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                   TO WS-PRT-VALUE
+               MOVE SPACES TO PRINTER-RECORD
+               MOVE ' ' TO PRT-CARRIAGE-CONTROL
+               MOVE WS-PRT-DETAIL-LINE TO PRT-LINE
+               WRITE PRINTER-RECORD
+
+               MOVE SPACES TO WS-PRT-DETAIL-LINE
+               MOVE 'URL:' TO WS-PRT-LABEL
+               MOVE Url OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                   TO WS-PRT-VALUE
+               MOVE SPACES TO PRINTER-RECORD
+               MOVE ' ' TO PRT-CARRIAGE-CONTROL
+               MOVE WS-PRT-DETAIL-LINE TO PRT-LINE
+               WRITE PRINTER-RECORD
+
+               MOVE SPACES TO WS-PRT-DETAIL-LINE
+               MOVE 'ADDRESS:' TO WS-PRT-LABEL
+               STRING AddressLine OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                      DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      PrimaryCity OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                      DELIMITED BY SIZE
+                      INTO WS-PRT-VALUE
+               END-STRING
+               MOVE SPACES TO PRINTER-RECORD
+               MOVE ' ' TO PRT-CARRIAGE-CONTROL
+               MOVE WS-PRT-DETAIL-LINE TO PRT-LINE
+               WRITE PRINTER-RECORD
+
+               MOVE SPACES TO WS-PRT-DETAIL-LINE
+               MOVE 'PHONE:' TO WS-PRT-LABEL
+               MOVE Phone OF
+                   COM-REPLY(WS-PRT-SOURCE-IX, WS-PRT-RESULT-IX)
+                   TO WS-PRT-VALUE
+               MOVE SPACES TO PRINTER-RECORD
+               MOVE ' ' TO PRT-CARRIAGE-CONTROL
+               MOVE WS-PRT-DETAIL-LINE TO PRT-LINE
+               WRITE PRINTER-RECORD
+
+               MOVE SPACES TO PRINTER-RECORD
+               WRITE PRINTER-RECORD
+           END-PERFORM.
+
+       END-PRINT-SOURCE-RESULTS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Archive the Image/Video URLs out of the Results table to a   *
+      *  durable file, one record per result, so a good media hit is  *
+      *  not lost once the CICS commarea holding COM-REPLY goes away. *
+      *---------------------------------------------------------------*
+       ARCHIVE-MEDIA-URLS.
+
+           MOVE SourceResponse--C OF COM-REPLY TO WS-MED-SOURCE-COUNT.
+           MOVE Result--C OF COM-REPLY TO WS-MED-RESULT-COUNT.
+           PERFORM VARYING WS-MED-SOURCE-IX FROM 1 BY 1
+                   UNTIL WS-MED-SOURCE-IX > WS-MED-SOURCE-COUNT
+                      OR WS-MED-SOURCE-IX > 10
+               PERFORM VARYING WS-MED-RESULT-IX FROM 1 BY 1
+                       UNTIL WS-MED-RESULT-IX > WS-MED-RESULT-COUNT
+                          OR WS-MED-RESULT-IX > 10
+                   PERFORM ARCHIVE-ONE-MEDIA-RESULT THRU
+                       END-ARCHIVE-ONE-MEDIA-RESULT
+               END-PERFORM
+           END-PERFORM.
+
+       END-ARCHIVE-MEDIA-URLS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one media archive record for a single Result entry.    *
+      *---------------------------------------------------------------*
+       ARCHIVE-ONE-MEDIA-RESULT.
+
+           MOVE SPACES TO MEDIA-RECORD.
+           EXEC CICS ASKTIME ABSTIME(AUD-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(AUD-ABSTIME)
+               YYMMDD(AUD-DATE-WORK)
+               TIME(AUD-TIME-OF-DAY)
+           END-EXEC.
+           STRING AUD-DATE-WORK DELIMITED BY SIZE
+                  AUD-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO MED-TIMESTAMP
+           END-STRING.
+           MOVE AppID OF COM-REQUEST TO MED-APPID.
+           MOVE Query OF COM-REQUEST TO MED-QUERY.
+           MOVE R-Source OF COM-REPLY(WS-MED-SOURCE-IX)
+             TO MED-SOURCE.
+           MOVE ImageURL OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-IMAGE-URL.
+           MOVE ImageWidth OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-IMAGE-WIDTH.
+           MOVE ImageHeight OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-IMAGE-HEIGHT.
+           MOVE ImageFileSize OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-IMAGE-FILESIZE.
+           MOVE ThumbnailURL OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-THUMBNAIL-URL.
+           MOVE ThumbnailWidth OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-THUMBNAIL-WIDTH.
+           MOVE ThumbnailHeight OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-THUMBNAIL-HEIGHT.
+           MOVE ThumbnailFileSize OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-THUMBNAIL-FILESIZE.
+           MOVE PlayUrl OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-PLAY-URL.
+           MOVE SourceTitle OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-SOURCE-TITLE.
+           MOVE Format OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-VIDEO-FORMAT.
+           MOVE URL1 OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-STATIC-THUMB-URL.
+           MOVE Format0 OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-STATIC-THUMB-FORMAT.
+           MOVE URL0 OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-MOTION-THUMB-URL.
+           MOVE Format1 OF
+               COM-REPLY(WS-MED-SOURCE-IX, WS-MED-RESULT-IX)
+               TO MED-MOTION-THUMB-FORMAT.
+
+           IF (MED-IMAGE-URL NOT = SPACES) OR
+              (MED-THUMBNAIL-URL NOT = SPACES) OR
+              (MED-PLAY-URL NOT = SPACES) OR
+              (MED-STATIC-THUMB-URL NOT = SPACES) OR
+              (MED-MOTION-THUMB-URL NOT = SPACES)
+               WRITE MEDIA-RECORD
+               IF (MEDIA-FILE-STATUS NOT = '00')
+                   DISPLAY 'MSNSEARC MEDIA ARCHIVE WRITE FAILED, '
+                       'STATUS=' MEDIA-FILE-STATUS
+               END-IF
+           END-IF.
+
+       END-ARCHIVE-ONE-MEDIA-RESULT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append one audit trail record for this search, capturing     *
+      *  what we sent and the response code we got back, so a search  *
+      *  can be reconstructed later without relying on the 3270       *
+      *  screen or the vendor's own billing records.                  *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(AUD-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(AUD-ABSTIME)
+               YYMMDD(AUD-DATE-WORK)
+               TIME(AUD-TIME-OF-DAY)
+           END-EXEC.
+           STRING AUD-DATE-WORK DELIMITED BY SIZE
+                  AUD-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING.
+
+           MOVE AppID OF COM-REQUEST       TO AUD-APPID.
+           MOVE Query OF COM-REQUEST       TO AUD-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO AUD-CULTUREINFO.
+           MOVE SafeSearch OF COM-REQUEST  TO AUD-SAFESEARCH.
+           MOVE EIBTRMID                   TO AUD-REQUESTER-TERMID.
+           MOVE W03-RESP                   TO AUD-RESP.
+           MOVE SourceRequest--C OF COM-REQUEST TO AUD-SOURCE-COUNT.
+           MOVE SourceResponse--C OF COM-REPLY TO WS-AUD-REPLY-COUNT.
+           IF (WS-AUD-REPLY-COUNT < AUD-SOURCE-COUNT)
+               MOVE WS-AUD-REPLY-COUNT TO AUD-SOURCE-COUNT
+           END-IF.
+
+           PERFORM VARYING WS-AUD-IX FROM 1 BY 1
+                   UNTIL WS-AUD-IX > AUD-SOURCE-COUNT
+                      OR WS-AUD-IX > 10
+               MOVE R-Source OF COM-REQUEST(WS-AUD-IX)
+                 TO AUD-SOURCE(WS-AUD-IX)
+               MOVE Offset OF COM-REQUEST(WS-AUD-IX)
+                 TO AUD-SOURCE-OFFSET(WS-AUD-IX)
+               MOVE Total OF COM-REPLY(WS-AUD-IX)
+                 TO AUD-SOURCE-TOTAL(WS-AUD-IX)
+               MOVE Result--C OF COM-REPLY
+                 TO AUD-SOURCE-RESULTS(WS-AUD-IX)
+               IF (AUD-SOURCE-TOTAL(WS-AUD-IX) =
+                       AUD-SOURCE-RESULTS(WS-AUD-IX))
+                   SET TOTAL-MATCHES(WS-AUD-IX) TO TRUE
+               ELSE
+                   SET TOTAL-MISMATCH(WS-AUD-IX) TO TRUE
+               END-IF
+           END-PERFORM.
+
+           WRITE AUDIT-RECORD.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARC AUDIT WRITE FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
       *---------------------------------------------------------------*
       *  Terminate program.                                           *
       *---------------------------------------------------------------*
@@ -327,9 +1339,17 @@
       *  Free keyboard and return to CICS                             *
       *---------------------------------------------------------------*
        EXIT-PROGRAM.
-       
+
+           CLOSE AUDIT-FILE.
+           CLOSE SEARCH-CACHE-FILE.
+           CLOSE RETRY-FILE.
+           CLOSE PRINTER-FILE.
+           CLOSE MEDIA-FILE.
+           CLOSE THROTTLE-FILE.
+           CLOSE INCIDENT-FILE.
+
            EXEC CICS SEND CONTROL FREEKB END-EXEC.
-           
+
            DISPLAY 'MSNSEARC STOPPING ==============================='.
            EXEC CICS RETURN END-EXEC.
 
@@ -353,13 +1373,43 @@
       *---------------------------------------------------------------*
        DISPLAY-ERROR-MESSAGE.
 
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
            DISPLAY '************************************************'.
            DISPLAY '* ', ERROR-MESSAGE.
            DISPLAY '* COMPLETION CODE : ', W03-RESP.
            DISPLAY '* REASON CODE     : ', W03-RESP2.
            DISPLAY '************************************************'.
 
+           PERFORM WRITE-INCIDENT-RECORD THRU
+               END-WRITE-INCIDENT-RECORD.
+
        END-DISPLAY-ERROR-MESSAGE.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Append this failure to the shared C2WS incident log, so ops  *
+      *  can see failures from every C2WS-based program in one place  *
+      *  instead of reconstructing a bad morning transaction by       *
+      *  transaction from operator reports.                           *
+      *---------------------------------------------------------------*
+       WRITE-INCIDENT-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(INC-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(INC-ABSTIME)
+               YYMMDD(INC-DATE-WORK)
+               TIME(INC-TIME-OF-DAY)
+           END-EXEC.
+           STRING INC-DATE-WORK DELIMITED BY SIZE
+                  INC-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO INC-TIMESTAMP
+           END-STRING.
+
+           MOVE 'MSNSEARC'  TO INC-PROGRAM-ID.
+           MOVE ERROR-MESSAGE TO INC-ERROR-MESSAGE.
+           MOVE W03-RESP    TO INC-RESP.
+           MOVE W03-RESP2   TO INC-RESP2.
+
+           WRITE INCIDENT-RECORD.
+
+       END-WRITE-INCIDENT-RECORD.   EXIT.
+
        END PROGRAM MSNSEARC.
