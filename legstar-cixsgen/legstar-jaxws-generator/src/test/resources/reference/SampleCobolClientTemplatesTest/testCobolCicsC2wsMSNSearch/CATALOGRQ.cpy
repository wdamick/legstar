@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------*
+      *  Internal product-catalog search fields, carried alongside a  *
+      *  SourceRequest entry whose R-Source is CATALOG-SOURCE-NAME so *
+      *  MSNSEARC can query our own product catalog through the same  *
+      *  Requests/SourceRequest OCCURS structure used for the vendor  *
+      *  web sources, merging into one Results list instead of        *
+      *  requiring a separate search.                                 *
+      *---------------------------------------------------------------*
+       06  CatalogRequest.
+           07  CatalogID          PIC X(16) DISPLAY.
+           07  CategoryCode       PIC X(16) DISPLAY.
+           07  SkuPrefix          PIC X(16) DISPLAY.
+           07  InStockOnlyFlag    PIC X(1) DISPLAY.
+             88  CATALOG-IN-STOCK-ONLY      VALUE 'Y'.
+             88  CATALOG-INCLUDE-OUT-OF-STOCK VALUE 'N'.
