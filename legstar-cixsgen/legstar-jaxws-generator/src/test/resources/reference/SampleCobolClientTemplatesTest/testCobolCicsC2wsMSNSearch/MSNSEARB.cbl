@@ -0,0 +1,948 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNSEARB.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch companion to MSNSEARC. Runs the same SET-REQUEST/        *
+      * VALIDATE-REQUEST/INVOKE-SERVICE logic, but driven from two     *
+      * sequential input queues instead of one CICS terminal request  *
+      * at a time:                                                    *
+      *   - REPLAY-QUEUE-FILE: a day's worth of research requests     *
+      *     queued up by branch staff during the day, run overnight   *
+      *     so CICS terminals are not tied up one search at a time.   *
+      *   - RETRY-FILE: requests MSNSEARC could not invoke during the *
+      *     day (see MSNSEARC's WRITE-RETRY-RECORD); resubmitted here *
+      *     so a transient network blip does not simply lose a search.*
+      * Requests that still fail here are carried forward to          *
+      * RETRY-OUTPUT-FILE for tomorrow night's run, up to a maximum   *
+      * number of attempts.                                          *
+      *                                                               *
+      * Unlike MSNSEARC this program does not consult or populate the *
+      * local search-response cache (CACHMSN) -- batch replay is a    *
+      * large volume of one-off branch queries, not the handful of    *
+      * repeat interactive lookups the cache exists to save, and it   *
+      * does not produce a printed hardcopy -- nobody is at the       *
+      * counter overnight to hand a customer a printout.               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      *  Branch-queued search requests to be replayed overnight.      *
+      *---------------------------------------------------------------*
+           SELECT REPLAY-QUEUE-FILE ASSIGN TO RPLYMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPLAY-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Requests MSNSEARC could not invoke today.                    *
+      *---------------------------------------------------------------*
+           SELECT RETRY-FILE ASSIGN TO RETRMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RETRY-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Requests still failing after tonight's attempt, carried      *
+      *  forward to tomorrow night's run.                             *
+      *---------------------------------------------------------------*
+           SELECT RETRY-OUTPUT-FILE ASSIGN TO RETRMSNO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RETRY-OUTPUT-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Same audit trail MSNSEARC appends to, so a batch-replayed    *
+      *  search is reconstructable exactly like an interactive one.   *
+      *---------------------------------------------------------------*
+           SELECT AUDIT-FILE ASSIGN TO AUDTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Restart marker, common layout shared with LSC2WSSB and        *
+      *  T1CONTXT -- see CKPTCOM copybook.                             *
+      *---------------------------------------------------------------*
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  REPLAY-REQUEST-DATA carries a snapshot of a COM-REQUEST built *
+      *  earlier in the day, at COM-REQUEST's maximum OCCURS extents.  *
+      *---------------------------------------------------------------*
+       FD  REPLAY-QUEUE-FILE
+           RECORDING MODE IS F.
+       01  REPLAY-RECORD.
+           05  REPLAY-REQUEST-LEN         PIC S9(8) BINARY.
+           05  REPLAY-REQUEST-DATA        PIC X(16000).
+
+       FD  RETRY-FILE
+           RECORDING MODE IS F.
+       01  RETRY-RECORD.
+           05  RETRY-TIMESTAMP            PIC X(15).
+           05  RETRY-RESP                 PIC S9(9) BINARY.
+           05  RETRY-ATTEMPTS             PIC 9(4) COMP-5.
+           05  RETRY-REQUEST-LEN          PIC S9(8) BINARY.
+           05  RETRY-REQUEST-DATA         PIC X(16000).
+
+       FD  RETRY-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  RETRY-OUT-RECORD.
+           05  RETRY-OUT-TIMESTAMP        PIC X(15).
+           05  RETRY-OUT-RESP             PIC S9(9) BINARY.
+           05  RETRY-OUT-ATTEMPTS         PIC 9(4) COMP-5.
+           05  RETRY-OUT-REQUEST-LEN      PIC S9(8) BINARY.
+           05  RETRY-OUT-REQUEST-DATA     PIC X(16000).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP              PIC X(15).
+           05  AUD-APPID                  PIC X(40).
+           05  AUD-QUERY                  PIC X(128).
+           05  AUD-CULTUREINFO            PIC X(32).
+           05  AUD-SAFESEARCH             PIC X(32).
+           05  AUD-REQUESTER-TERMID       PIC X(4).
+           05  AUD-RESP                   PIC S9(9) BINARY.
+           05  AUD-SOURCE-COUNT           PIC 9(4) COMP-5.
+           05  AUD-SOURCE-ENTRY OCCURS 10 TIMES.
+               10  AUD-SOURCE             PIC X(32).
+               10  AUD-SOURCE-OFFSET      PIC 9(9) COMP-5.
+               10  AUD-SOURCE-TOTAL       PIC 9(9) COMP-5.
+               10  AUD-SOURCE-RESULTS     PIC 9(9) COMP-5.
+               10  AUD-SOURCE-DISCREPANCY PIC X(1).
+                   88  TOTAL-MISMATCH         VALUE 'Y'.
+                   88  TOTAL-MATCHES          VALUE 'N'.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CKPTCOM.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  REPLAY-FILE-STATUS            PIC X(2) VALUE '00'.
+           88  END-OF-REPLAY-FILE            VALUE '10'.
+       77  RETRY-FILE-STATUS             PIC X(2) VALUE '00'.
+           88  END-OF-RETRY-FILE             VALUE '10'.
+       77  RETRY-OUTPUT-FILE-STATUS      PIC X(2) VALUE '00'.
+       77  AUDIT-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  CHECKPOINT-FILE-STATUS        PIC X(2) VALUE '00'.
+
+       01  AUD-TIME-WORK.
+           05  AUD-DATE-WORK              PIC X(8).
+           05  AUD-TIME-OF-DAY            PIC X(6).
+       77  WS-AUD-IX                     PIC 9(4) COMP-5 VALUE 0.
+       77  WS-AUD-REPLY-COUNT            PIC 9(4) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Running count of requests checkpointed this run, for          *
+      *  CKPT-RECORD-COUNT.                                            *
+      *---------------------------------------------------------------*
+       77  WS-CKPT-COUNT                 PIC 9(9) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Result-count discrepancy check work variables, same purpose  *
+      *  as MSNSEARC's CHECK-RESULT-DISCREPANCY.                      *
+      *---------------------------------------------------------------*
+       77  WS-DISC-SOURCE-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       77  WS-DISC-RESULT-COUNT          PIC 9(9) COMP-5 VALUE 0.
+       77  WS-DISC-IX                    PIC 9(4) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Pagination work variables, same purpose as MSNSEARC's         *
+      *  CHECK-NEXT-PAGE: WS-MAX-PAGES caps how many times one queued  *
+      *  request can loop back for another page of the same source.   *
+      *---------------------------------------------------------------*
+       77  WS-PAGE-COUNT                 PIC 9(4) COMP-5 VALUE 0.
+       77  WS-MAX-PAGES                  PIC 9(4) COMP-5 VALUE 5.
+       77  WS-PAGE-OFFSET                PIC 9(9) COMP-5 VALUE 0.
+       77  WS-PAGE-TOTAL                 PIC 9(9) COMP-5 VALUE 0.
+       77  WS-MORE-PAGES                 PIC X(1) VALUE 'Y'.
+           88  MORE-PAGES-EXIST              VALUE 'Y'.
+           88  NO-MORE-PAGES                 VALUE 'N'.
+
+       01  WS-REPLY-OVERLAY  PIC X(32000) BASED.
+
+      *---------------------------------------------------------------*
+      *  A request that has been resubmitted this many times without  *
+      *  success is dropped instead of carried forward again.         *
+      *---------------------------------------------------------------*
+       77  WS-MAX-RETRY-ATTEMPTS          PIC 9(4) COMP-5 VALUE 5.
+
+      *---------------------------------------------------------------*
+      *  Control totals, displayed at EPILOG for balancing against    *
+      *  the audit file.                                              *
+      *---------------------------------------------------------------*
+       77  WS-REPLAY-COUNT                PIC 9(9) VALUE 0.
+       77  WS-REPLAY-REJECT-COUNT         PIC 9(9) VALUE 0.
+       77  WS-RETRY-COUNT                 PIC 9(9) VALUE 0.
+       77  WS-RETRY-OK-COUNT              PIC 9(9) VALUE 0.
+       77  WS-RETRY-CARRY-COUNT           PIC 9(9) VALUE 0.
+       77  WS-RETRY-DROPPED-COUNT         PIC 9(9) VALUE 0.
+       77  WS-RETRY-REJECT-COUNT          PIC 9(9) VALUE 0.
+
+       77  WS-REQUEST-REJECTED            PIC X(1) VALUE 'N'.
+           88  REQUEST-REJECTED               VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Application IDs we have actually provisioned with the        *
+      *  provider, same list VALIDATE-REQUEST checks in MSNSEARC.     *
+      *---------------------------------------------------------------*
+       01  VALID-APPID-TABLE.
+           05  FILLER PIC X(40) VALUE
+               '5588C3ACE949315B3ECAADDA908611BDF5D8D5AA'.
+           05  FILLER PIC X(40) VALUE
+               '7799D4BDFA5A426C4FDBBEEB019722CED6E9E6BB'.
+           05  FILLER PIC X(40) VALUE
+               'BRANCHCATALOG0000000000000000000000000'.
+       01  VALID-APPID-REDEF REDEFINES VALID-APPID-TABLE.
+           05  VALID-APPID OCCURS 3 TIMES PIC X(40).
+       77  WS-MAX-QUERY-LENGTH            PIC 9(4) COMP-5 VALUE 128.
+       77  WS-VALID-IX                    PIC 9(4) COMP-5 VALUE 0.
+       77  WS-APPID-OK                    PIC X(1) VALUE 'N'.
+           88  APPID-IS-PROVISIONED           VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Legal geographic ranges for the Location group, same as      *
+      *  VALIDATE-LOCATION in MSNSEARC.                                *
+      *---------------------------------------------------------------*
+       77  WS-MIN-LATITUDE                COMP-2 VALUE -90.0.
+       77  WS-MAX-LATITUDE                COMP-2 VALUE 90.0.
+       77  WS-MIN-LONGITUDE               COMP-2 VALUE -180.0.
+       77  WS-MAX-LONGITUDE               COMP-2 VALUE 180.0.
+       77  WS-MIN-RADIUS                  COMP-2 VALUE 0.0.
+       77  WS-MAX-RADIUS                  COMP-2 VALUE 500.0.
+
+      *---------------------------------------------------------------*
+      *  Constants                                                    *
+      *---------------------------------------------------------------*
+       77  W00-SERVICE-URI PIC X(55) VALUE
+           'http://192.168.0.112:8080/c2ws-MSNSearch/MSNSearchProxy'.
+       77  W00-USERID                    PIC X(8) VALUE SPACES.
+       77  W00-PASSWORD                  PIC X(8) VALUE SPACES.
+       77  W00-SERVICE-NAME PIC X(9) VALUE 'MSNSearch'.
+
+      *---------------------------------------------------------------*
+      *  CICS API parameters                                          *
+      *---------------------------------------------------------------*
+       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
+           88  OK-CODE            VALUE 0.
+           88  ERROR-CODE         VALUE -1.
+       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  LSHTTAPI's 'init' expects a CICS EIB block online so it can  *
+      *  identify the calling transaction; this batch job has none,   *
+      *  so a fixed dummy area is passed instead.                     *
+      *---------------------------------------------------------------*
+       01  WS-BATCH-EIBLK                PIC X(4) VALUE LOW-VALUES.
+
+      *---------------------------------------------------------------*
+      * LSHTTAPI API parameters                                       *
+      *---------------------------------------------------------------*
+       01  LAPI-TRACE-PARMS SYNCHRONIZED.
+           05 LAPI-TRACE-ID              PIC X(17) VALUE SPACES.
+           05 LAPI-TRACE-MODE            PIC S9(8) BINARY VALUE 1.
+              88 TRACES-OFF       VALUE 0.
+              88 TRACES-ON        VALUE 1.
+           05 LAPI-ERROR-MESSAGE         PIC X(266) VALUE SPACES.
+
+       01  LAPI-INVOKE-PARMS SYNCHRONIZED.
+           05  LAPI-URI                  PIC X(513) VALUE SPACES.
+           05  LAPI-SERVICE-NAME         PIC X(33) VALUE SPACES.
+           05  LAPI-REQUEST-DATA         POINTER VALUE NULL.
+           05  LAPI-REQUEST-DATA-LEN     PIC S9(8) BINARY VALUE ZERO.
+           05  LAPI-REPLY-DATA           POINTER VALUE NULL.
+           05  LAPI-REPLY-DATA-LEN       PIC S9(8) BINARY VALUE ZERO.
+           05  LAPI-OPTIONS.
+               10  LAPI-CONNECT-TIMEOUT  PIC 9(9) BINARY VALUE 3.
+               10  LAPI-RECV-TIMEOUT     PIC 9(9) BINARY VALUE 10.
+               10  LAPI-PROXY-URI        PIC X(513) VALUE SPACES.
+               10  LAPI-USERID           PIC X(33) VALUE SPACES.
+               10  LAPI-PASSWORD         PIC X(33) VALUE SPACES.
+      *---------------------------------------------------------------*
+      *  Told to 'invoke' once in PROLOG below and left alone for the *
+      *  rest of the run: keep the underlying HTTP connection open    *
+      *  and reuse it across every queued search in this job step     *
+      *  instead of reconnecting per search, since 'init' is already  *
+      *  only called once for the whole batch run. MSNSEARC has no    *
+      *  equivalent flag since a CICS transaction handles one search  *
+      *  and ends, so there is nothing to keep open across searches.  *
+      *---------------------------------------------------------------*
+               10  LAPI-KEEP-ALIVE       PIC X(1) VALUE 'N'.
+                   88  LAPI-REUSE-CONNECTION   VALUE 'Y'.
+                   88  LAPI-CONNECT-PER-CALL   VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE          PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Request parameters expected by target web service, same      *
+      *  layout as MSNSEARC's COM-REQUEST.                             *
+      *---------------------------------------------------------------*
+       01 COM-REQUEST.
+           02  R-Search.
+             03  Flags--C PIC 9(9) BINARY.
+             03  SortBy--C PIC 9(9) BINARY.
+             03  ResultFields--C PIC 9(9) BINARY.
+             03  R-string--C PIC 9(9) BINARY.
+             03  SourceRequest--C PIC 9(9) BINARY.
+             03  Request.
+               04  AppID PIC X(40) DISPLAY.
+               04  Query PIC X(128) DISPLAY.
+               04  CultureInfo PIC X(32) DISPLAY.
+               04  SafeSearch PIC X(32) DISPLAY.
+               04  Flags OCCURS 1 TO 10 DEPENDING ON Flags--C PIC X(32)
+                   DISPLAY.
+               04  Location.
+                 05  Latitude COMP-2.
+                 05  Longitude COMP-2.
+                 05  Radius COMP-2.
+               04  Requests.
+                 05  SourceRequest OCCURS 0 TO 10 DEPENDING ON
+                     SourceRequest--C.
+                   06  R-Source PIC X(32) DISPLAY.
+                   06  Offset PIC 9(9) COMP-5.
+                   06  R-Count PIC 9(9) COMP-5.
+                   06  FileType PIC X(32) DISPLAY.
+                   06  SortBy OCCURS 1 TO 10 DEPENDING ON SortBy--C PIC
+                       X(32) DISPLAY.
+                   06  ResultFields OCCURS 1 TO 10 DEPENDING ON
+                       ResultFields--C PIC X(32) DISPLAY.
+                   06  SearchTagFilters.
+                     07  R-string OCCURS 0 TO 10 DEPENDING ON
+                         R-string--C PIC X(32) DISPLAY.
+                   COPY CATALOGRQ.
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service, same     *
+      *  layout as MSNSEARC's COM-REPLY.                               *
+      *---------------------------------------------------------------*
+       01 COM-REPLY.
+           02  SearchResponse.
+             03  SearchTag--C PIC 9(9) BINARY.
+             03  Result--C PIC 9(9) BINARY.
+             03  SourceResponse--C PIC 9(9) BINARY.
+             03  Response.
+               04  Responses.
+                 05  SourceResponse OCCURS 0 TO 10 DEPENDING ON
+                     SourceResponse--C.
+                   06  R-Source PIC X(32) DISPLAY.
+                   06  Offset PIC 9(9) COMP-5.
+                   06  Total PIC 9(9) COMP-5.
+                   06  RecourseQuery PIC X(32) DISPLAY.
+                   06  Results.
+                     07  Result OCCURS 0 TO 10 DEPENDING ON Result--C.
+                       08  R-Title PIC X(32) DISPLAY.
+                       08  Description PIC X(256) DISPLAY.
+                       08  Url PIC X(32) DISPLAY.
+                       08  DisplayUrl PIC X(32) DISPLAY.
+                       08  CacheUrl PIC X(32) DISPLAY.
+                       08  R-Source0 PIC X(32) DISPLAY.
+                       08  SearchTags PIC X(32) DISPLAY.
+                       08  Phone PIC X(32) DISPLAY.
+                       08  DateTime.
+                         09  Year PIC 9(9) COMP-5.
+                         09  Month PIC 9(9) COMP-5.
+                         09  R-Day PIC 9(9) COMP-5.
+                         09  Hour PIC 9(9) COMP-5.
+                         09  Minute PIC 9(9) COMP-5.
+                         09  Second PIC 9(9) COMP-5.
+                       08  R-Address.
+                         09  AddressLine PIC X(32) DISPLAY.
+                         09  PrimaryCity PIC X(32) DISPLAY.
+                         09  SecondaryCity PIC X(32) DISPLAY.
+                         09  Subdivision PIC X(32) DISPLAY.
+                         09  PostalCode PIC X(32) DISPLAY.
+                         09  CountryRegion PIC X(32) DISPLAY.
+                         09  FormattedAddress PIC X(32) DISPLAY.
+                       08  Location.
+                         09  Latitude COMP-2.
+                         09  Longitude COMP-2.
+                         09  Radius COMP-2.
+                       08  SearchTagsArray.
+                         09  SearchTag OCCURS 0 TO 10 DEPENDING ON
+                             SearchTag--C.
+                           10  Name PIC X(32) DISPLAY.
+                           10  R-Value PIC X(32) DISPLAY.
+                         08  Summary PIC X(32) DISPLAY.
+                         08  ResultType PIC X(32) DISPLAY.
+                         08  Image.
+                           09  ImageURL PIC X(32) DISPLAY.
+                           09  ImageWidth PIC 9(9) COMP-5.
+                           09  ImageHeight PIC 9(9) COMP-5.
+                           09  ImageFileSize PIC 9(9) COMP-5.
+                           09  ThumbnailURL PIC X(32) DISPLAY.
+                           09  ThumbnailWidth PIC 9(9) COMP-5.
+                           09  ThumbnailHeight PIC 9(9) COMP-5.
+                           09  ThumbnailFileSize PIC 9(9) COMP-5.
+                         08  Video.
+                           09  PlayUrl PIC X(32) DISPLAY.
+                           09  SourceTitle PIC X(32) DISPLAY.
+                           09  Format PIC X(32) DISPLAY.
+                           09  RunTime PIC 9(9) COMP-5.
+                           09  Width PIC 9(9) COMP-5.
+                           09  Height PIC 9(9) COMP-5.
+                           09  FileSize PIC 9(9) COMP-5.
+                           09  StaticThumbnail.
+      *  Kept in sync with MSNSEARC.cbl's COM-REPLY layout, including
+      *  the hand-suffixed URL1 (collides case-insensitively with
+      *  Result's own Url; generator missed disambiguating it).
+                             10  URL1 PIC X(32) DISPLAY.
+                             10  Format0 PIC X(32) DISPLAY.
+                             10  Width0 PIC 9(9) COMP-5.
+                             10  Height0 PIC 9(9) COMP-5.
+                             10  FileSize0 PIC 9(9) COMP-5.
+                           09  MotionThumbnail.
+                             10  URL0 PIC X(32) DISPLAY.
+                             10  Format1 PIC X(32) DISPLAY.
+                             10  RunTime0 PIC 9(9) COMP-5.
+                             10  Width1 PIC 9(9) COMP-5.
+                             10  Height1 PIC 9(9) COMP-5.
+                             10  FileSize1 PIC 9(9) COMP-5.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-REPLAY-QUEUE THRU
+               END-PROCESS-REPLAY-QUEUE
+               UNTIL END-OF-REPLAY-FILE.
+
+           PERFORM PROCESS-RETRY-QUEUE THRU
+               END-PROCESS-RETRY-QUEUE
+               UNTIL END-OF-RETRY-FILE.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY
+               'MSNSEARB STARTING ==============================='.
+
+           OPEN INPUT REPLAY-QUEUE-FILE.
+           IF (REPLAY-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB REPLAY-QUEUE-FILE OPEN FAILED, STATUS='
+                   REPLAY-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT RETRY-FILE.
+           IF (RETRY-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB RETRY-FILE OPEN FAILED, STATUS='
+                   RETRY-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT RETRY-OUTPUT-FILE.
+           IF (RETRY-OUTPUT-FILE-STATUS NOT = '00')
+               DISPLAY
+                   'MSNSEARB RETRY-OUTPUT-FILE OPEN FAILED, STATUS='
+                   RETRY-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB AUDIT-FILE OPEN FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB CHECKPOINT-FILE OPEN FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE 'MSNSEARB' TO LAPI-TRACE-ID.
+
+           CALL 'init' USING WS-BATCH-EIBLK LAPI-TRACE-PARMS
+                       RETURNING W03-RESP.
+           IF (NOT OK-CODE)
+               DISPLAY 'MSNSEARB INITIALIZE-LSHTTAPI FAILED'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE W00-SERVICE-URI   TO LAPI-URI.
+           MOVE W00-USERID        TO LAPI-USERID.
+           MOVE W00-PASSWORD      TO LAPI-PASSWORD.
+           MOVE W00-SERVICE-NAME  TO LAPI-SERVICE-NAME.
+           SET LAPI-REUSE-CONNECTION TO TRUE.
+
+           PERFORM READ-REPLAY-QUEUE THRU
+               END-READ-REPLAY-QUEUE.
+           PERFORM READ-RETRY-QUEUE THRU
+               END-READ-RETRY-QUEUE.
+
+           DISPLAY 'MSNSEARB PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+       READ-REPLAY-QUEUE.
+
+           READ REPLAY-QUEUE-FILE
+               AT END SET END-OF-REPLAY-FILE TO TRUE
+           END-READ.
+
+       END-READ-REPLAY-QUEUE.   EXIT.
+
+       READ-RETRY-QUEUE.
+
+           READ RETRY-FILE
+               AT END SET END-OF-RETRY-FILE TO TRUE
+           END-READ.
+
+       END-READ-RETRY-QUEUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Replay one branch-queued search request.                     *
+      *---------------------------------------------------------------*
+       PROCESS-REPLAY-QUEUE.
+
+           ADD 1 TO WS-REPLAY-COUNT.
+
+      *
+      * REPLAY-REQUEST-LEN comes from the branch-queued RPLYMSN file,
+      * not from this program, so it is bounds-checked before it is
+      * trusted as a MOVE length into the COM-REQUEST overlay.
+      *
+           IF (REPLAY-REQUEST-LEN > LENGTH OF COM-REQUEST)
+               OR (REPLAY-REQUEST-LEN NOT > ZERO)
+               DISPLAY 'REPLAY-REQUEST-LEN OUT OF RANGE: '
+                   REPLAY-REQUEST-LEN
+               ADD 1 TO WS-REPLAY-REJECT-COUNT
+           ELSE
+               MOVE SPACES TO COM-REQUEST
+               SET ADDRESS OF WS-REPLY-OVERLAY TO ADDRESS OF COM-REQUEST
+               MOVE REPLAY-REQUEST-DATA(1:REPLAY-REQUEST-LEN)
+                 TO WS-REPLY-OVERLAY(1:REPLAY-REQUEST-LEN)
+
+               SET WS-REQUEST-REJECTED TO 'N'
+               PERFORM VALIDATE-REQUEST THRU
+                   END-VALIDATE-REQUEST
+
+               IF (NOT REQUEST-REJECTED)
+                   PERFORM BATCH-INVOKE-SERVICE THRU
+                       END-BATCH-INVOKE-SERVICE
+               ELSE
+                   ADD 1 TO WS-REPLAY-REJECT-COUNT
+               END-IF
+           END-IF.
+
+           PERFORM READ-REPLAY-QUEUE THRU
+               END-READ-REPLAY-QUEUE.
+
+       END-PROCESS-REPLAY-QUEUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Resubmit one request MSNSEARC could not invoke earlier.      *
+      *---------------------------------------------------------------*
+       PROCESS-RETRY-QUEUE.
+
+           ADD 1 TO WS-RETRY-COUNT.
+
+      *
+      * RETRY-REQUEST-LEN makes an unvalidated round trip through
+      * RETRMSN/RETRMSNO across runs (CARRY-FORWARD-RETRY re-writes
+      * it, tomorrow's run reads it back), so it is bounds-checked
+      * here the same as REPLAY-REQUEST-LEN above.
+      *
+           IF (RETRY-REQUEST-LEN > LENGTH OF COM-REQUEST)
+               OR (RETRY-REQUEST-LEN NOT > ZERO)
+               DISPLAY 'RETRY-REQUEST-LEN OUT OF RANGE: '
+                   RETRY-REQUEST-LEN
+               ADD 1 TO WS-RETRY-REJECT-COUNT
+           ELSE
+               MOVE SPACES TO COM-REQUEST
+               SET ADDRESS OF WS-REPLY-OVERLAY TO ADDRESS OF COM-REQUEST
+               MOVE RETRY-REQUEST-DATA(1:RETRY-REQUEST-LEN)
+                 TO WS-REPLY-OVERLAY(1:RETRY-REQUEST-LEN)
+
+               SET WS-REQUEST-REJECTED TO 'N'
+               PERFORM VALIDATE-REQUEST THRU
+                   END-VALIDATE-REQUEST
+
+               IF (REQUEST-REJECTED)
+                   ADD 1 TO WS-RETRY-REJECT-COUNT
+               ELSE
+                   PERFORM BATCH-INVOKE-SERVICE THRU
+                       END-BATCH-INVOKE-SERVICE
+                   IF (OK-CODE)
+                       ADD 1 TO WS-RETRY-OK-COUNT
+                   ELSE
+                       PERFORM CARRY-FORWARD-RETRY THRU
+                           END-CARRY-FORWARD-RETRY
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM READ-RETRY-QUEUE THRU
+               END-READ-RETRY-QUEUE.
+
+       END-PROCESS-RETRY-QUEUE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  A retry that failed again tonight is carried forward to      *
+      *  tomorrow night's run, unless it has already used up its      *
+      *  allotted attempts, in which case it is dropped and logged.   *
+      *---------------------------------------------------------------*
+       CARRY-FORWARD-RETRY.
+
+           IF (RETRY-ATTEMPTS >= WS-MAX-RETRY-ATTEMPTS)
+               DISPLAY 'MSNSEARB DROPPING RETRY AFTER MAX ATTEMPTS: '
+                   AppID OF COM-REQUEST
+               ADD 1 TO WS-RETRY-DROPPED-COUNT
+           ELSE
+               MOVE RETRY-TIMESTAMP       TO RETRY-OUT-TIMESTAMP
+               MOVE W03-RESP              TO RETRY-OUT-RESP
+               COMPUTE RETRY-OUT-ATTEMPTS = RETRY-ATTEMPTS + 1
+               MOVE RETRY-REQUEST-LEN     TO RETRY-OUT-REQUEST-LEN
+               MOVE RETRY-REQUEST-DATA    TO RETRY-OUT-REQUEST-DATA
+               WRITE RETRY-OUT-RECORD
+               IF (RETRY-OUTPUT-FILE-STATUS NOT = '00')
+                   DISPLAY
+                       'MSNSEARB RETRY CARRY-FORWARD WRITE FAILED, '
+                       'STATUS=' RETRY-OUTPUT-FILE-STATUS
+               END-IF
+               ADD 1 TO WS-RETRY-CARRY-COUNT
+           END-IF.
+
+       END-CARRY-FORWARD-RETRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Reject an obviously bad request before it is ever invoked,   *
+      *  same checks SET-REQUEST/VALIDATE-REQUEST runs in MSNSEARC.   *
+      *  A rejected record is skipped instead of aborting the whole   *
+      *  batch run.                                                   *
+      *---------------------------------------------------------------*
+       VALIDATE-REQUEST.
+
+           SET WS-APPID-OK TO 'N'.
+           PERFORM VARYING WS-VALID-IX FROM 1 BY 1
+                   UNTIL WS-VALID-IX > 3
+               IF (VALID-APPID(WS-VALID-IX) = AppID OF COM-REQUEST)
+                   SET APPID-IS-PROVISIONED TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF (NOT APPID-IS-PROVISIONED)
+               STRING 'INVALID AppID NOT PROVISIONED: '
+                      DELIMITED BY SIZE
+                      AppID OF COM-REQUEST DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               END-STRING
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+           IF (NOT REQUEST-REJECTED) AND (Query OF COM-REQUEST = SPACES)
+               MOVE 'INVALID REQUEST: Query IS BLANK' TO ERROR-MESSAGE
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+           IF (NOT REQUEST-REJECTED)
+              AND (Query OF COM-REQUEST(WS-MAX-QUERY-LENGTH:1)
+                   NOT = SPACE)
+               MOVE 'INVALID REQUEST: Query MAY HAVE BEEN TRUNCATED'
+                   TO ERROR-MESSAGE
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+           IF (NOT REQUEST-REJECTED)
+               PERFORM VALIDATE-LOCATION THRU
+                   END-VALIDATE-LOCATION
+           END-IF.
+
+       END-VALIDATE-REQUEST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Same legal-range checks as MSNSEARC's VALIDATE-LOCATION.     *
+      *---------------------------------------------------------------*
+       VALIDATE-LOCATION.
+
+           IF (Latitude OF COM-REQUEST < WS-MIN-LATITUDE)
+              OR (Latitude OF COM-REQUEST > WS-MAX-LATITUDE)
+               MOVE 'INVALID REQUEST: Latitude OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+           IF (NOT REQUEST-REJECTED)
+              AND ((Longitude OF COM-REQUEST < WS-MIN-LONGITUDE)
+               OR  (Longitude OF COM-REQUEST > WS-MAX-LONGITUDE))
+               MOVE 'INVALID REQUEST: Longitude OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+           IF (NOT REQUEST-REJECTED)
+              AND ((Radius OF COM-REQUEST < WS-MIN-RADIUS)
+               OR  (Radius OF COM-REQUEST > WS-MAX-RADIUS))
+               MOVE 'INVALID REQUEST: Radius OUT OF RANGE'
+                   TO ERROR-MESSAGE
+               PERFORM REPORT-REQUEST-ERROR THRU
+                   END-REPORT-REQUEST-ERROR
+           END-IF.
+
+       END-VALIDATE-LOCATION.   EXIT.
+
+       REPORT-REQUEST-ERROR.
+
+           SET REQUEST-REJECTED TO TRUE.
+           DISPLAY 'MSNSEARB REJECTED RECORD: ' ERROR-MESSAGE.
+
+       END-REPORT-REQUEST-ERROR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Invoke target service and append an audit record. Unlike     *
+      *  MSNSEARC's INVOKE-SERVICE, a failure here is reported back   *
+      *  to the caller through OK-CODE/ERROR-CODE instead of aborting *
+      *  the run, so the remaining queued requests still get a turn.  *
+      *                                                                 *
+      *  Same pagination as MSNSEARC's INVOKE-SERVICE: as long as      *
+      *  SourceRequest(1) reports more hits than this page returned,   *
+      *  CHECK-NEXT-PAGE bumps Offset OF COM-REQUEST(1) and this loops *
+      *  back for another page, up to WS-MAX-PAGES, auditing each page *
+      *  it processes.                                                 *
+      *---------------------------------------------------------------*
+       BATCH-INVOKE-SERVICE.
+
+           MOVE 0 TO WS-PAGE-COUNT.
+           SET MORE-PAGES-EXIST TO TRUE.
+
+           PERFORM UNTIL NO-MORE-PAGES
+                   OR WS-PAGE-COUNT >= WS-MAX-PAGES
+
+               SET LAPI-REQUEST-DATA TO ADDRESS OF COM-REQUEST
+               MOVE LENGTH OF COM-REQUEST TO LAPI-REQUEST-DATA-LEN
+
+               CALL 'invoke' USING LAPI-INVOKE-PARMS
+                             RETURNING W03-RESP
+
+               IF (OK-CODE)
+                   SET ADDRESS OF COM-REPLY TO LAPI-REPLY-DATA
+                   PERFORM CHECK-RESULT-DISCREPANCY THRU
+                       END-CHECK-RESULT-DISCREPANCY
+               ELSE
+                   MOVE LAPI-ERROR-MESSAGE TO ERROR-MESSAGE
+                   DISPLAY 'MSNSEARB INVOKE FAILED: ' ERROR-MESSAGE
+               END-IF
+
+               PERFORM WRITE-AUDIT-RECORD THRU
+                   END-WRITE-AUDIT-RECORD
+
+               PERFORM WRITE-CHECKPOINT-RECORD THRU
+                   END-WRITE-CHECKPOINT-RECORD
+
+               ADD 1 TO WS-PAGE-COUNT
+
+               PERFORM CHECK-NEXT-PAGE THRU
+                   END-CHECK-NEXT-PAGE
+
+           END-PERFORM.
+
+       END-BATCH-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Decide whether SourceRequest(1) has more hits beyond the     *
+      *  page just processed, same logic as MSNSEARC's CHECK-NEXT-PAGE.*
+      *  An empty SourceRequest, a failed invoke, or a page that       *
+      *  returned no Results all end pagination immediately.           *
+      *---------------------------------------------------------------*
+       CHECK-NEXT-PAGE.
+
+           SET NO-MORE-PAGES TO TRUE.
+           MOVE 0 TO WS-PAGE-OFFSET.
+           MOVE 0 TO WS-PAGE-TOTAL.
+
+           IF (OK-CODE)
+                   AND (SourceRequest--C OF COM-REQUEST > 0)
+                   AND (WS-DISC-RESULT-COUNT > 0)
+               MOVE Offset OF COM-REQUEST(1) TO WS-PAGE-OFFSET
+               MOVE Total OF COM-REPLY(1) TO WS-PAGE-TOTAL
+           END-IF.
+
+           IF (WS-PAGE-TOTAL > 0) AND
+              (WS-PAGE-OFFSET + WS-DISC-RESULT-COUNT < WS-PAGE-TOTAL)
+               ADD WS-DISC-RESULT-COUNT TO Offset OF COM-REQUEST(1)
+               SET MORE-PAGES-EXIST TO TRUE
+           END-IF.
+
+       END-CHECK-NEXT-PAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Same check as MSNSEARC's CHECK-RESULT-DISCREPANCY: flag when *
+      *  a source's self-reported Total does not match the number of *
+      *  Result entries actually returned.                            *
+      *---------------------------------------------------------------*
+       CHECK-RESULT-DISCREPANCY.
+
+           MOVE SourceResponse--C OF COM-REPLY TO WS-DISC-SOURCE-COUNT.
+           MOVE Result--C OF COM-REPLY TO WS-DISC-RESULT-COUNT.
+
+           PERFORM VARYING WS-DISC-IX FROM 1 BY 1
+                   UNTIL WS-DISC-IX > WS-DISC-SOURCE-COUNT
+                      OR WS-DISC-IX > 10
+               IF (Total OF COM-REPLY(WS-DISC-IX) NOT =
+                       WS-DISC-RESULT-COUNT)
+                   DISPLAY
+                       'MSNSEARB RESULT COUNT DISCREPANCY, SOURCE='
+                       R-Source OF COM-REPLY(WS-DISC-IX)
+                       ' TOTAL=' Total OF COM-REPLY(WS-DISC-IX)
+                       ' RESULTS=' WS-DISC-RESULT-COUNT
+               END-IF
+           END-PERFORM.
+
+       END-CHECK-RESULT-DISCREPANCY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append one audit trail record, same layout MSNSEARC writes,  *
+      *  so a batch-replayed search is indistinguishable in the audit *
+      *  file from an interactive one. Source totals/results are only *
+      *  meaningful when the invoke actually succeeded.               *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           ACCEPT AUD-DATE-WORK FROM DATE.
+           ACCEPT AUD-TIME-OF-DAY FROM TIME.
+           STRING AUD-DATE-WORK DELIMITED BY SIZE
+                  AUD-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO AUD-TIMESTAMP
+           END-STRING.
+
+           MOVE AppID OF COM-REQUEST       TO AUD-APPID.
+           MOVE Query OF COM-REQUEST       TO AUD-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO AUD-CULTUREINFO.
+           MOVE SafeSearch OF COM-REQUEST  TO AUD-SAFESEARCH.
+           MOVE SPACES                     TO AUD-REQUESTER-TERMID.
+           MOVE W03-RESP                   TO AUD-RESP.
+           MOVE SourceRequest--C OF COM-REQUEST TO AUD-SOURCE-COUNT.
+           IF (OK-CODE)
+               MOVE SourceResponse--C OF COM-REPLY TO
+                   WS-AUD-REPLY-COUNT
+               IF (WS-AUD-REPLY-COUNT < AUD-SOURCE-COUNT)
+                   MOVE WS-AUD-REPLY-COUNT TO AUD-SOURCE-COUNT
+               END-IF
+           END-IF.
+
+           PERFORM VARYING WS-AUD-IX FROM 1 BY 1
+                   UNTIL WS-AUD-IX > AUD-SOURCE-COUNT
+                      OR WS-AUD-IX > 10
+               MOVE R-Source OF COM-REQUEST(WS-AUD-IX)
+                 TO AUD-SOURCE(WS-AUD-IX)
+               MOVE Offset OF COM-REQUEST(WS-AUD-IX)
+                 TO AUD-SOURCE-OFFSET(WS-AUD-IX)
+               IF (OK-CODE)
+                   MOVE Total OF COM-REPLY(WS-AUD-IX)
+                     TO AUD-SOURCE-TOTAL(WS-AUD-IX)
+                   MOVE Result--C OF COM-REPLY
+                     TO AUD-SOURCE-RESULTS(WS-AUD-IX)
+                   IF (AUD-SOURCE-TOTAL(WS-AUD-IX) =
+                           AUD-SOURCE-RESULTS(WS-AUD-IX))
+                       SET TOTAL-MATCHES(WS-AUD-IX) TO TRUE
+                   ELSE
+                       SET TOTAL-MISMATCH(WS-AUD-IX) TO TRUE
+                   END-IF
+               ELSE
+                   MOVE 0 TO AUD-SOURCE-TOTAL(WS-AUD-IX)
+                   MOVE 0 TO AUD-SOURCE-RESULTS(WS-AUD-IX)
+                   SET TOTAL-MATCHES(WS-AUD-IX) TO TRUE
+               END-IF
+           END-PERFORM.
+
+           WRITE AUDIT-RECORD.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB AUDIT WRITE FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append a restart marker after every request processed, using *
+      *  the CKPTCOM layout shared with LSC2WSSB and T1CONTXT, so a    *
+      *  job interrupted partway through can tell from CKPT-LAST-KEY   *
+      *  exactly which query was last checkpointed instead of          *
+      *  rerunning the whole replay from scratch.                      *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT-RECORD.
+
+           ADD 1 TO WS-CKPT-COUNT.
+
+           MOVE 'MSNSEARB'      TO CKPT-JOB-NAME.
+           MOVE AUD-QUERY       TO CKPT-LAST-KEY.
+           MOVE WS-CKPT-COUNT   TO CKPT-RECORD-COUNT.
+           MOVE AUD-TIMESTAMP   TO CKPT-TIMESTAMP.
+
+           WRITE CHECKPOINT-RECORD.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSEARB CHECKPOINT WRITE FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-CHECKPOINT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Print control totals for balancing against the audit file,  *
+      *  and terminate.                                               *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           DISPLAY '=========================================='.
+           DISPLAY 'MSNSEARB CONTROL TOTALS'.
+           DISPLAY 'REPLAY REQUESTS READ    : ' WS-REPLAY-COUNT.
+           DISPLAY 'REPLAY REQUESTS REJECTED: ' WS-REPLAY-REJECT-COUNT.
+           DISPLAY 'RETRY REQUESTS READ     : ' WS-RETRY-COUNT.
+           DISPLAY 'RETRY REQUESTS REJECTED : ' WS-RETRY-REJECT-COUNT.
+           DISPLAY 'RETRY REQUESTS SUCCEEDED: ' WS-RETRY-OK-COUNT.
+           DISPLAY 'RETRY REQUESTS CARRIED  : ' WS-RETRY-CARRY-COUNT.
+           DISPLAY 'RETRY REQUESTS DROPPED  : ' WS-RETRY-DROPPED-COUNT.
+           DISPLAY '=========================================='.
+
+           CLOSE REPLAY-QUEUE-FILE.
+           CLOSE RETRY-FILE.
+           CLOSE RETRY-OUTPUT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY
+               'MSNSEARB STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM MSNSEARB.
