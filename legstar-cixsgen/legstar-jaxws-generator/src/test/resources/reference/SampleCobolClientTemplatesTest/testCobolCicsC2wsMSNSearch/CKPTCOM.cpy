@@ -0,0 +1,19 @@
+      *****************************************************************
+      * CKPTCOM                                                       *
+      * -------                                                       *
+      * Common checkpoint-record layout shared by every restartable   *
+      * batch driver in this system -- the MSNSEARC batch replay      *
+      * driver (MSNSEARB), the LSC2WSSA nightly locale refresh         *
+      * (LSC2WSSB), and the T1CONTXT checkpoint marker -- so restart  *
+      * logic behaves the same way across all three and whoever is    *
+      * on call does not have to learn three different recovery       *
+      * procedures. This same copybook is physically duplicated       *
+      * (byte-for-byte identical) into each of those programs' own    *
+      * directories, the same way every other copybook in this repo   *
+      * (DFH0CFIL, CATALOGRQ, EZATRUST) lives alongside the program(s)*
+      * that COPY it rather than in one shared top-level location.    *
+      *****************************************************************
+           05  CKPT-JOB-NAME          PIC X(8).
+           05  CKPT-LAST-KEY          PIC X(32).
+           05  CKPT-RECORD-COUNT      PIC 9(9) COMP-5.
+           05  CKPT-TIMESTAMP         PIC X(15).
