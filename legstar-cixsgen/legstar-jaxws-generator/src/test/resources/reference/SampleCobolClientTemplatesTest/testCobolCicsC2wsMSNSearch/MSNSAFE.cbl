@@ -0,0 +1,294 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNSAFE.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Nightly compliance report reading the MSNSEARC search audit   *
+      * trail (AUDTMSN) and flagging every request where SafeSearch   *
+      * was not set to our mandated value, broken out by AppID and    *
+      * requester, so compliance can be shown proof we're enforcing   *
+      * it rather than trusting SET-REQUEST callers to set it right.  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTMSN02
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Layout matches the audit record written by MSNSEARC.         *
+      *---------------------------------------------------------------*
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP              PIC X(15).
+           05  AUD-APPID                  PIC X(40).
+           05  AUD-QUERY                  PIC X(128).
+           05  AUD-CULTUREINFO            PIC X(32).
+           05  AUD-SAFESEARCH             PIC X(32).
+           05  AUD-REQUESTER-TERMID       PIC X(4).
+           05  AUD-RESP                   PIC S9(9) BINARY.
+           05  AUD-SOURCE-COUNT           PIC 9(4) COMP-5.
+           05  AUD-SOURCE-ENTRY OCCURS 10 TIMES.
+               10  AUD-SOURCE             PIC X(32).
+               10  AUD-SOURCE-OFFSET      PIC 9(9) COMP-5.
+               10  AUD-SOURCE-TOTAL       PIC 9(9) COMP-5.
+               10  AUD-SOURCE-RESULTS     PIC 9(9) COMP-5.
+               10  AUD-SOURCE-DISCREPANCY PIC X(1).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  AUDIT-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  REPORT-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-AUDIT-FILE             VALUE 'Y'.
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Our mandated SafeSearch setting. Any audit record whose      *
+      *  AUD-SAFESEARCH does not match this exactly is an exception.  *
+      *---------------------------------------------------------------*
+       77  WS-MANDATED-SAFESEARCH        PIC X(32) VALUE 'Strict'.
+       77  WS-EXCEPTION-COUNT            PIC 9(9) COMP-5 VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Exception tally table, one entry per distinct AppID/requester*
+      *  pair that had at least one non-compliant SafeSearch value.   *
+      *  Sized generously for a day's worth of distinct combinations; *
+      *  a real shop would size this from provisioned volumes.       *
+      *---------------------------------------------------------------*
+       01  EXCEPTION-TALLY-TABLE.
+           05  EXCEPTION-TALLY-COUNT      PIC 9(4) COMP-5 VALUE 0.
+           05  EXCEPTION-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY EXCEPTION-IX.
+               10  EXCEPTION-TALLY-APPID      PIC X(40) VALUE SPACES.
+               10  EXCEPTION-TALLY-REQUESTER  PIC X(4)  VALUE SPACES.
+               10  EXCEPTION-TALLY-INVOKES    PIC 9(9)  VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-TIMESTAMP           PIC X(15).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-APPID               PIC X(20).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-REQUESTER           PIC X(4).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-SAFESEARCH          PIC X(32).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-LABEL               PIC X(12).
+           05  WS-SUM-APPID               PIC X(20).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-SUM-REQUESTER           PIC X(4).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-SUM-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-AUDIT-FILE THRU END-PROCESS-AUDIT-FILE
+               UNTIL END-OF-AUDIT-FILE.
+           PERFORM WRITE-REPORT THRU END-WRITE-REPORT.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'MSNSAFE STARTING ==============================='.
+           OPEN INPUT AUDIT-FILE.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSAFE AUDIT-FILE OPEN FAILED, STATUS='
+                   AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSAFE REPORT-FILE OPEN FAILED, STATUS='
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-AUDIT-FILE.
+
+           READ AUDIT-FILE
+               AT END SET END-OF-AUDIT-FILE TO TRUE
+           END-READ.
+
+       END-READ-AUDIT-FILE.   EXIT.
+
+       PROCESS-AUDIT-FILE.
+
+           IF (AUD-SAFESEARCH NOT = WS-MANDATED-SAFESEARCH)
+               PERFORM WRITE-EXCEPTION-DETAIL THRU
+                   END-WRITE-EXCEPTION-DETAIL
+               PERFORM TALLY-EXCEPTION THRU END-TALLY-EXCEPTION
+           END-IF.
+
+           PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE.
+
+       END-PROCESS-AUDIT-FILE.   EXIT.
+
+       WRITE-EXCEPTION-DETAIL.
+
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           IF (WS-EXCEPTION-COUNT = 1)
+               PERFORM WRITE-DETAIL-HEADING THRU
+                   END-WRITE-DETAIL-HEADING
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE AUD-TIMESTAMP TO WS-RPT-TIMESTAMP.
+           MOVE AUD-APPID TO WS-RPT-APPID.
+           MOVE AUD-REQUESTER-TERMID TO WS-RPT-REQUESTER.
+           MOVE AUD-SAFESEARCH TO WS-RPT-SAFESEARCH.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-WRITE-EXCEPTION-DETAIL.   EXIT.
+
+       WRITE-DETAIL-HEADING.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'MSNSEARC SAFESEARCH COMPLIANCE EXCEPTIONS' TO
+               REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'MANDATED VALUE: ' DELIMITED BY SIZE
+                  WS-MANDATED-SAFESEARCH DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'TIMESTAMP       APPID                REQ  SAFESEARCH'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-WRITE-DETAIL-HEADING.   EXIT.
+
+       TALLY-EXCEPTION.
+
+           SET WS-FOUND TO 'N'.
+           SET EXCEPTION-IX TO 1.
+           SEARCH EXCEPTION-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN (EXCEPTION-TALLY-APPID(EXCEPTION-IX) = AUD-APPID)
+                AND (EXCEPTION-TALLY-REQUESTER(EXCEPTION-IX) =
+                     AUD-REQUESTER-TERMID)
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO EXCEPTION-TALLY-INVOKES(EXCEPTION-IX)
+           ELSE
+               IF (EXCEPTION-TALLY-COUNT >= 200)
+                   DISPLAY 'MSNSAFE EXCEPTION-TALLY-TABLE FULL, '
+                       'SKIPPING APPID=' AUD-APPID
+               ELSE
+                   ADD 1 TO EXCEPTION-TALLY-COUNT
+                   SET EXCEPTION-IX TO EXCEPTION-TALLY-COUNT
+                   MOVE AUD-APPID TO
+                       EXCEPTION-TALLY-APPID(EXCEPTION-IX)
+                   MOVE AUD-REQUESTER-TERMID TO
+                       EXCEPTION-TALLY-REQUESTER(EXCEPTION-IX)
+                   MOVE 1 TO EXCEPTION-TALLY-INVOKES(EXCEPTION-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-EXCEPTION.   EXIT.
+
+       WRITE-REPORT.
+
+           IF (WS-EXCEPTION-COUNT = 0)
+               MOVE SPACES TO REPORT-LINE
+               MOVE 'MSNSEARC SAFESEARCH COMPLIANCE EXCEPTIONS'
+                   TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               MOVE 'NO EXCEPTIONS FOUND - ALL REQUESTS COMPLIANT'
+                   TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           ELSE
+               MOVE SPACES TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               MOVE 'EXCEPTION COUNTS BY APPID/REQUESTER' TO
+                   REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > EXCEPTION-TALLY-COUNT
+                   MOVE SPACES TO WS-SUMMARY-LINE
+                   MOVE 'EXCEPTIONS:' TO WS-SUM-LABEL
+                   MOVE EXCEPTION-TALLY-APPID(WS-IX) TO WS-SUM-APPID
+                   MOVE EXCEPTION-TALLY-REQUESTER(WS-IX) TO
+                       WS-SUM-REQUESTER
+                   MOVE EXCEPTION-TALLY-INVOKES(WS-IX) TO WS-SUM-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   MOVE WS-SUMMARY-LINE TO REPORT-LINE
+                   PERFORM WRITE-REPORT-LINE THRU
+                       END-WRITE-REPORT-LINE
+               END-PERFORM
+           END-IF.
+
+       END-WRITE-REPORT.   EXIT.
+
+       WRITE-REPORT-LINE.
+
+           WRITE REPORT-LINE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'MSNSAFE REPORT-FILE WRITE FAILED, STATUS='
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+       EPILOG.
+
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'MSNSAFE STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM MSNSAFE.
