@@ -0,0 +1,47 @@
+//C2WSNGT  JOB (ACCTNO,'BATCH C2WS'),'C2WS NIGHTLY',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*-------------------------------------------------------------*
+//* Runs the two overnight C2WS batch jobs back to back so       *
+//* operations has one job to babysit instead of two unrelated   *
+//* ones:                                                        *
+//*   STEP010 - MSNSEARB, the MSNSEARC search replay driver      *
+//*             (branch-queued searches plus yesterday's         *
+//*             retries -- see MSNSEARB's own header).           *
+//*   STEP020 - LSC2WSSB, the LSC2WSSA nightly culture-info       *
+//*             cache refresh (see LSC2WSSB's own header).       *
+//*                                                               *
+//* The two steps are unrelated to each other -- STEP020 does    *
+//* not depend on STEP010's outcome -- so STEP020 is coded       *
+//* COND=EVEN to keep it from being flushed if STEP010 abends.   *
+//*                                                               *
+//* RESTART: if this job abends partway through STEP020, do NOT  *
+//* resubmit from the top -- that would rerun the whole search    *
+//* replay again for no reason. Instead resubmit with            *
+//* RESTART=STEP020 added to the JOB card (or via the operator   *
+//* console's RESTART command) so only the culture-info refresh  *
+//* re-runs. Likewise RESTART=STEP010 if STEP010 itself abended. *
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=MSNSEARB
+//STEPLIB  DD DSN=C2WS.LOADLIB,DISP=SHR
+//RPLYMSN  DD DSN=C2WS.MSNSEARCH.REPLAY.QUEUE,DISP=SHR
+//RETRMSN  DD DSN=C2WS.MSNSEARCH.RETRY.INPUT,DISP=SHR
+//RETRMSNO DD DSN=C2WS.MSNSEARCH.RETRY.OUTPUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=16025,BLKSIZE=0)
+//AUDTMSN  DD DSN=C2WS.MSNSEARCH.AUDIT,DISP=MOD
+//CKPTMSN  DD DSN=C2WS.MSNSEARCH.CHECKPOINT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=LSC2WSSB,COND=EVEN
+//STEPLIB  DD DSN=C2WS.LOADLIB,DISP=SHR
+//BRLOCALE DD DSN=C2WS.CULTUREINFO.BRANCHLOCALE,DISP=SHR
+//CULTCACH DD DSN=C2WS.CULTUREINFO.CACHE,DISP=SHR
+//CKPTC2W  DD DSN=C2WS.CULTUREINFO.CHECKPOINT,DISP=MOD
+//EXCPLOC  DD DSN=C2WS.CULTUREINFO.EXCEPTIONS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
