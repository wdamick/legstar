@@ -0,0 +1,348 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C2WSDASH.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * CICS transaction (defined to CICS as TRANSID C2WD, PROGRAM    *
+      * C2WSDASH) giving a live count of CALL 'invoke' successes      *
+      * versus failures across every C2WS-based program in the        *
+      * region, so during the day we can tell at a glance whether a   *
+      * general C2WS outage is in progress instead of waiting for     *
+      * individual users to start calling in.                         *
+      *                                                                *
+      * Reads three sequential logs afresh on every invocation --     *
+      * MSNSEARC's AUDIT-FILE and LSC2WSSA's RECON-LOG-FILE, each      *
+      * written only on a successful invoke (see their own PROLOG/     *
+      * INVOKE-SERVICE headers), plus the unified INCIDENT-FILE both   *
+      * programs now share (see req 041), written only on a failed    *
+      * one -- and tallies failures by INC-PROGRAM-ID so a general     *
+      * outage (every program failing) is visually distinct from a    *
+      * single program's problem.                                     *
+      *                                                                *
+      * No BMS map exists anywhere in this system to build on, so     *
+      * the counts are reported the same way MSNSEARC/LSC2WSSA already*
+      * report a fatal error to the operator: unformatted SEND TEXT,   *
+      * one line per ACCUM call, transmitted as a single page.         *
+      * AUDIT-RECORD/RECON-LOG-RECORD/INCIDENT-RECORD are              *
+      * duplicated here rather than shared through a new copybook,     *
+      * the same cross-module precedent MSNSEARB.cbl already set for   *
+      * MSNSEARC's LAPI-*/COM-REQUEST layouts and reqs 040/041 followed*
+      * for CONFIG-RECORD/INCIDENT-RECORD.                             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      *  Layout matches the audit record written by MSNSEARC.         *
+      *---------------------------------------------------------------*
+           SELECT AUDIT-FILE ASSIGN TO AUDTMSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Layout matches the reconciliation log written by LSC2WSSA.   *
+      *---------------------------------------------------------------*
+           SELECT RECON-LOG-FILE ASSIGN TO RECNLOC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-LOG-STATUS.
+      *---------------------------------------------------------------*
+      *  Unified exception log shared by MSNSEARC and LSC2WSSA.       *
+      *---------------------------------------------------------------*
+           SELECT INCIDENT-FILE ASSIGN TO C2WSINC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INCIDENT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP              PIC X(15).
+           05  AUD-APPID                  PIC X(40).
+           05  AUD-QUERY                  PIC X(128).
+           05  AUD-CULTUREINFO            PIC X(32).
+           05  AUD-SAFESEARCH             PIC X(32).
+           05  AUD-REQUESTER-TERMID       PIC X(4).
+           05  AUD-RESP                   PIC S9(9) BINARY.
+           05  AUD-SOURCE-COUNT           PIC 9(4) COMP-5.
+           05  AUD-SOURCE-ENTRY OCCURS 10 TIMES.
+               10  AUD-SOURCE             PIC X(32).
+               10  AUD-SOURCE-OFFSET      PIC 9(9) COMP-5.
+               10  AUD-SOURCE-TOTAL       PIC 9(9) COMP-5.
+               10  AUD-SOURCE-RESULTS     PIC 9(9) COMP-5.
+               10  AUD-SOURCE-DISCREPANCY PIC X(1).
+
+       FD  RECON-LOG-FILE
+           RECORDING MODE IS F.
+       01  RECON-LOG-RECORD.
+           05  RECON-TIMESTAMP                PIC X(15).
+           05  RECON-CULTURE-CODE             PIC X(32).
+           05  RECON-DECIMAL-NUMBER           PIC 9(7)V9(2).
+           05  RECON-FORMATTED-DECIMAL-NUMBER PIC X(32).
+           05  RECON-FORMATTED-DATE           PIC X(32).
+
+       FD  INCIDENT-FILE
+           RECORDING MODE IS F.
+       01  INCIDENT-RECORD.
+           05  INC-TIMESTAMP              PIC X(15).
+           05  INC-PROGRAM-ID             PIC X(8).
+           05  INC-ERROR-MESSAGE          PIC X(78).
+           05  INC-RESP                   PIC S9(9) BINARY.
+           05  INC-RESP2                  PIC S9(9) BINARY.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  AUDIT-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  RECON-LOG-STATUS              PIC X(2) VALUE '00'.
+       77  INCIDENT-FILE-STATUS          PIC X(2) VALUE '00'.
+
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-AUDIT-FILE             VALUE 'Y'.
+       77  WS-EOF-SWITCH2                PIC X(1) VALUE 'N'.
+           88  END-OF-RECON-LOG-FILE         VALUE 'Y'.
+       77  WS-EOF-SWITCH3                PIC X(1) VALUE 'N'.
+           88  END-OF-INCIDENT-FILE          VALUE 'Y'.
+
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+       77  WS-CTL-MSNSEARC-OK-COUNT      PIC 9(9) VALUE 0.
+       77  WS-CTL-LSC2WSSA-OK-COUNT      PIC 9(9) VALUE 0.
+       77  WS-CTL-TOTAL-OK-COUNT         PIC 9(9) VALUE 0.
+       77  WS-CTL-TOTAL-FAIL-COUNT       PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Failure tally by INC-PROGRAM-ID. Sized generously for every  *
+      *  C2WS-based program in the region.                            *
+      *---------------------------------------------------------------*
+       01  PROGRAM-TALLY-TABLE.
+           05  PROGRAM-TALLY-COUNT        PIC 9(4) COMP-5 VALUE 0.
+           05  PROGRAM-TALLY-ENTRY OCCURS 20 TIMES
+                   INDEXED BY PROGRAM-IX.
+               10  PROGRAM-TALLY-KEY      PIC X(8) VALUE SPACES.
+               10  PROGRAM-TALLY-FAILS    PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE                PIC X(79) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  WS-RPT-LABEL               PIC X(28).
+           05  WS-RPT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+       01  ERROR-MESSAGE                 PIC X(78) VALUE SPACES.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+
+           PERFORM PROCESS-AUDIT-FILE THRU END-PROCESS-AUDIT-FILE
+               UNTIL END-OF-AUDIT-FILE.
+           PERFORM PROCESS-RECON-LOG-FILE THRU
+                   END-PROCESS-RECON-LOG-FILE
+               UNTIL END-OF-RECON-LOG-FILE.
+           PERFORM PROCESS-INCIDENT-FILE THRU END-PROCESS-INCIDENT-FILE
+               UNTIL END-OF-INCIDENT-FILE.
+
+           PERFORM SEND-DASHBOARD THRU END-SEND-DASHBOARD.
+
+           PERFORM EXIT-PROGRAM THRU END-EXIT-PROGRAM.
+
+      *---------------------------------------------------------------*
+      *  Open every log INPUT and prime the first record of each.     *
+      *  A file that cannot be opened is reported and skipped rather  *
+      *  than aborting the whole dashboard -- one program's log being *
+      *  unavailable should not hide every other program's counts.    *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY 'C2WSDASH STARTING =============================='.
+
+           OPEN INPUT AUDIT-FILE.
+           IF (AUDIT-FILE-STATUS NOT = '00')
+               SET END-OF-AUDIT-FILE TO TRUE
+           ELSE
+               PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE
+           END-IF.
+
+           OPEN INPUT RECON-LOG-FILE.
+           IF (RECON-LOG-STATUS NOT = '00')
+               SET END-OF-RECON-LOG-FILE TO TRUE
+           ELSE
+               PERFORM READ-RECON-LOG-FILE THRU
+                   END-READ-RECON-LOG-FILE
+           END-IF.
+
+           OPEN INPUT INCIDENT-FILE.
+           IF (INCIDENT-FILE-STATUS NOT = '00')
+               SET END-OF-INCIDENT-FILE TO TRUE
+           ELSE
+               PERFORM READ-INCIDENT-FILE THRU END-READ-INCIDENT-FILE
+           END-IF.
+
+       END-PROLOG.   EXIT.
+
+       READ-AUDIT-FILE.
+
+           READ AUDIT-FILE
+               AT END SET END-OF-AUDIT-FILE TO TRUE
+           END-READ.
+
+       END-READ-AUDIT-FILE.   EXIT.
+
+       PROCESS-AUDIT-FILE.
+
+           ADD 1 TO WS-CTL-MSNSEARC-OK-COUNT.
+           ADD 1 TO WS-CTL-TOTAL-OK-COUNT.
+
+           PERFORM READ-AUDIT-FILE THRU END-READ-AUDIT-FILE.
+
+       END-PROCESS-AUDIT-FILE.   EXIT.
+
+       READ-RECON-LOG-FILE.
+
+           READ RECON-LOG-FILE
+               AT END SET END-OF-RECON-LOG-FILE TO TRUE
+           END-READ.
+
+       END-READ-RECON-LOG-FILE.   EXIT.
+
+       PROCESS-RECON-LOG-FILE.
+
+           ADD 1 TO WS-CTL-LSC2WSSA-OK-COUNT.
+           ADD 1 TO WS-CTL-TOTAL-OK-COUNT.
+
+           PERFORM READ-RECON-LOG-FILE THRU END-READ-RECON-LOG-FILE.
+
+       END-PROCESS-RECON-LOG-FILE.   EXIT.
+
+       READ-INCIDENT-FILE.
+
+           READ INCIDENT-FILE
+               AT END SET END-OF-INCIDENT-FILE TO TRUE
+           END-READ.
+
+       END-READ-INCIDENT-FILE.   EXIT.
+
+       PROCESS-INCIDENT-FILE.
+
+           ADD 1 TO WS-CTL-TOTAL-FAIL-COUNT.
+           PERFORM TALLY-PROGRAM THRU END-TALLY-PROGRAM.
+
+           PERFORM READ-INCIDENT-FILE THRU END-READ-INCIDENT-FILE.
+
+       END-PROCESS-INCIDENT-FILE.   EXIT.
+
+       TALLY-PROGRAM.
+
+           SET WS-FOUND TO 'N'.
+           SET PROGRAM-IX TO 1.
+           SEARCH PROGRAM-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN PROGRAM-TALLY-KEY(PROGRAM-IX) = INC-PROGRAM-ID
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO PROGRAM-TALLY-FAILS(PROGRAM-IX)
+           ELSE
+               IF (PROGRAM-TALLY-COUNT >= 20)
+                   DISPLAY 'C2WSDASH PROGRAM-TALLY-TABLE FULL, '
+                       'SKIPPING PROGRAM=' INC-PROGRAM-ID
+               ELSE
+                   ADD 1 TO PROGRAM-TALLY-COUNT
+                   SET PROGRAM-IX TO PROGRAM-TALLY-COUNT
+                   MOVE INC-PROGRAM-ID
+                       TO PROGRAM-TALLY-KEY(PROGRAM-IX)
+                   MOVE 1 TO PROGRAM-TALLY-FAILS(PROGRAM-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Transmit the tallied counts as one unformatted text page,    *
+      *  the same SEND TEXT idiom MSNSEARC/LSC2WSSA already use for   *
+      *  operator messages -- ERASE on the first line clears the      *
+      *  screen, ACCUM builds up the page one line at a time, and     *
+      *  SEND PAGE transmits it all at once.                          *
+      *---------------------------------------------------------------*
+       SEND-DASHBOARD.
+
+           MOVE 'C2WS INVOKE SUCCESS/FAILURE DASHBOARD' TO
+               WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ERASE ACCUM
+               END-EXEC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE 'MSNSEARC SUCCESSES:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-MSNSEARC-OK-COUNT TO WS-RPT-COUNT.
+           MOVE WS-RPT-DETAIL TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE 'LSC2WSSA SUCCESSES:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-LSC2WSSA-OK-COUNT TO WS-RPT-COUNT.
+           MOVE WS-RPT-DETAIL TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE 'TOTAL SUCCESSES:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-TOTAL-OK-COUNT TO WS-RPT-COUNT.
+           MOVE WS-RPT-DETAIL TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           MOVE 'FAILURES BY PROGRAM (UNIFIED LOG):' TO
+               WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > PROGRAM-TALLY-COUNT
+               MOVE SPACES TO WS-RPT-DETAIL
+               MOVE PROGRAM-TALLY-KEY(WS-IX) TO WS-RPT-LABEL
+               MOVE PROGRAM-TALLY-FAILS(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-RPT-DETAIL TO WS-REPORT-LINE
+               EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM
+                   END-EXEC
+           END-PERFORM.
+
+           MOVE SPACES TO WS-RPT-DETAIL.
+           MOVE 'TOTAL FAILURES:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-TOTAL-FAIL-COUNT TO WS-RPT-COUNT.
+           MOVE WS-RPT-DETAIL TO WS-REPORT-LINE.
+           EXEC CICS SEND TEXT FROM(WS-REPORT-LINE) ACCUM END-EXEC.
+
+           EXEC CICS SEND PAGE FREEKB END-EXEC.
+
+       END-SEND-DASHBOARD.   EXIT.
+
+       EXIT-PROGRAM.
+
+           CLOSE AUDIT-FILE.
+           CLOSE RECON-LOG-FILE.
+           CLOSE INCIDENT-FILE.
+
+           DISPLAY 'C2WSDASH STOPPING =============================='.
+
+           EXEC CICS RETURN END-EXEC.
+
+       END-EXIT-PROGRAM.   EXIT.
+
+       END PROGRAM C2WSDASH.
