@@ -0,0 +1,476 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSC2WSSB.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch companion to LSC2WSSA. Runs the same SET-REQUEST/        *
+      * INVOKE-SERVICE/c2wsrt logic, driven overnight from a list of   *
+      * every cultureCode our branches use (BRANCH-LOCALE-FILE)        *
+      * instead of one CICS terminal request at a time.                *
+      *                                                                *
+      * Every locale in the list is invoked live -- unlike LSC2WSSA's  *
+      * INVOKE-SERVICE this job does not consult the cache first, it   *
+      * exists to REFRESH it -- and the response is written into the  *
+      * same CULTURE-CACHE-FILE LSC2WSSA reads from, so a branch       *
+      * teller hits an already-warm cache the next time that locale    *
+      * is looked up interactively.                                    *
+      *                                                                *
+      * Any locale that comes back with a blank currencySymbol or      *
+      * displayCountry is written to EXCEPTION-REPORT-FILE so a bad    *
+      * locale is caught overnight instead of mid-transaction.         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      *  Every cultureCode our branches use, one per record.           *
+      *---------------------------------------------------------------*
+           SELECT BRANCH-LOCALE-FILE ASSIGN TO BRLOCALE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BRANCH-LOCALE-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Same local CultureInfo cache LSC2WSSA reads from, refreshed   *
+      *  here with a live reply for every branch locale.               *
+      *---------------------------------------------------------------*
+           SELECT CULTURE-CACHE-FILE ASSIGN TO CULTCACH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-CULTURE-CODE
+               FILE STATUS IS CACHE-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Locales whose refreshed reply came back with a blank          *
+      *  currencySymbol or displayCountry.                             *
+      *---------------------------------------------------------------*
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPLOC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Restart marker, common layout shared with MSNSEARB and        *
+      *  T1CONTXT -- see CKPTCOM copybook.                             *
+      *---------------------------------------------------------------*
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTC2W
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  BRANCH-LOCALE-FILE
+           RECORDING MODE IS F.
+       01  BRANCH-LOCALE-RECORD.
+           05  BL-CULTURE-CODE            PIC X(32).
+
+      *---------------------------------------------------------------*
+      *  CACHE-REPLY-DATA holds only the fields that are constant for  *
+      *  a given cultureCode -- same record layout as LSC2WSSA's       *
+      *  CULTURE-CACHE-FILE. formattedDate, formattedDecimalNumber,    *
+      *  utcOffset and dstInEffect are not cached: this driver's own   *
+      *  REFRESH-CULTURE-INFO calls with a dummy decimalNumber/        *
+      *  timezone, so those fields would poison every live teller     *
+      *  transaction sharing this file if they were written here.     *
+      *---------------------------------------------------------------*
+       FD  CULTURE-CACHE-FILE
+           RECORDING MODE IS F.
+       01  CACHE-RECORD.
+           05  CACHE-CULTURE-CODE         PIC X(32).
+           05  CACHE-REPLY-DATA.
+               10  CACHE-CURRENCY-SYMBOL          PIC X(32).
+               10  CACHE-CONVERSION-RATE-TO-USD   PIC X(32).
+               10  CACHE-DISPLAY-COUNTRY          PIC X(32).
+               10  CACHE-DISPLAY-LANGUAGE         PIC X(32).
+               10  CACHE-SERVER-CULTURE-INFO.
+                   15  CACHE-SERVER-CULTURE-CODE          PIC X(32).
+                   15  CACHE-SERVER-DISPLAY-COUNTRY       PIC X(32).
+                   15  CACHE-SERVER-DISPLAY-LANGUAGE      PIC X(32).
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-REPORT-RECORD        PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CKPTCOM.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  C2WS API parameters, same as LSC2WSSA.                       *
+      *---------------------------------------------------------------*
+       77  C2WS-SERVICE-URI            PIC X(57) VALUE
+           'http://192.168.0.2:8080/c2ws-cultureinfo/cultureinfoProxy'.
+       77  C2WS-USERID                 PIC X(8) VALUE
+           '        '.
+       77  C2WS-PASSWORD               PIC X(8) VALUE
+           '        '.
+       77  C2WS-SERVICE-NAME           PIC X(11) VALUE
+           'cultureinfo'.
+
+      *---------------------------------------------------------------*
+      *  Constants                                                    *
+      *---------------------------------------------------------------*
+       77  OK-CODE                     PIC S9(8) BINARY VALUE 0.
+       77  ERROR-CODE                  PIC S9(8) BINARY VALUE -1.
+       77  THIS-TRACE-ID               PIC X(13) VALUE 'LSC2WSSB'.
+
+      *---------------------------------------------------------------*
+      *  File status / end-of-file work variables.                    *
+      *---------------------------------------------------------------*
+       77  BRANCH-LOCALE-FILE-STATUS   PIC X(2) VALUE '00'.
+           88  END-OF-BRANCH-LOCALE-FILE  VALUE '10'.
+       77  CACHE-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  EXCEPTION-FILE-STATUS       PIC X(2) VALUE '00'.
+       77  CHECKPOINT-FILE-STATUS      PIC X(2) VALUE '00'.
+
+      *---------------------------------------------------------------*
+      *  Running count of locales checkpointed this run, for          *
+      *  CKPT-RECORD-COUNT, and the work fields to build CKPT-         *
+      *  TIMESTAMP, same ACCEPT-FROM-DATE/TIME technique MSNSEARB      *
+      *  uses (this batch job has no CICS ASKTIME available).         *
+      *---------------------------------------------------------------*
+       77  WS-CKPT-COUNT               PIC 9(9) COMP-5 VALUE 0.
+       77  WS-CKPT-DATE-WORK           PIC X(8).
+       77  WS-CKPT-TIME-OF-DAY         PIC X(6).
+       77  WS-CKPT-TIMESTAMP           PIC X(15).
+
+      *---------------------------------------------------------------*
+      *  LSC2WSSA's 'init' expects a CICS EIB block online so it can  *
+      *  identify the calling transaction; this batch job has none,  *
+      *  so a fixed dummy area is passed instead (same as MSNSEARB's  *
+      *  WS-BATCH-EIBLK).                                             *
+      *---------------------------------------------------------------*
+       01  WS-BATCH-EIBLK               PIC X(4) VALUE LOW-VALUES.
+
+      *---------------------------------------------------------------*
+      * Structure shared with c2ws C API, same as LSC2WSSA.           *
+      *---------------------------------------------------------------*
+       01  TRACE-PARMS SYNCHRONIZED.
+           05 TRACE-ID                 PIC X(17) VALUE SPACES.
+           05 TRACE-MODE               PIC S9(8) BINARY VALUE 1.
+              88 TRACES-OFF       VALUE 0.
+              88 TRACES-ON        VALUE 1.
+           05 ERROR-MESSAGE            PIC X(266) VALUE SPACES.
+
+       01  WS-INVOKE-PARMS SYNCHRONIZED.
+           05  WS-URI                  PIC X(513) VALUE SPACES.
+           05  WS-SERVICE-NAME         PIC X(33) VALUE SPACES.
+           05  WS-REQUEST-DATA         POINTER VALUE NULL.
+           05  WS-REQUEST-DATA-LEN     PIC S9(8) BINARY VALUE ZERO.
+           05  WS-REPLY-DATA           POINTER VALUE NULL.
+           05  WS-REPLY-DATA-LEN       PIC S9(8) BINARY VALUE ZERO.
+           05  WS-OPTIONS.
+               10  WS-CONNECT-TIMEOUT  PIC 9(9) BINARY VALUE 3.
+               10  WS-RECV-TIMEOUT     PIC 9(9) BINARY VALUE 10.
+               10  WS-PROXY-URI        PIC X(513) VALUE SPACES.
+               10  WS-USERID           PIC X(33) VALUE SPACES.
+               10  WS-PASSWORD         PIC X(33) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  WS-RESP                     PIC S9(8) COMP VALUE ZERO.
+       01  WS-RESP2                    PIC S9(8) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Control totals, displayed at EPILOG.                         *
+      *---------------------------------------------------------------*
+       77  WS-LOCALES-READ             PIC 9(9) VALUE 0.
+       77  WS-REFRESHED-COUNT          PIC 9(9) VALUE 0.
+       77  WS-INVOKE-FAILED-COUNT      PIC 9(9) VALUE 0.
+       77  WS-EXCEPTION-COUNT          PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Request parameters expected by target web service, same      *
+      *  layout as LSC2WSSA's COM-REQUEST.                             *
+      *---------------------------------------------------------------*
+       01 COM-REQUEST.
+           05 GetInfo.
+               10 arg0.
+                   15 cultureCode PIC X(32).
+                   15 decimalNumber PIC 9(7)V9(2) COMP-3.
+                   15 timezone PIC X(32).
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service, same     *
+      *  layout as LSC2WSSA's COM-REPLY.                               *
+      *---------------------------------------------------------------*
+       01 COM-REPLY.
+           05 GetInfoResponse.
+               10 R-return.
+                   15 currencySymbol PIC X(32).
+                   15 conversionRateToUSD PIC X(32).
+                   15 displayCountry PIC X(32).
+                   15 displayLanguage PIC X(32).
+                   15 formattedDate PIC X(32).
+                   15 formattedDecimalNumber PIC X(32).
+                   15 serverCultureInfo.
+                       20 cultureCode PIC X(32).
+                       20 displayCountry0 PIC X(32).
+                       20 displayLanguage0 PIC X(32).
+                   15 utcOffset PIC X(32).
+                   15 dstInEffect PIC X(1).
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM PROCESS-BRANCH-LOCALES THRU
+               END-PROCESS-BRANCH-LOCALES
+               UNTIL END-OF-BRANCH-LOCALE-FILE.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open files, initialize the c2ws API and prime the input      *
+      *  file with its first record.                                  *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'LSC2WSSB STARTING ==============================='.
+
+           OPEN INPUT BRANCH-LOCALE-FILE.
+           IF (BRANCH-LOCALE-FILE-STATUS NOT = '00')
+               DISPLAY 'LSC2WSSB BRANCH-LOCALE-FILE OPEN FAILED, STAT='
+                   BRANCH-LOCALE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN I-O CULTURE-CACHE-FILE.
+           IF (CACHE-FILE-STATUS NOT = '00')
+               DISPLAY 'LSC2WSSB CULTURE-CACHE-FILE OPEN FAILED, STAT='
+                   CACHE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           IF (EXCEPTION-FILE-STATUS NOT = '00')
+               DISPLAY
+                   'LSC2WSSB EXCEPTION-REPORT-FILE OPEN FAILED, STATUS='
+                   EXCEPTION-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'LSC2WSSB CHECKPOINT-FILE OPEN FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE THIS-TRACE-ID      TO TRACE-ID.
+
+           CALL 'init' USING WS-BATCH-EIBLK TRACE-PARMS
+                       RETURNING WS-RESP.
+           IF (WS-RESP NOT = OK-CODE)
+               DISPLAY 'LSC2WSSB INITIALIZE-C2WS-API FAILED'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE C2WS-SERVICE-URI   TO WS-URI.
+           MOVE C2WS-USERID        TO WS-USERID.
+           MOVE C2WS-PASSWORD      TO WS-PASSWORD.
+           MOVE C2WS-SERVICE-NAME  TO WS-SERVICE-NAME.
+
+           PERFORM READ-BRANCH-LOCALE THRU
+               END-READ-BRANCH-LOCALE.
+
+           DISPLAY 'LSC2WSSB PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+       READ-BRANCH-LOCALE.
+
+           READ BRANCH-LOCALE-FILE
+               AT END SET END-OF-BRANCH-LOCALE-FILE TO TRUE
+           END-READ.
+
+       END-READ-BRANCH-LOCALE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Refresh one branch locale's cache entry and move on.         *
+      *---------------------------------------------------------------*
+       PROCESS-BRANCH-LOCALES.
+
+           ADD 1 TO WS-LOCALES-READ.
+
+           MOVE BL-CULTURE-CODE TO cultureCode OF COM-REQUEST.
+           MOVE ZERO            TO decimalNumber OF COM-REQUEST.
+           MOVE 'UTC'           TO timezone OF COM-REQUEST.
+
+           PERFORM REFRESH-CULTURE-INFO THRU
+               END-REFRESH-CULTURE-INFO.
+
+           PERFORM READ-BRANCH-LOCALE THRU
+               END-READ-BRANCH-LOCALE.
+
+       END-PROCESS-BRANCH-LOCALES.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Call the live culture info service for the current           *
+      *  cultureCode, refresh the cache from the reply, and flag an   *
+      *  exception when the reply looks like a bad locale.            *
+      *---------------------------------------------------------------*
+       REFRESH-CULTURE-INFO.
+
+           SET WS-REQUEST-DATA     TO ADDRESS OF COM-REQUEST.
+           MOVE LENGTH OF COM-REQUEST TO WS-REQUEST-DATA-LEN.
+
+           CALL 'invoke' USING WS-INVOKE-PARMS
+                         RETURNING WS-RESP.
+
+           IF (WS-RESP NOT = OK-CODE)
+               DISPLAY 'LSC2WSSB INVOKE FAILED FOR CULTURECODE='
+                   cultureCode OF COM-REQUEST
+               ADD 1 TO WS-INVOKE-FAILED-COUNT
+           ELSE
+               SET ADDRESS OF COM-REPLY TO WS-REPLY-DATA
+
+               PERFORM CACHE-STORE-RESPONSE THRU
+                   END-CACHE-STORE-RESPONSE
+
+               PERFORM CHECK-LOCALE-EXCEPTION THRU
+                   END-CHECK-LOCALE-EXCEPTION
+
+               PERFORM WRITE-CHECKPOINT-RECORD THRU
+                   END-WRITE-CHECKPOINT-RECORD
+
+               ADD 1 TO WS-REFRESHED-COUNT
+           END-IF.
+
+       END-REFRESH-CULTURE-INFO.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Append a restart marker after every locale refreshed, using   *
+      *  the CKPTCOM layout shared with MSNSEARB and T1CONTXT, so an   *
+      *  overnight run interrupted partway through can tell from       *
+      *  CKPT-LAST-KEY exactly which cultureCode was last checkpointed *
+      *  instead of refreshing the whole branch locale list again.     *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT-RECORD.
+
+           ADD 1 TO WS-CKPT-COUNT.
+
+           ACCEPT WS-CKPT-DATE-WORK   FROM DATE.
+           ACCEPT WS-CKPT-TIME-OF-DAY FROM TIME.
+           STRING WS-CKPT-DATE-WORK   DELIMITED BY SIZE
+                  WS-CKPT-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO WS-CKPT-TIMESTAMP
+           END-STRING.
+
+           MOVE 'LSC2WSSB'         TO CKPT-JOB-NAME.
+           MOVE cultureCode OF COM-REQUEST TO CKPT-LAST-KEY.
+           MOVE WS-CKPT-COUNT      TO CKPT-RECORD-COUNT.
+           MOVE WS-CKPT-TIMESTAMP  TO CKPT-TIMESTAMP.
+
+           WRITE CHECKPOINT-RECORD.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'LSC2WSSB CHECKPOINT WRITE FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-CHECKPOINT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Refresh the local cache's static per-culture fields from the *
+      *  freshly retrieved CultureInfo reply, keyed on the cultureCode *
+      *  that produced it. Same fields as LSC2WSSA's                  *
+      *  CACHE-STORE-RESPONSE -- the dummy decimalNumber/timezone     *
+      *  this driver invokes with only ever affects fields that are   *
+      *  not part of CACHE-REPLY-DATA.                                *
+      *---------------------------------------------------------------*
+       CACHE-STORE-RESPONSE.
+
+           MOVE cultureCode OF COM-REQUEST      TO CACHE-CULTURE-CODE.
+           MOVE currencySymbol OF COM-REPLY     TO
+               CACHE-CURRENCY-SYMBOL.
+           MOVE conversionRateToUSD OF COM-REPLY TO
+               CACHE-CONVERSION-RATE-TO-USD.
+           MOVE displayCountry OF COM-REPLY     TO
+               CACHE-DISPLAY-COUNTRY.
+           MOVE displayLanguage OF COM-REPLY    TO
+               CACHE-DISPLAY-LANGUAGE.
+           MOVE serverCultureInfo OF COM-REPLY  TO
+               CACHE-SERVER-CULTURE-INFO.
+
+           REWRITE CACHE-RECORD.
+           IF (CACHE-FILE-STATUS = '23') OR (CACHE-FILE-STATUS = '21')
+               WRITE CACHE-RECORD
+           END-IF.
+
+       END-CACHE-STORE-RESPONSE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  A blank currencySymbol or displayCountry means the service   *
+      *  does not really know this locale, even though it answered   *
+      *  with OK-CODE; log it so it is caught here instead of by a    *
+      *  teller mid-transaction.                                      *
+      *---------------------------------------------------------------*
+       CHECK-LOCALE-EXCEPTION.
+
+           IF (currencySymbol OF COM-REPLY = SPACES)
+               OR (displayCountry OF COM-REPLY = SPACES)
+               STRING 'CULTURECODE=' DELIMITED BY SIZE
+                      cultureCode OF COM-REQUEST DELIMITED BY SIZE
+                      ' CURRENCYSYMBOL=' DELIMITED BY SIZE
+                      currencySymbol OF COM-REPLY DELIMITED BY SIZE
+                      ' DISPLAYCOUNTRY=' DELIMITED BY SIZE
+                      displayCountry OF COM-REPLY DELIMITED BY SIZE
+                      INTO EXCEPTION-REPORT-RECORD
+               END-STRING
+               WRITE EXCEPTION-REPORT-RECORD
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       END-CHECK-LOCALE-EXCEPTION.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Print control totals and terminate.                          *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           DISPLAY '=========================================='.
+           DISPLAY 'LSC2WSSB CONTROL TOTALS'.
+           DISPLAY 'BRANCH LOCALES READ     : ' WS-LOCALES-READ.
+           DISPLAY 'LOCALES REFRESHED       : ' WS-REFRESHED-COUNT.
+           DISPLAY 'INVOKE FAILURES         : ' WS-INVOKE-FAILED-COUNT.
+           DISPLAY 'LOCALE EXCEPTIONS       : ' WS-EXCEPTION-COUNT.
+           DISPLAY '=========================================='.
+
+           CLOSE BRANCH-LOCALE-FILE.
+           CLOSE CULTURE-CACHE-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY
+               'LSC2WSSB STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM LSC2WSSB.
