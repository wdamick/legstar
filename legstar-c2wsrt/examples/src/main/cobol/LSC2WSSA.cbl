@@ -18,22 +18,128 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *---------------------------------------------------------------*
+      *  Local cache of resolved CultureInfo replies, keyed on         *
+      *  cultureCode, so a locale we already resolved does not pay    *
+      *  for another HTTP round trip to C2WS-SERVICE-URI. Culture     *
+      *  info for a given code does not change day to day.            *
+      *---------------------------------------------------------------*
+           SELECT CULTURE-CACHE-FILE ASSIGN TO CULTCACH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-CULTURE-CODE
+               FILE STATUS IS CACHE-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Daily formatting reconciliation log: one record per           *
+      *  INVOKE-SERVICE call, so two branches using the same           *
+      *  cultureCode can be checked for consistent decimal/date        *
+      *  formatting after the fact.                                    *
+      *---------------------------------------------------------------*
+           SELECT RECON-LOG-FILE ASSIGN TO RECNLOC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RECON-LOG-STATUS.
+      *---------------------------------------------------------------*
+      *  Externalized target-URI/userid/password for the CultureInfo  *
+      *  service, so the same load module can be pointed at test or   *
+      *  production without a recompile.                              *
+      *---------------------------------------------------------------*
+           SELECT CONFIG-FILE ASSIGN TO CFGC2WS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+      *---------------------------------------------------------------*
+      *  Unified C2WS exception log. Every program built on the c2ws  *
+      *  client API (this one and MSNSEARC) appends its ABORT-PROGRAM *
+      *  failures to the same physical file, so a bad C2WS morning    *
+      *  shows up as one incident trail instead of one per program.   *
+      *---------------------------------------------------------------*
+           SELECT INCIDENT-FILE ASSIGN TO C2WSINC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS INCIDENT-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  CACHE-REPLY-DATA holds only the fields that are constant for  *
+      *  a given cultureCode. formattedDate, formattedDecimalNumber,   *
+      *  utcOffset and dstInEffect depend on the calling transaction's *
+      *  own decimalNumber/timezone, so they are never cached here --  *
+      *  they are computed fresh by a live 'invoke' on every call.     *
+      *---------------------------------------------------------------*
+       FD  CULTURE-CACHE-FILE
+           RECORDING MODE IS F.
+       01  CACHE-RECORD.
+           05  CACHE-CULTURE-CODE         PIC X(32).
+           05  CACHE-REPLY-DATA.
+               10  CACHE-CURRENCY-SYMBOL          PIC X(32).
+               10  CACHE-CONVERSION-RATE-TO-USD   PIC X(32).
+               10  CACHE-DISPLAY-COUNTRY          PIC X(32).
+               10  CACHE-DISPLAY-LANGUAGE         PIC X(32).
+               10  CACHE-SERVER-CULTURE-INFO.
+                   15  CACHE-SERVER-CULTURE-CODE          PIC X(32).
+                   15  CACHE-SERVER-DISPLAY-COUNTRY       PIC X(32).
+                   15  CACHE-SERVER-DISPLAY-LANGUAGE      PIC X(32).
+
+       FD  RECON-LOG-FILE
+           RECORDING MODE IS F.
+       01  RECON-LOG-RECORD.
+           05  RECON-TIMESTAMP                PIC X(15).
+           05  RECON-CULTURE-CODE             PIC X(32).
+           05  RECON-DECIMAL-NUMBER           PIC 9(7)V9(2).
+           05  RECON-FORMATTED-DECIMAL-NUMBER PIC X(32).
+           05  RECON-FORMATTED-DATE           PIC X(32).
+
+      *---------------------------------------------------------------*
+      *  One-record configuration file holding the CultureInfo        *
+      *  service connection details PROLOG loads into                 *
+      *  C2WS-SERVICE-URI/C2WS-USERID/C2WS-PASSWORD.                  *
+      *---------------------------------------------------------------*
+       FD  CONFIG-FILE
+           RECORDING MODE IS F.
+       01  CONFIG-RECORD.
+           05  CFG-SERVICE-URI            PIC X(57).
+           05  CFG-USERID                 PIC X(8).
+           05  CFG-PASSWORD               PIC X(8).
+
+      *---------------------------------------------------------------*
+      *  One entry per ABORT-PROGRAM failure, shared with MSNSEARC so *
+      *  both programs' C2WS incidents land in one place. Record      *
+      *  layout is duplicated (not COPYed) from MSNSEARC.cbl the same *
+      *  way MSNSEARB.cbl already duplicates rather than shares       *
+      *  MSNSEARC.cbl's LAPI-*/COM-REQUEST layouts across a module    *
+      *  boundary -- what is actually shared is the physical file     *
+      *  both programs append to.                                     *
+      *---------------------------------------------------------------*
+       FD  INCIDENT-FILE
+           RECORDING MODE IS F.
+       01  INCIDENT-RECORD.
+           05  INC-TIMESTAMP              PIC X(15).
+           05  INC-PROGRAM-ID             PIC X(8).
+           05  INC-ERROR-MESSAGE          PIC X(78).
+           05  INC-RESP                   PIC S9(9) BINARY.
+           05  INC-RESP2                  PIC S9(9) BINARY.
+
+      *****************************************************************
       *        W O R K I N G    S T O R A G E    S E C T I O N        *
       *****************************************************************
        WORKING-STORAGE SECTION.
-       
+
       *---------------------------------------------------------------*
       *  C2WS API parameters                                          *
       *---------------------------------------------------------------*
-      * Address of c2ws service provider.
-      *    
-       77  C2WS-SERVICE-URI            PIC X(57) VALUE
-           'http://192.168.0.2:8080/c2ws-cultureinfo/cultureinfoProxy'.
-      *    
-      * C2ws service credentials.
-      *    
+      * Address of c2ws service provider. Loaded from CONFIG-FILE
+      * during PROLOG (see LOAD-CONFIGURATION) rather than hardcoded
+      * here, so the same load module can be pointed at test versus
+      * production without a recompile.
+      *
+       77  C2WS-SERVICE-URI            PIC X(57) VALUE SPACES.
+      *
+      * C2ws service credentials. Also loaded from CONFIG-FILE.
+      *
        77  C2WS-USERID                 PIC X(8) VALUE
            '        '.
        77  C2WS-PASSWORD               PIC X(8) VALUE
@@ -50,7 +156,53 @@
        77  OK-CODE                     PIC S9(8) BINARY VALUE 0.
        77  ERROR-CODE                  PIC S9(8) BINARY VALUE -1.
        77  THIS-TRACE-ID               PIC X(13) VALUE 'LSC2WSSA'.
- 
+
+      *---------------------------------------------------------------*
+      *  CultureInfo cache work variables.                             *
+      *---------------------------------------------------------------*
+       77  CACHE-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-CACHE-HIT                PIC X(1) VALUE 'N'.
+           88  CACHE-HIT                   VALUE 'Y'.
+           88  CACHE-MISS                  VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  ISO locale codes we have approved for the culture info       *
+      *  service. SET-REQUEST rejects anything not on this list       *
+      *  before a request ever goes out.                               *
+      *---------------------------------------------------------------*
+       01  VALID-CULTURE-TABLE.
+           05  FILLER PIC X(32) VALUE 'fr-FR'.
+           05  FILLER PIC X(32) VALUE 'en-US'.
+           05  FILLER PIC X(32) VALUE 'en-GB'.
+           05  FILLER PIC X(32) VALUE 'de-DE'.
+           05  FILLER PIC X(32) VALUE 'es-ES'.
+       01  VALID-CULTURE-REDEF REDEFINES VALID-CULTURE-TABLE.
+           05  VALID-CULTURE-CODE OCCURS 5 TIMES PIC X(32).
+       77  WS-MAX-VALID-CULTURE        PIC 9(4) COMP-5 VALUE 5.
+       77  WS-VALID-IX                 PIC 9(4) COMP-5 VALUE 0.
+       77  WS-CULTURE-OK               PIC X(1) VALUE 'N'.
+           88  CULTURE-CODE-IS-APPROVED    VALUE 'Y'.
+       77  WS-REQUESTED-CULTURE-CODE   PIC X(32) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Formatting reconciliation log work variables.                *
+      *---------------------------------------------------------------*
+       77  RECON-LOG-STATUS            PIC X(2) VALUE '00'.
+       01  RECON-TIME-WORK.
+           05  RECON-ABSTIME               PIC S9(15) COMP-3.
+           05  RECON-DATE-WORK             PIC X(8).
+           05  RECON-TIME-OF-DAY           PIC X(6).
+
+      *---------------------------------------------------------------*
+      *  Externalized service-configuration work variables.           *
+      *---------------------------------------------------------------*
+       77  CONFIG-FILE-STATUS          PIC X(2) VALUE '00'.
+       77  INCIDENT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  INC-TIME-WORK.
+           05  INC-ABSTIME                PIC S9(15) COMP-3.
+           05  INC-DATE-WORK              PIC X(8).
+           05  INC-TIME-OF-DAY            PIC X(6).
+
       *---------------------------------------------------------------*
       * Structure shared with c2ws C API.                             *
       * C Structures are aligned on natural storage boundaries so we  *
@@ -93,6 +245,7 @@
                10 arg0.
                    15 cultureCode PIC X(32).
                    15 decimalNumber PIC 9(7)V9(2) COMP-3.
+                   15 timezone PIC X(32).
 
        
       *****************************************************************
@@ -107,6 +260,7 @@
            05 GetInfoResponse.
                10 R-return.
                    15 currencySymbol PIC X(32).
+                   15 conversionRateToUSD PIC X(32).
                    15 displayCountry PIC X(32).
                    15 displayLanguage PIC X(32).
                    15 formattedDate PIC X(32).
@@ -115,6 +269,8 @@
                        20 cultureCode PIC X(32).
                        20 displayCountry0 PIC X(32).
                        20 displayLanguage0 PIC X(32).
+                   15 utcOffset PIC X(32).
+                   15 dstInEffect PIC X(1).
 
                
       *****************************************************************
@@ -140,10 +296,45 @@
        PROLOG.
 
            DISPLAY
-               'LSC2WSSA STARTING ==============================='. 
+               'LSC2WSSA STARTING ==============================='.
+      *
+      * Open the shared C2WS incident log first, since every other
+      * OPEN failure below aborts through DISPLAY-ERROR-MESSAGE, which
+      * writes to INCIDENT-FILE -- that abort path must not itself
+      * depend on a file opened later in this PROLOG.
+      *
+           OPEN EXTEND INCIDENT-FILE.
+           IF (INCIDENT-FILE-STATUS NOT = '00')
+               MOVE 'INCIDENT-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the local CultureInfo cache
+      *
+           OPEN I-O CULTURE-CACHE-FILE.
+           IF (CACHE-FILE-STATUS NOT = '00')
+               MOVE 'CULTURE-CACHE-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Open the formatting reconciliation log
+      *
+           OPEN EXTEND RECON-LOG-FILE.
+           IF (RECON-LOG-STATUS NOT = '00')
+               MOVE 'RECON-LOG-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+      *
+      * Load the target URI/userid/password out of CONFIG-FILE
+      *
+           PERFORM LOAD-CONFIGURATION THRU
+               END-LOAD-CONFIGURATION.
       *
       * Initialize c2ws API passing trace parameters
-      *    
+      *
            MOVE THIS-TRACE-ID      TO TRACE-ID.
            
            CALL 'init' USING dfheiblk TRACE-PARMS
@@ -171,7 +362,38 @@
            DISPLAY 'PROLOG ENDED'.
            
        END-PROLOG.   EXIT.
-      
+
+      *---------------------------------------------------------------*
+      *  Read the one-record CONFIG-FILE into C2WS-SERVICE-URI/       *
+      *  C2WS-USERID/C2WS-PASSWORD, so the target service endpoint    *
+      *  and credentials come from an external file we can swap       *
+      *  between test and production instead of a recompile.          *
+      *---------------------------------------------------------------*
+       LOAD-CONFIGURATION.
+
+           OPEN INPUT CONFIG-FILE.
+           IF (CONFIG-FILE-STATUS NOT = '00')
+               MOVE 'CONFIG-FILE OPEN failed' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           READ CONFIG-FILE
+               AT END
+                   MOVE 'CONFIG-FILE READ failed, file is empty' TO
+                       ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+           END-READ.
+
+           MOVE CFG-SERVICE-URI TO C2WS-SERVICE-URI.
+           MOVE CFG-USERID      TO C2WS-USERID.
+           MOVE CFG-PASSWORD    TO C2WS-PASSWORD.
+
+           CLOSE CONFIG-FILE.
+
+       END-LOAD-CONFIGURATION.   EXIT.
+
       *---------------------------------------------------------------*
       *  Populate the request parameters                              *
       *---------------------------------------------------------------*
@@ -179,12 +401,52 @@
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-           MOVE 'fr-FR' TO cultureCode OF COM-REQUEST.
+      *  TODO replace this hardcoded example with the branch's
+      *  actual requested cultureCode.
+           MOVE 'fr-FR' TO WS-REQUESTED-CULTURE-CODE.
+
+           PERFORM VALIDATE-CULTURE-CODE THRU
+               END-VALIDATE-CULTURE-CODE.
+
+           MOVE WS-REQUESTED-CULTURE-CODE TO cultureCode OF COM-REQUEST.
            MOVE 20569.25 TO decimalNumber OF COM-REQUEST.
-           
+
+      *  TODO replace this hardcoded example with the requesting
+      *  branch's actual timezone.
+           MOVE 'UTC' TO timezone OF COM-REQUEST.
+
            DISPLAY 'SET-REQUEST ENDED'.
 
        END-SET-REQUEST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Reject a cultureCode that is not on our approved ISO locale  *
+      *  list before PROLOG ever calls 'invoke', so a bad locale       *
+      *  never gets sent to the web service to get back an             *
+      *  unpredictable GetInfoResponse.                                *
+      *---------------------------------------------------------------*
+       VALIDATE-CULTURE-CODE.
+
+           SET WS-CULTURE-OK TO 'N'.
+           PERFORM VARYING WS-VALID-IX FROM 1 BY 1
+                   UNTIL WS-VALID-IX > WS-MAX-VALID-CULTURE
+               IF (VALID-CULTURE-CODE(WS-VALID-IX) =
+                       WS-REQUESTED-CULTURE-CODE)
+                   SET CULTURE-CODE-IS-APPROVED TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF (NOT CULTURE-CODE-IS-APPROVED)
+               STRING 'INVALID CULTURECODE NOT APPROVED: '
+                      DELIMITED BY SIZE
+                      WS-REQUESTED-CULTURE-CODE DELIMITED BY SIZE
+                      INTO ERROR-MESSAGE
+               END-STRING
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+       END-VALIDATE-CULTURE-CODE.   EXIT.
        
       *---------------------------------------------------------------*
       *  Invoke target service and analyze response                   *
@@ -192,24 +454,125 @@
        INVOKE-SERVICE.
 
            DISPLAY 'ABOUT TO INVOKE-SERVICE'.
+
+           PERFORM CHECK-CULTURE-CACHE THRU
+               END-CHECK-CULTURE-CACHE.
+
+           IF (CACHE-HIT)
+               DISPLAY 'INVOKE-SERVICE CULTURE PREVIOUSLY CACHED'
+           ELSE
+               DISPLAY 'INVOKE-SERVICE NEW CULTURE'
+           END-IF.
+
+      *
+      * formattedDate, formattedDecimalNumber, utcOffset and
+      * dstInEffect are specific to this call's own decimalNumber and
+      * timezone, so the live service is invoked on every call
+      * regardless of CACHE-HIT/CACHE-MISS above -- only the static
+      * per-culture fields get refreshed into the cache below.
       *
-      * Invoke target web service
-      *    
            CALL 'invoke' USING WS-INVOKE-PARMS
                          RETURNING WS-RESP.
            IF (WS-RESP NOT = OK-CODE)
                PERFORM ABORT-PROGRAM THRU
                    END-ABORT-PROGRAM
            END-IF.
-           
+
            SET ADDRESS OF COM-REPLY TO WS-REPLY-DATA.
 
+           PERFORM CACHE-STORE-RESPONSE THRU
+               END-CACHE-STORE-RESPONSE.
+
+           PERFORM WRITE-RECON-LOG THRU
+               END-WRITE-RECON-LOG.
+
            PERFORM PRINT-RESULTS THRU
                END-PRINT-RESULTS.
 
            DISPLAY 'INVOKE-SERVICE SUCCESS'.
-           
+
        END-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Log this call's cultureCode, input decimalNumber and          *
+      *  returned formattedDecimalNumber/formattedDate to the daily    *
+      *  reconciliation log so two branches using the same cultureCode *
+      *  can be checked for consistent formatting after the fact.      *
+      *---------------------------------------------------------------*
+       WRITE-RECON-LOG.
+
+           EXEC CICS ASKTIME ABSTIME(RECON-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(RECON-ABSTIME)
+               YYMMDD(RECON-DATE-WORK)
+               TIME(RECON-TIME-OF-DAY)
+           END-EXEC.
+           STRING RECON-DATE-WORK DELIMITED BY SIZE
+                  RECON-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO RECON-TIMESTAMP
+           END-STRING.
+
+           MOVE cultureCode OF COM-REQUEST TO RECON-CULTURE-CODE.
+           MOVE decimalNumber OF COM-REQUEST TO RECON-DECIMAL-NUMBER.
+           MOVE formattedDecimalNumber OF COM-REPLY
+             TO RECON-FORMATTED-DECIMAL-NUMBER.
+           MOVE formattedDate OF COM-REPLY TO RECON-FORMATTED-DATE.
+
+           WRITE RECON-LOG-RECORD.
+           IF (RECON-LOG-STATUS NOT = '00')
+               DISPLAY 'RECON-LOG WRITE FAILED, STATUS='
+                   RECON-LOG-STATUS
+           END-IF.
+
+       END-WRITE-RECON-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Look up the local cache for this cultureCode, purely to      *
+      *  distinguish a previously-seen culture from a new one for the *
+      *  DISPLAY log above -- the cached fields are never substituted *
+      *  for a live reply.                                            *
+      *---------------------------------------------------------------*
+       CHECK-CULTURE-CACHE.
+
+           SET CACHE-MISS TO TRUE.
+
+           MOVE cultureCode OF COM-REQUEST TO CACHE-CULTURE-CODE.
+
+           READ CULTURE-CACHE-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CACHE-HIT TO TRUE
+           END-READ.
+
+       END-CHECK-CULTURE-CACHE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Refresh the local cache's static per-culture fields from a   *
+      *  freshly retrieved CultureInfo reply, keyed on the cultureCode *
+      *  that produced it. Call-specific fields (formattedDate,       *
+      *  formattedDecimalNumber, utcOffset, dstInEffect) are not      *
+      *  part of CACHE-REPLY-DATA and are never written here.         *
+      *---------------------------------------------------------------*
+       CACHE-STORE-RESPONSE.
+
+           MOVE cultureCode OF COM-REQUEST      TO CACHE-CULTURE-CODE.
+           MOVE currencySymbol OF COM-REPLY     TO
+               CACHE-CURRENCY-SYMBOL.
+           MOVE conversionRateToUSD OF COM-REPLY TO
+               CACHE-CONVERSION-RATE-TO-USD.
+           MOVE displayCountry OF COM-REPLY     TO
+               CACHE-DISPLAY-COUNTRY.
+           MOVE displayLanguage OF COM-REPLY    TO
+               CACHE-DISPLAY-LANGUAGE.
+           MOVE serverCultureInfo OF COM-REPLY  TO
+               CACHE-SERVER-CULTURE-INFO.
+
+           REWRITE CACHE-RECORD.
+           IF (CACHE-FILE-STATUS = '23') OR (CACHE-FILE-STATUS = '21')
+               WRITE CACHE-RECORD
+           END-IF.
+
+       END-CACHE-STORE-RESPONSE.   EXIT.
       
       *---------------------------------------------------------------*
       *  Display results returned from target web service             *
@@ -226,6 +589,8 @@
            DISPLAY 'Response data length=' WS-REPLY-DATA-LEN.
            
            DISPLAY 'currencySymbol=' currencySymbol OF COM-REPLY.
+           DISPLAY 'conversionRateToUSD='
+                               conversionRateToUSD OF COM-REPLY.
            DISPLAY 'displayCountry=' displayCountry OF COM-REPLY.
            DISPLAY 'displayLanguage=' displayLanguage OF COM-REPLY.
            DISPLAY 'formattedDate=' formattedDate OF COM-REPLY.
@@ -234,6 +599,8 @@
            DISPLAY 'cultureCode=' cultureCode OF COM-REPLY.
            DISPLAY 'displayCountry0=' displayCountry0 OF COM-REPLY.
            DISPLAY 'displayLanguage0=' displayLanguage0 OF COM-REPLY.
+           DISPLAY 'utcOffset=' utcOffset OF COM-REPLY.
+           DISPLAY 'dstInEffect=' dstInEffect OF COM-REPLY.
            
        END-PRINT-RESULTS.   EXIT.
        
@@ -242,9 +609,13 @@
       *---------------------------------------------------------------*
        EPILOG.
 
+           CLOSE CULTURE-CACHE-FILE.
+           CLOSE RECON-LOG-FILE.
+           CLOSE INCIDENT-FILE.
+
            PERFORM EXIT-PROGRAM THRU
                END-EXIT-PROGRAM.
-           
+
        END-EPILOG.   EXIT.
 
       *---------------------------------------------------------------*
@@ -283,7 +654,36 @@
            DISPLAY '* COMPLETION CODE : ', WS-RESP.
            DISPLAY '* REASON CODE     : ', WS-RESP2.
            DISPLAY '************************************************'.
+           PERFORM WRITE-INCIDENT-RECORD THRU
+               END-WRITE-INCIDENT-RECORD.
 
        END-DISPLAY-ERROR-MESSAGE.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Append this failure to the shared C2WS incident log so it    *
+      *  can be reviewed alongside failures from every other C2WS-    *
+      *  based program instead of being reconstructed transaction by  *
+      *  transaction from operator reports.                           *
+      *---------------------------------------------------------------*
+       WRITE-INCIDENT-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(INC-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(INC-ABSTIME)
+               YYMMDD(INC-DATE-WORK)
+               TIME(INC-TIME-OF-DAY)
+           END-EXEC.
+           STRING INC-DATE-WORK DELIMITED BY SIZE
+                  INC-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO INC-TIMESTAMP
+           END-STRING.
+
+           MOVE 'LSC2WSSA' TO INC-PROGRAM-ID.
+           MOVE ERROR-MESSAGE TO INC-ERROR-MESSAGE.
+           MOVE WS-RESP     TO INC-RESP.
+           MOVE WS-RESP2    TO INC-RESP2.
+
+           WRITE INCIDENT-RECORD.
+
+       END-WRITE-INCIDENT-RECORD.   EXIT.
+
        END PROGRAM LSC2WSSA.
\ No newline at end of file
