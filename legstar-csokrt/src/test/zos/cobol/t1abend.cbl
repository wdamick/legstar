@@ -6,30 +6,90 @@
       * OVERVIEW                                                      *
       * --------                                                      *
       * Generates the type of abend requested by client.              *
+      *                                                               *
+      * Every abend generated is first recorded, with COM-ABEND and   *
+      * a timestamp, to a new ABEND-LOG-FILE so a resiliency test     *
+      * campaign leaves a record of exactly which codes were injected *
+      * and when.                                                     *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       *SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABEND-LOG-FILE ASSIGN TO ABNDLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ABEND-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ABEND-LOG-FILE
+           RECORDING MODE IS F.
+       01  ABEND-LOG-RECORD.
+           05  ABND-TIMESTAMP    PIC X(15).
+           05  ABND-CODE         PIC X(4).
+
        WORKING-STORAGE SECTION.
-       
+
        01  W-STRUCT.
            05  W-PACKED  PIC S9(5) COMP-3 VALUE ZERO.
            05  FILLER    PIC X(3) VALUE SPACES.
- 
+
+       01  ABEND-LOG-STATUS       PIC X(2) VALUE '00'.
+       01  ABND-ABSTIME           PIC S9(15) COMP-3 VALUE 0.
+       01  ABND-DATE-WORK         PIC X(8).
+       01  ABND-TIME-OF-DAY       PIC X(6).
+
+      *---------------------------------------------------------------*
+      *  AEI9 (resource unavailable) is simulated by reading from a   *
+      *  temporary storage queue that is never written, so CICS       *
+      *  raises the real QIDERR/AEI9 condition instead of a bare      *
+      *  ABCODE abend.                                                *
+      *---------------------------------------------------------------*
+       01  W-AEI9-QUEUE           PIC X(8) VALUE 'T1AEI9Q'.
+       01  W-AEI9-DUMMY           PIC X(80).
+       01  W-AEI9-LENGTH          PIC S9(4) COMP VALUE 80.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
           05 COM-ABEND PIC X(04).
 
        PROCEDURE DIVISION.
+
+           OPEN EXTEND ABEND-LOG-FILE.
+           IF (ABEND-LOG-STATUS NOT = '00')
+               DISPLAY 'ABEND-LOG-FILE OPEN FAILED, STATUS='
+                   ABEND-LOG-STATUS
+           END-IF.
+           PERFORM WRITE-ABEND-LOG-RECORD
+               THRU END-WRITE-ABEND-LOG-RECORD.
+           CLOSE ABEND-LOG-FILE.
+
            EVALUATE COM-ABEND
       *
       * ASRA is simulated by moving invalid packed data
-      *   
+      *
               WHEN 'ASRA'
                    MOVE LOW-VALUES TO W-STRUCT
                    ADD 1 TO W-PACKED
+      *
+      * AEI9 is simulated by reading a temporary storage queue that
+      * was never written, raising a real QIDERR/AEI9 condition.
+      *
+              WHEN 'AEI9'
+                   EXEC CICS READQ TS QUEUE(W-AEI9-QUEUE)
+                       INTO(W-AEI9-DUMMY)
+                       LENGTH(W-AEI9-LENGTH)
+                   END-EXEC
+      *
+      * ASRB (forced restart) rolls back any in-flight work first,
+      * the same way a real forced restart would back out partial
+      * updates before the task is abended and restarted.
+      *
+              WHEN 'ASRB'
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   EXEC CICS ABEND ABCODE(COM-ABEND) END-EXEC
               WHEN OTHER
                    EXEC CICS ABEND ABCODE(COM-ABEND) END-EXEC
            END-EVALUATE.
@@ -38,5 +98,26 @@
 
            GOBACK.
 
+       WRITE-ABEND-LOG-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(ABND-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(ABND-ABSTIME)
+               YYMMDD(ABND-DATE-WORK)
+               TIME(ABND-TIME-OF-DAY)
+           END-EXEC.
+           STRING ABND-DATE-WORK DELIMITED BY SIZE
+                  ABND-TIME-OF-DAY DELIMITED BY SIZE
+               INTO ABND-TIMESTAMP
+           END-STRING.
+
+           MOVE COM-ABEND TO ABND-CODE.
+           WRITE ABEND-LOG-RECORD.
+           IF (ABEND-LOG-STATUS NOT = '00')
+               DISPLAY 'ABEND-LOG-FILE WRITE FAILED, STATUS='
+                   ABEND-LOG-STATUS
+           END-IF.
+
+       END-WRITE-ABEND-LOG-RECORD.   EXIT.
+
        END PROGRAM T1ABEND.
 
\ No newline at end of file
