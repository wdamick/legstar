@@ -18,4 +18,29 @@
        01  WS-STRING             PIC X(05) VALUE 'ABCDE'.
        01  WS-NUMERIC            PIC S9(05) VALUE -345.
        PROCEDURE DIVISION.
+      *****************************************************************
+      * Each figurative constant is DISPLAYed in a fixed, labelled    *
+      * format immediately before GOBACK so the workstation side can  *
+      * run the equivalent LegStar-generated Java binding against the *
+      * same values and diff the two outputs line for line, instead   *
+      * of only noticing a mismatch when some later comparison fails  *
+      * for no obvious reason.                                        *
+      *****************************************************************
+           DISPLAY 'DPLARCHT STARTING ==============================='.
+           DISPLAY 'WS-ZERO        = ' WS-ZERO.
+           DISPLAY 'WS-ZEROS       = ' WS-ZEROS.
+           DISPLAY 'WS-ZEROES      = ' WS-ZEROES.
+           DISPLAY 'WS-SPACE       = ' WS-SPACE.
+           DISPLAY 'WS-SPACES      = ' WS-SPACES.
+           DISPLAY 'WS-HIGH-VALUE  = ' WS-HIGH-VALUE.
+           DISPLAY 'WS-HIGH-VALUES = ' WS-HIGH-VALUES.
+           DISPLAY 'WS-LOW-VALUE   = ' WS-LOW-VALUE.
+           DISPLAY 'WS-LOW-VALUES  = ' WS-LOW-VALUES.
+           DISPLAY 'WS-QUOTE       = ' WS-QUOTE.
+           DISPLAY 'WS-QUOTES      = ' WS-QUOTES.
+           DISPLAY 'WS-NULL        = ' WS-NULL.
+           DISPLAY 'WS-NULLS       = ' WS-NULLS.
+           DISPLAY 'WS-STRING      = ' WS-STRING.
+           DISPLAY 'WS-NUMERIC     = ' WS-NUMERIC.
+           DISPLAY 'DPLARCHT STOPPING ==============================='.
            GOBACK.
