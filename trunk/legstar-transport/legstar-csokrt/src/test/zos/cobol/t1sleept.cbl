@@ -7,17 +7,43 @@
       * --------                                                      *
       * Receives a number of seconds to sleep in order to simulate    *
       * CICS application response time.                               *
+      *                                                               *
+      * Each run also writes a statistics record recording the        *
+      * requested sleep time, the transaction and task ids and the    *
+      * actual elapsed time observed around the DELAY, to a new       *
+      * statistics file.                                              *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       *SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLEEP-STATS-FILE ASSIGN TO STATSLPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SLEEP-STATS-FILE
+           RECORDING MODE IS F.
+       01  STATS-RECORD.
+           05  STATS-SLEEP-TIME       PIC 9(8).
+           05  STATS-TRANSACTION-ID   PIC X(4).
+           05  STATS-TASK-ID          PIC S9(7).
+           05  STATS-TERM-ID          PIC X(4).
+      *    Actual elapsed time, in CICS ABSTIME units of 1/1000 second.
+           05  STATS-ELAPSED-TIME     PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       
+
        01  W-SECONDS    PIC 9(8) BINARY VALUE ZERO.
+       01  STATS-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  W-START-ABSTIME            PIC S9(15) COMP-3 VALUE 0.
+       01  W-END-ABSTIME              PIC S9(15) COMP-3 VALUE 0.
+       01  W-ELAPSED-ABSTIME          PIC S9(15) COMP-3 VALUE 0.
+
 
- 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
           05 COM-SLEEP-TIME      PIC 9(8).
@@ -29,9 +55,18 @@
 
        PROCEDURE DIVISION.
 
+           OPEN EXTEND SLEEP-STATS-FILE.
+           IF (STATS-FILE-STATUS NOT = '00')
+               DISPLAY 'SLEEP-STATS-FILE OPEN FAILED, STATUS='
+                   STATS-FILE-STATUS
+           END-IF.
+
            COMPUTE W-SECONDS = COM-SLEEP-TIME.
+           EXEC CICS ASKTIME ABSTIME(W-START-ABSTIME) END-EXEC.
            EXEC CICS DELAY FOR SECONDS(W-SECONDS) END-EXEC.
-           
+           EXEC CICS ASKTIME ABSTIME(W-END-ABSTIME) END-EXEC.
+           COMPUTE W-ELAPSED-ABSTIME = W-END-ABSTIME - W-START-ABSTIME.
+
            EXEC CICS ASSIGN USERID(COM-USER-ID) END-EXEC.
            MOVE EIBTRNID TO COM-TRANSACTION-ID.
            COMPUTE COM-TASK-ID = EIBTASKN.
@@ -42,6 +77,19 @@
            END-IF.
            COMPUTE COM-COMMAREA-SIZE = EIBCALEN.
 
+           MOVE COM-SLEEP-TIME TO STATS-SLEEP-TIME.
+           MOVE COM-TRANSACTION-ID TO STATS-TRANSACTION-ID.
+           MOVE COM-TASK-ID TO STATS-TASK-ID.
+           MOVE COM-TERM-ID TO STATS-TERM-ID.
+           COMPUTE STATS-ELAPSED-TIME = W-ELAPSED-ABSTIME.
+           WRITE STATS-RECORD.
+           IF (STATS-FILE-STATUS NOT = '00')
+               DISPLAY 'SLEEP-STATS-FILE WRITE FAILED, STATUS='
+                   STATS-FILE-STATUS
+           END-IF.
+
+           CLOSE SLEEP-STATS-FILE.
+
            EXEC CICS RETURN END-EXEC.
 
            GOBACK.
