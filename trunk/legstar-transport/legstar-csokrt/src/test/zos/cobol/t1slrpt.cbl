@@ -0,0 +1,262 @@
+       PROCESS XOPTS(SP APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T1SLRPT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch report reading the T1SLEEPT statistics file (STATSLPT)  *
+      * and charting simulated response times over a test campaign,   *
+      * grouped by COM-TRANSACTION-ID and COM-TERM-ID, so we can show *
+      * whether a CICS region is holding to its target response-time  *
+      * envelope across a load test.                                  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLEEP-STATS-FILE ASSIGN TO STATSLPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTSLP01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Layout matches the statistics record written by T1SLEEPT.    *
+      *---------------------------------------------------------------*
+       FD  SLEEP-STATS-FILE
+           RECORDING MODE IS F.
+       01  STATS-RECORD.
+           05  STATS-SLEEP-TIME       PIC 9(8).
+           05  STATS-TRANSACTION-ID   PIC X(4).
+           05  STATS-TASK-ID          PIC S9(7).
+           05  STATS-TERM-ID          PIC X(4).
+           05  STATS-ELAPSED-TIME     PIC 9(8).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  STATS-FILE-STATUS             PIC X(2) VALUE '00'.
+       77  REPORT-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-STATS-FILE             VALUE 'Y'.
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Campaign-wide control totals, for balancing against the      *
+      *  statistics file the way MSNSRPT balances its own audit file. *
+      *---------------------------------------------------------------*
+       77  WS-CTL-SAMPLES                PIC 9(9) VALUE 0.
+       77  WS-CTL-TOTAL-ELAPSED          PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Tally table, one entry per distinct COM-TRANSACTION-ID /     *
+      *  COM-TERM-ID combination, accumulating sample count, total    *
+      *  elapsed time and the min/max observed so the report can      *
+      *  show whether the response-time envelope is being held.       *
+      *  Sized generously for a load test campaign; a real shop would *
+      *  size this from the planned campaign's transaction/terminal   *
+      *  mix.                                                          *
+      *---------------------------------------------------------------*
+       01  GROUP-TALLY-TABLE.
+           05  GROUP-TALLY-COUNT          PIC 9(4) COMP-5 VALUE 0.
+           05  GROUP-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY GROUP-IX.
+               10  GROUP-TALLY-TRANS-ID   PIC X(4) VALUE SPACES.
+               10  GROUP-TALLY-TERM-ID    PIC X(4) VALUE SPACES.
+               10  GROUP-TALLY-SAMPLES    PIC 9(9) VALUE 0.
+               10  GROUP-TALLY-TOTAL      PIC 9(9) VALUE 0.
+               10  GROUP-TALLY-MIN        PIC 9(9) VALUE 999999999.
+               10  GROUP-TALLY-MAX        PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL               PIC X(20).
+           05  WS-RPT-TRANS-ID            PIC X(8).
+           05  WS-RPT-TERM-ID             PIC X(8).
+           05  WS-RPT-SAMPLES             PIC ZZZ,ZZ9.
+           05  WS-RPT-AVG                 PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-MIN                 PIC ZZZ,ZZZ,ZZ9.
+           05  WS-RPT-MAX                 PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-GROUP-AVG                   PIC 9(9) VALUE 0.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-STATS-FILE THRU END-PROCESS-STATS-FILE
+               UNTIL END-OF-STATS-FILE.
+           PERFORM WRITE-REPORT THRU END-WRITE-REPORT.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'T1SLRPT STARTING ==============================='.
+           OPEN INPUT SLEEP-STATS-FILE.
+           IF (STATS-FILE-STATUS NOT = '00')
+               DISPLAY 'T1SLRPT STATS-FILE OPEN FAILED, STATUS='
+                   STATS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'T1SLRPT REPORT-FILE OPEN FAILED, STATUS='
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM READ-STATS-FILE THRU END-READ-STATS-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-STATS-FILE.
+
+           READ SLEEP-STATS-FILE
+               AT END SET END-OF-STATS-FILE TO TRUE
+           END-READ.
+
+       END-READ-STATS-FILE.   EXIT.
+
+       PROCESS-STATS-FILE.
+
+           PERFORM TALLY-GROUP THRU END-TALLY-GROUP.
+
+           ADD 1 TO WS-CTL-SAMPLES.
+           ADD STATS-ELAPSED-TIME TO WS-CTL-TOTAL-ELAPSED.
+
+           PERFORM READ-STATS-FILE THRU END-READ-STATS-FILE.
+
+       END-PROCESS-STATS-FILE.   EXIT.
+
+       TALLY-GROUP.
+
+           SET WS-FOUND TO 'N'.
+           SET GROUP-IX TO 1.
+           SEARCH GROUP-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN GROUP-TALLY-TRANS-ID(GROUP-IX)
+                       = STATS-TRANSACTION-ID
+                   AND GROUP-TALLY-TERM-ID(GROUP-IX) = STATS-TERM-ID
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (NOT ENTRY-FOUND) AND (GROUP-TALLY-COUNT >= 200)
+               DISPLAY 'T1SLRPT GROUP-TALLY-TABLE FULL, SKIPPING '
+                   'TRANS/TERM=' STATS-TRANSACTION-ID STATS-TERM-ID
+           ELSE
+               IF (NOT ENTRY-FOUND)
+                   ADD 1 TO GROUP-TALLY-COUNT
+                   SET GROUP-IX TO GROUP-TALLY-COUNT
+                   MOVE STATS-TRANSACTION-ID
+                       TO GROUP-TALLY-TRANS-ID(GROUP-IX)
+                   MOVE STATS-TERM-ID TO GROUP-TALLY-TERM-ID(GROUP-IX)
+               END-IF
+
+               ADD 1 TO GROUP-TALLY-SAMPLES(GROUP-IX)
+               ADD STATS-ELAPSED-TIME TO GROUP-TALLY-TOTAL(GROUP-IX)
+               IF (STATS-ELAPSED-TIME < GROUP-TALLY-MIN(GROUP-IX))
+                   MOVE STATS-ELAPSED-TIME TO GROUP-TALLY-MIN(GROUP-IX)
+               END-IF
+               IF (STATS-ELAPSED-TIME > GROUP-TALLY-MAX(GROUP-IX))
+                   MOVE STATS-ELAPSED-TIME TO GROUP-TALLY-MAX(GROUP-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-GROUP.   EXIT.
+
+       WRITE-REPORT.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'T1SLEEPT RESPONSE-TIME TREND REPORT'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'ELAPSED TIME (1/1000 SECOND) BY TRANSACTION/TERMINAL'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > GROUP-TALLY-COUNT
+               COMPUTE WS-GROUP-AVG =
+                   GROUP-TALLY-TOTAL(WS-IX) / GROUP-TALLY-SAMPLES(WS-IX)
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'TRANS/TERM:' TO WS-RPT-LABEL
+               MOVE GROUP-TALLY-TRANS-ID(WS-IX) TO WS-RPT-TRANS-ID
+               MOVE GROUP-TALLY-TERM-ID(WS-IX) TO WS-RPT-TERM-ID
+               MOVE GROUP-TALLY-SAMPLES(WS-IX) TO WS-RPT-SAMPLES
+               MOVE WS-GROUP-AVG TO WS-RPT-AVG
+               MOVE GROUP-TALLY-MIN(WS-IX) TO WS-RPT-MIN
+               MOVE GROUP-TALLY-MAX(WS-IX) TO WS-RPT-MAX
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'CONTROL TOTALS' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'SAMPLES RECORDED:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-SAMPLES TO WS-RPT-SAMPLES.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TOTAL ELAPSED TIME:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-TOTAL-ELAPSED TO WS-RPT-AVG.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-WRITE-REPORT.   EXIT.
+
+       WRITE-REPORT-LINE.
+
+           WRITE REPORT-LINE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'T1SLRPT REPORT-FILE WRITE FAILED, STATUS='
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+       EPILOG.
+
+           CLOSE SLEEP-STATS-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'T1SLRPT STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM T1SLRPT.
