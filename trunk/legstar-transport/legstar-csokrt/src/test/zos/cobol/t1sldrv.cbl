@@ -0,0 +1,159 @@
+       PROCESS XOPTS(SP APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T1SLDRV.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Load-test driver for T1SLEEPT. Reads a LOAD-TEST-FILE of      *
+      * COM-SLEEP-TIME/COM-USER-ID/COM-TRANSACTION-ID combinations,   *
+      * each with a repeat count, and for every combination START's   *
+      * that many concurrent copies of T1SLEEPT (one per repeat) so a *
+      * whole campaign's worth of response-time samples can be        *
+      * generated in a single run instead of firing test transactions *
+      * one at a time from a terminal.                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-TEST-FILE ASSIGN TO LOADTEST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOAD-TEST-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  One combination to drive per record: the COM-SLEEP-TIME and  *
+      *  COM-USER-ID to pass on, the CICS TRANSID to START (every     *
+      *  TRANSID driven here is defined against the T1SLEEPT program) *
+      *  and how many concurrent copies to fire for that combination. *
+      *---------------------------------------------------------------*
+       FD  LOAD-TEST-FILE
+           RECORDING MODE IS F.
+       01  LOAD-TEST-RECORD.
+           05  LT-SLEEP-TIME              PIC 9(8).
+           05  LT-USER-ID                 PIC X(8).
+           05  LT-TRANSACTION-ID          PIC X(4).
+           05  LT-REPEAT-COUNT            PIC 9(4).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  LOAD-TEST-FILE-STATUS         PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-LOAD-TEST-FILE         VALUE 'Y'.
+       77  WS-REPEAT-IX                  PIC 9(4) COMP-5 VALUE 0.
+
+       77  WS-CTL-COMBINATIONS-READ      PIC 9(9) VALUE 0.
+       77  WS-CTL-STARTS-ISSUED          PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  COMMAREA passed to each started T1SLEEPT copy. Only          *
+      *  COM-SLEEP-TIME and COM-USER-ID are meaningful inputs; the    *
+      *  remaining fields are filled in by T1SLEEPT itself from its   *
+      *  own EIB on return, exactly as they are for a terminal-driven *
+      *  T1SLEEPT invocation, so they are simply cleared here.        *
+      *---------------------------------------------------------------*
+       01  WS-START-COMMAREA.
+           05  WS-COM-SLEEP-TIME          PIC 9(8).
+           05  WS-COM-USER-ID             PIC X(8).
+           05  WS-COM-TRANSACTION-ID      PIC X(4).
+           05  WS-COM-TASK-ID             PIC S9(7).
+           05  WS-COM-TERM-ID             PIC X(4).
+           05  WS-COM-COMMAREA-SIZE       PIC 9(8).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                    PIC X(1).
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-LOAD-TEST-FILE
+                   THRU END-PROCESS-LOAD-TEST-FILE
+               UNTIL END-OF-LOAD-TEST-FILE.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'T1SLDRV STARTING ==============================='.
+           OPEN INPUT LOAD-TEST-FILE.
+           IF (LOAD-TEST-FILE-STATUS NOT = '00')
+               DISPLAY 'T1SLDRV LOAD-TEST-FILE OPEN FAILED, STATUS='
+                   LOAD-TEST-FILE-STATUS
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+           PERFORM READ-LOAD-TEST-FILE THRU END-READ-LOAD-TEST-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-LOAD-TEST-FILE.
+
+           READ LOAD-TEST-FILE
+               AT END SET END-OF-LOAD-TEST-FILE TO TRUE
+           END-READ.
+
+       END-READ-LOAD-TEST-FILE.   EXIT.
+
+       PROCESS-LOAD-TEST-FILE.
+
+           ADD 1 TO WS-CTL-COMBINATIONS-READ.
+
+           MOVE LT-SLEEP-TIME TO WS-COM-SLEEP-TIME.
+           MOVE LT-USER-ID TO WS-COM-USER-ID.
+           MOVE SPACES TO WS-COM-TRANSACTION-ID.
+           MOVE ZERO TO WS-COM-TASK-ID.
+           MOVE SPACES TO WS-COM-TERM-ID.
+           MOVE ZERO TO WS-COM-COMMAREA-SIZE.
+
+           PERFORM VARYING WS-REPEAT-IX FROM 1 BY 1
+                   UNTIL WS-REPEAT-IX > LT-REPEAT-COUNT
+               PERFORM START-SLEEP-TRANSACTION THRU
+                   END-START-SLEEP-TRANSACTION
+           END-PERFORM.
+
+           PERFORM READ-LOAD-TEST-FILE THRU END-READ-LOAD-TEST-FILE.
+
+       END-PROCESS-LOAD-TEST-FILE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  INTERVAL(0) queues the START for immediate dispatch, so CICS *
+      *  runs every copy fired for a combination concurrently rather  *
+      *  than one after another the way a synchronous LINK would.     *
+      *---------------------------------------------------------------*
+       START-SLEEP-TRANSACTION.
+
+           EXEC CICS START TRANSID(LT-TRANSACTION-ID)
+               FROM(WS-START-COMMAREA)
+               LENGTH(LENGTH OF WS-START-COMMAREA)
+               INTERVAL(0)
+           END-EXEC.
+           ADD 1 TO WS-CTL-STARTS-ISSUED.
+
+       END-START-SLEEP-TRANSACTION.   EXIT.
+
+       EPILOG.
+
+           CLOSE LOAD-TEST-FILE.
+           DISPLAY 'T1SLDRV COMBINATIONS READ: '
+               WS-CTL-COMBINATIONS-READ.
+           DISPLAY 'T1SLDRV STARTS ISSUED:     ' WS-CTL-STARTS-ISSUED.
+           DISPLAY 'T1SLDRV STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM T1SLDRV.
