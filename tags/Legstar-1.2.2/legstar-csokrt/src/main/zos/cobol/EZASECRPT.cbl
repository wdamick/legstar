@@ -0,0 +1,420 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EZASECRPT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch report reading EZACICSE's SECURITY-AUDIT-FILE (SECAUDT) *
+      * and breaking out, by client IP, three exception categories:   *
+      *   - Revoked userids      (SECA-RESP=NOTAUTH,   SECA-RESP2=19) *
+      *   - Repeated bad passwords (SECA-RESP=NOTAUTH, SECA-RESP2=2)  *
+      *   - Unknown userids     (SECA-RESP=USERIDERR,  SECA-RESP2=8)  *
+      * so the security team gets one daily summary instead of        *
+      * combing through individual socket error messages.             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECURITY-AUDIT-FILE ASSIGN TO SECAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SECURITY-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTSEC01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Layout matches the security audit record written by EZACICSE.*
+      *---------------------------------------------------------------*
+       FD  SECURITY-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  SECURITY-AUDIT-RECORD.
+           05  SECA-USERID            PIC X(8).
+           05  SECA-CLIENT-IPV4       PIC 9(8) COMP-5.
+           05  SECA-CLIENT-IPV6       PIC X(32).
+           05  SECA-CLIENT-IPV6-SCOPEID PIC 9(8) COMP-5.
+           05  SECA-RESP              PIC S9(8) COMP.
+           05  SECA-RESP2             PIC S9(8) COMP.
+           05  SECA-STATUS-FLAG       PIC X(1).
+               88  ACCESS-GRANTED         VALUE 'A'.
+               88  ACCESS-DENIED          VALUE 'D'.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  SECURITY-AUDIT-STATUS         PIC X(2) VALUE '00'.
+       77  REPORT-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-SECURITY-AUDIT-FILE    VALUE 'Y'.
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Well-known CICS RESP values for the conditions EZACICSE's    *
+      *  CHECK-CREDENTIALS tests via DFHRESP(NOTAUTH)/DFHRESP          *
+      *  (USERIDERR); this batch report has no CICS translator so the *
+      *  same numeric values are named here instead.                  *
+      *---------------------------------------------------------------*
+       77  WS-RESP-NOTAUTH               PIC S9(8) COMP VALUE 70.
+       77  WS-RESP-USERIDERR             PIC S9(8) COMP VALUE 69.
+       77  WS-RESP2-REVOKED-USERID       PIC S9(8) COMP VALUE 19.
+       77  WS-RESP2-BAD-PASSWORD         PIC S9(8) COMP VALUE 2.
+       77  WS-RESP2-UNKNOWN-USERID       PIC S9(8) COMP VALUE 8.
+
+      *---------------------------------------------------------------*
+      *  Control totals, for balancing against the audit file the way *
+      *  MSNSRPT balances its own audit file.                         *
+      *---------------------------------------------------------------*
+       77  WS-CTL-RECORDS                PIC 9(9) VALUE 0.
+       77  WS-CTL-REVOKED                PIC 9(9) VALUE 0.
+       77  WS-CTL-BAD-PASSWORD           PIC 9(9) VALUE 0.
+       77  WS-CTL-UNKNOWN-USERID         PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  WS-CLIENT-KEY is the display form of whichever address       *
+      *  family this record carries, used to tally each exception     *
+      *  category by client IP.                                       *
+      *---------------------------------------------------------------*
+       77  WS-CLIENT-IPV4-DISPLAY        PIC 9(8).
+       01  WS-CLIENT-KEY                 PIC X(32) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Tally tables, one entry per distinct client IP within each   *
+      *  exception category. Sized generously for a day's worth of    *
+      *  distinct offending addresses; a real shop would size these   *
+      *  from provisioned volumes, the same as MSNSRPT's tables.      *
+      *---------------------------------------------------------------*
+       01  REVOKED-TALLY-TABLE.
+           05  REVOKED-TALLY-COUNT        PIC 9(4) COMP-5 VALUE 0.
+           05  REVOKED-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY REVOKED-IX.
+               10  REVOKED-TALLY-KEY      PIC X(32) VALUE SPACES.
+               10  REVOKED-TALLY-COUNTER  PIC 9(9) VALUE 0.
+
+       01  BAD-PASSWORD-TALLY-TABLE.
+           05  BAD-PASSWORD-TALLY-COUNT   PIC 9(4) COMP-5 VALUE 0.
+           05  BAD-PASSWORD-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY BAD-PASSWORD-IX.
+               10  BAD-PASSWORD-TALLY-KEY     PIC X(32) VALUE SPACES.
+               10  BAD-PASSWORD-TALLY-COUNTER PIC 9(9) VALUE 0.
+
+       01  UNKNOWN-USERID-TALLY-TABLE.
+           05  UNKNOWN-USERID-TALLY-COUNT PIC 9(4) COMP-5 VALUE 0.
+           05  UNKNOWN-USERID-TALLY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY UNKNOWN-USERID-IX.
+               10  UNKNOWN-USERID-TALLY-KEY     PIC X(32) VALUE SPACES.
+               10  UNKNOWN-USERID-TALLY-COUNTER PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL               PIC X(20).
+           05  WS-RPT-KEY                 PIC X(32).
+           05  WS-RPT-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-SECURITY-AUDIT-FILE
+                   THRU END-PROCESS-SECURITY-AUDIT-FILE
+               UNTIL END-OF-SECURITY-AUDIT-FILE.
+           PERFORM WRITE-REPORT THRU END-WRITE-REPORT.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'EZASECRPT STARTING ============================='.
+           OPEN INPUT SECURITY-AUDIT-FILE.
+           IF (SECURITY-AUDIT-STATUS NOT = '00')
+               DISPLAY 'EZASECRPT SECURITY-AUDIT-FILE OPEN FAILED, ST='
+                   SECURITY-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'EZASECRPT REPORT-FILE OPEN FAILED, STATUS='
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM READ-SECURITY-AUDIT-FILE
+               THRU END-READ-SECURITY-AUDIT-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-SECURITY-AUDIT-FILE.
+
+           READ SECURITY-AUDIT-FILE
+               AT END SET END-OF-SECURITY-AUDIT-FILE TO TRUE
+           END-READ.
+
+       END-READ-SECURITY-AUDIT-FILE.   EXIT.
+
+       PROCESS-SECURITY-AUDIT-FILE.
+
+           ADD 1 TO WS-CTL-RECORDS.
+           PERFORM BUILD-CLIENT-KEY THRU END-BUILD-CLIENT-KEY.
+
+           IF (SECA-RESP = WS-RESP-NOTAUTH
+                   AND SECA-RESP2 = WS-RESP2-REVOKED-USERID)
+               ADD 1 TO WS-CTL-REVOKED
+               PERFORM TALLY-REVOKED THRU END-TALLY-REVOKED
+           END-IF.
+
+           IF (SECA-RESP = WS-RESP-NOTAUTH
+                   AND SECA-RESP2 = WS-RESP2-BAD-PASSWORD)
+               ADD 1 TO WS-CTL-BAD-PASSWORD
+               PERFORM TALLY-BAD-PASSWORD THRU END-TALLY-BAD-PASSWORD
+           END-IF.
+
+           IF (SECA-RESP = WS-RESP-USERIDERR
+                   AND SECA-RESP2 = WS-RESP2-UNKNOWN-USERID)
+               ADD 1 TO WS-CTL-UNKNOWN-USERID
+               PERFORM TALLY-UNKNOWN-USERID THRU
+                   END-TALLY-UNKNOWN-USERID
+           END-IF.
+
+           PERFORM READ-SECURITY-AUDIT-FILE
+               THRU END-READ-SECURITY-AUDIT-FILE.
+
+       END-PROCESS-SECURITY-AUDIT-FILE.   EXIT.
+
+      *---------------------------------------------------------------*
+      * BUILD A DISPLAYABLE CLIENT-IP KEY FROM WHICHEVER ADDRESS       *
+      * FAMILY THIS RECORD CARRIES                                     *
+      *---------------------------------------------------------------*
+       BUILD-CLIENT-KEY.
+
+           MOVE SPACES TO WS-CLIENT-KEY.
+           IF (SECA-CLIENT-IPV6 NOT = SPACES)
+               MOVE SECA-CLIENT-IPV6 TO WS-CLIENT-KEY
+           ELSE
+               MOVE SECA-CLIENT-IPV4 TO WS-CLIENT-IPV4-DISPLAY
+               MOVE WS-CLIENT-IPV4-DISPLAY TO WS-CLIENT-KEY
+           END-IF.
+
+       END-BUILD-CLIENT-KEY.   EXIT.
+
+       TALLY-REVOKED.
+
+           SET WS-FOUND TO 'N'.
+           SET REVOKED-IX TO 1.
+           SEARCH REVOKED-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN REVOKED-TALLY-KEY(REVOKED-IX) = WS-CLIENT-KEY
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO REVOKED-TALLY-COUNTER(REVOKED-IX)
+           ELSE
+               IF (REVOKED-TALLY-COUNT >= 200)
+                   DISPLAY 'EZASECRPT REVOKED-TALLY-TABLE FULL, '
+                       'SKIPPING CLIENT=' WS-CLIENT-KEY
+               ELSE
+                   ADD 1 TO REVOKED-TALLY-COUNT
+                   SET REVOKED-IX TO REVOKED-TALLY-COUNT
+                   MOVE WS-CLIENT-KEY
+                       TO REVOKED-TALLY-KEY(REVOKED-IX)
+                   MOVE 1 TO REVOKED-TALLY-COUNTER(REVOKED-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-REVOKED.   EXIT.
+
+       TALLY-BAD-PASSWORD.
+
+           SET WS-FOUND TO 'N'.
+           SET BAD-PASSWORD-IX TO 1.
+           SEARCH BAD-PASSWORD-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN BAD-PASSWORD-TALLY-KEY(BAD-PASSWORD-IX)
+                       = WS-CLIENT-KEY
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO BAD-PASSWORD-TALLY-COUNTER(BAD-PASSWORD-IX)
+           ELSE
+               IF (BAD-PASSWORD-TALLY-COUNT >= 200)
+                   DISPLAY 'EZASECRPT BAD-PASSWORD-TALLY-TABLE FULL, '
+                       'SKIPPING CLIENT=' WS-CLIENT-KEY
+               ELSE
+                   ADD 1 TO BAD-PASSWORD-TALLY-COUNT
+                   SET BAD-PASSWORD-IX TO BAD-PASSWORD-TALLY-COUNT
+                   MOVE WS-CLIENT-KEY
+                       TO BAD-PASSWORD-TALLY-KEY(BAD-PASSWORD-IX)
+                   MOVE 1 TO
+                       BAD-PASSWORD-TALLY-COUNTER(BAD-PASSWORD-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-BAD-PASSWORD.   EXIT.
+
+       TALLY-UNKNOWN-USERID.
+
+           SET WS-FOUND TO 'N'.
+           SET UNKNOWN-USERID-IX TO 1.
+           SEARCH UNKNOWN-USERID-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN UNKNOWN-USERID-TALLY-KEY(UNKNOWN-USERID-IX)
+                       = WS-CLIENT-KEY
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (ENTRY-FOUND)
+               ADD 1 TO
+                   UNKNOWN-USERID-TALLY-COUNTER(UNKNOWN-USERID-IX)
+           ELSE
+               IF (UNKNOWN-USERID-TALLY-COUNT >= 200)
+                   DISPLAY 'EZASECRPT UNKNOWN-USERID-TALLY-TABLE FULL,'
+                       ' SKIPPING CLIENT=' WS-CLIENT-KEY
+               ELSE
+                   ADD 1 TO UNKNOWN-USERID-TALLY-COUNT
+                   SET UNKNOWN-USERID-IX TO UNKNOWN-USERID-TALLY-COUNT
+                   MOVE WS-CLIENT-KEY
+                       TO UNKNOWN-USERID-TALLY-KEY(UNKNOWN-USERID-IX)
+                   MOVE 1 TO
+                       UNKNOWN-USERID-TALLY-COUNTER(UNKNOWN-USERID-IX)
+               END-IF
+           END-IF.
+
+       END-TALLY-UNKNOWN-USERID.   EXIT.
+
+       WRITE-REPORT.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'EZACICSE DAILY SECURITY EXCEPTIONS SUMMARY'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'REVOKED USERIDS BY CLIENT IP' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > REVOKED-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'CLIENT IP:' TO WS-RPT-LABEL
+               MOVE REVOKED-TALLY-KEY(WS-IX) TO WS-RPT-KEY
+               MOVE REVOKED-TALLY-COUNTER(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'REPEATED BAD PASSWORDS BY CLIENT IP' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > BAD-PASSWORD-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'CLIENT IP:' TO WS-RPT-LABEL
+               MOVE BAD-PASSWORD-TALLY-KEY(WS-IX) TO WS-RPT-KEY
+               MOVE BAD-PASSWORD-TALLY-COUNTER(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'UNKNOWN USERIDS BY CLIENT IP' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > UNKNOWN-USERID-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'CLIENT IP:' TO WS-RPT-LABEL
+               MOVE UNKNOWN-USERID-TALLY-KEY(WS-IX) TO WS-RPT-KEY
+               MOVE UNKNOWN-USERID-TALLY-COUNTER(WS-IX) TO WS-RPT-COUNT
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU
+                   END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'CONTROL TOTALS' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'RECORDS READ:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-RECORDS TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'REVOKED COUNT:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-REVOKED TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'BAD PASSWORD COUNT:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-BAD-PASSWORD TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'UNKNOWN USERID COUNT:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-UNKNOWN-USERID TO WS-RPT-COUNT.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU
+               END-WRITE-REPORT-LINE.
+
+       END-WRITE-REPORT.   EXIT.
+
+       WRITE-REPORT-LINE.
+
+           WRITE REPORT-LINE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'EZASECRPT REPORT-FILE WRITE FAILED, STATUS='
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+       EPILOG.
+
+           CLOSE SECURITY-AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'EZASECRPT STOPPING ============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM EZASECRPT.
