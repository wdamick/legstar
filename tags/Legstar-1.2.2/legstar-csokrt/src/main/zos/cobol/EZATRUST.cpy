@@ -0,0 +1,13 @@
+      *****************************************************************
+      * EZATRUST                                                      *
+      * --------                                                      *
+      * Trusted-IP-table record layout, shared between EZACICSE       *
+      * (which checks it before bothering with VERIFY) and EZATRUST   *
+      * (the maintenance transaction that maintains it), so both      *
+      * programs always agree on the record shape.                    *
+      *****************************************************************
+           05  TRIP-KEY               PIC X(32).
+           05  TRIP-ADDRESS-FAMILY    PIC 9(4) COMP-5.
+           05  TRIP-ACTION            PIC X(1).
+               88  TRUSTED-ALLOW          VALUE 'A'.
+               88  TRUSTED-BLOCK          VALUE 'B'.
