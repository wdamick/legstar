@@ -6,16 +6,144 @@
       * OVERVIEW                                                      *
       * --------                                                      *
       * SAMPLE CICS SOCKETS SECURITY EXIT                             *
+      *                                                                *
+      * Every VERIFY attempt, accepted or rejected, is also written   *
+      * to a durable SECURITY-AUDIT-FILE (userid, client IPv4         *
+      * address, RESP/RESP2, and accept/reject status), so a failed   *
+      * logon does not only show up as a transient socket error       *
+      * message with nothing kept on our side.                        *
+      *                                                                *
+      * Repeated NOTAUTH failures from the same client IPv4 address   *
+      * within a rolling one-hour window are locked out outright --   *
+      * VERIFY is skipped entirely once the threshold is crossed --   *
+      * tracked in a keyed LOCKOUT-FILE.                               *
+      *                                                                *
+      * A TRUSTED-IP-FILE, maintained by the separate EZATRUST         *
+      * transaction, is checked before the lockout table and before   *
+      * VERIFY, so addresses already known to always be allowed or    *
+      * always be blocked never pay the full RACF round trip.         *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECURITY-AUDIT-FILE ASSIGN TO SECAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SECURITY-AUDIT-STATUS.
+           SELECT LOCKOUT-FILE ASSIGN TO LOCKFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOCK-KEY
+               FILE STATUS IS LOCKOUT-FILE-STATUS.
+           SELECT TRUSTED-IP-FILE ASSIGN TO TRUSTIP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRIP-KEY
+               FILE STATUS IS TRUSTED-IP-STATUS.
+
        DATA DIVISION.
       *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  One record per VERIFY attempt, whether accepted or rejected. *
+      *---------------------------------------------------------------*
+       FD  SECURITY-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  SECURITY-AUDIT-RECORD.
+           05  SECA-USERID            PIC X(8).
+           05  SECA-CLIENT-IPV4       PIC 9(8) COMP-5.
+           05  SECA-CLIENT-IPV6       PIC X(32).
+           05  SECA-CLIENT-IPV6-SCOPEID PIC 9(8) COMP-5.
+           05  SECA-RESP              PIC S9(8) COMP.
+           05  SECA-RESP2             PIC S9(8) COMP.
+           05  SECA-STATUS-FLAG       PIC X(1).
+               88  ACCESS-GRANTED         VALUE 'A'.
+               88  ACCESS-DENIED          VALUE 'D'.
+
+      *---------------------------------------------------------------*
+      *  One entry per client IPv4 address / one-hour window, counting*
+      *  NOTAUTH failures. LOCK-KEY is the IP address (as display      *
+      *  digits) STRINGed together with the YYMMDD/HH window, so the  *
+      *  count resets implicitly every hour since the key changes,    *
+      *  the same technique MSNSEARC's THROTTLE-FILE uses per minute. *
+      *---------------------------------------------------------------*
+       FD  LOCKOUT-FILE
+           RECORDING MODE IS F.
+       01  LOCKOUT-RECORD.
+           05  LOCK-KEY               PIC X(18).
+           05  LOCK-FAIL-COUNT        PIC 9(9) COMP-5.
+
+      *---------------------------------------------------------------*
+      *  One entry per trusted client address, maintained by the      *
+      *  EZATRUST transaction. Shared record layout so EZACICSE and   *
+      *  EZATRUST always agree on the shape of a trusted-IP entry.    *
+      *---------------------------------------------------------------*
+       FD  TRUSTED-IP-FILE
+           RECORDING MODE IS F.
+       01  TRUSTED-IP-RECORD.
+           COPY EZATRUST.
+
+      *****************************************************************
       *        W O R K I N G    S T O R A G E    S E C T I O N        *
       *****************************************************************
        WORKING-STORAGE SECTION.
-       
+
+       01  SECURITY-AUDIT-STATUS  PIC X(2) VALUE '00'.
+
+      *---------------------------------------------------------------*
+      *  Repeated-failure lockout work variables                      *
+      *---------------------------------------------------------------*
+       77  LOCKOUT-FILE-STATUS           PIC X(2) VALUE '00'.
+       77  WS-MAX-NOTAUTH-PER-WINDOW     PIC 9(9) COMP-5 VALUE 5.
+       77  WS-LOCKOUT-ABSTIME            PIC S9(15) COMP-3 VALUE 0.
+       77  WS-LOCKOUT-DATE-WORK          PIC X(8).
+       77  WS-LOCKOUT-TIME-WORK          PIC X(6).
+       77  WS-LOCKOUT-IPV4-DISPLAY       PIC 9(8).
+       77  LOCK-SENTINEL-RESP2           PIC S9(8) COMP VALUE 99.
+       77  WS-ACCOUNT-LOCKED             PIC X(1) VALUE 'N'.
+           88  ACCOUNT-LOCKED-OUT            VALUE 'Y'.
+           88  ACCOUNT-NOT-LOCKED-OUT        VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Trusted-IP table work variables. TRIP-KEY is built from      *
+      *  SOK-CLIENT-IPV4-ADDRESS (display digits) for IPv4 connections*
+      *  or the hex-formatted IPv6 address for IPv6 connections, so   *
+      *  either family can be looked up against the same keyed file.  *
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *  Backup ESM failover. When the primary ESM is not responding  *
+      *  (DFHRESP(INVREQ)/RESP2=29) VERIFY is retried once against the*
+      *  configured backup ESM connection's CICS SYSID before giving  *
+      *  up and sending SEE01629 back to the client.                  *
+      *---------------------------------------------------------------*
+       77  WS-RESP2-ESM-NOT-RESPONDING   PIC S9(8) COMP VALUE 29.
+       77  WS-BACKUP-ESM-SYSID           PIC X(4) VALUE 'ESM2'.
+
+       77  TRUSTED-IP-STATUS             PIC X(2) VALUE '00'.
+       77  TRUST-BLOCK-SENTINEL-RESP2    PIC S9(8) COMP VALUE 98.
+      *---------------------------------------------------------------*
+      *  LOCKOUT-FILE and TRUSTED-IP-FILE gate CHECK-CREDENTIALS --    *
+      *  if either failed to OPEN, verifying anyway would fail open,   *
+      *  so the transaction is rejected outright using this sentinel.  *
+      *---------------------------------------------------------------*
+       77  FILE-OPEN-SENTINEL-RESP2      PIC S9(8) COMP VALUE 97.
+       77  WS-TRUST-IPV4-DISPLAY         PIC 9(8).
+       77  WS-TRUSTED-RESULT             PIC X(1) VALUE 'N'.
+           88  CLIENT-IS-TRUSTED-ALLOW       VALUE 'A'.
+           88  CLIENT-IS-TRUSTED-BLOCK       VALUE 'B'.
+           88  CLIENT-NOT-IN-TRUSTED-TABLE   VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  IPv6 client address reporting. SOK-CLIENT-IPV6-ADDRESS is a  *
+      *  raw 16-byte address, formatted here as hex text for the      *
+      *  security audit log and error replies.                        *
+      *---------------------------------------------------------------*
+       77  WS-ADDRESS-FAMILY-IPV6        PIC 9(4) COMP-5 VALUE 19.
+       01  WS-CLIENT-IPV6-DISPLAY        PIC X(32) VALUE SPACES.
+
        01  W-RESP                 PIC S9(8) COMP VALUE ZERO.
        01  W-RESP2                PIC S9(8) COMP VALUE ZERO.
        
@@ -28,6 +156,9 @@
        01  W-ERROR-MESSAGE        PIC X(132) VALUE SPACES.
        01  W-ERROR-INVREQ         PIC X(40) VALUE
            'SEE01600 CICS returned INVREQ on VERIFY.'.
+       01  W-ERROR-INVREQ-01      PIC X(64) VALUE
+           'SEE01601 An internal error occurred in CICS security process
+      -    'ing.'.
        01  W-ERROR-INVREQ-13      PIC X(87) VALUE
            'SEE01613 There is an unknown return code in ESMRESP from the
       -    ' external security manager.'.
@@ -36,26 +167,62 @@
       -    'initialized.'.
        01  W-ERROR-INVREQ-29      PIC X(57) VALUE
            'SEE01629 The external security manager is not responding.'.
+       01  W-ERROR-INVREQ-16      PIC X(80) VALUE
+           'SEE01616 The external security manager considers the userid
+      -    ' or password invalid.'.
        01  W-ERROR-INVREQ-32      PIC X(76) VALUE
            'SEE01632 The userid field contains a blank character in an i
       -    'nvalid position.'.
        01  W-ERROR-NOTAUTH        PIC X(41) VALUE
            'SEE07000 CICS returned NOTAUTH on VERIFY.'.
+       01  W-ERROR-NOTAUTH-01     PIC X(62) VALUE
+           'SEE07001 The USERID is not authorized to use this CICS regi
+      -    'on.'.
        01  W-ERROR-NOTAUTH-02     PIC X(115) VALUE
            'SEE07002 The supplied password is wrong. If the external sec
       -    'urity manager is RACF, the revoke count is incremented.'.
        01  W-ERROR-NOTAUTH-03     PIC X(36) VALUE
            'SEE07003 A new password is required.'.
+       01  W-ERROR-NOTAUTH-04     PIC X(57) VALUE
+           'SEE07004 The new and confirmation passwords do not match.'.
        01  W-ERROR-NOTAUTH-19     PIC X(31) VALUE
            'SEE07019 The USERID is revoked.'.
+       01  W-ERROR-NOTAUTH-20     PIC X(48) VALUE
+           'SEE07020 The USERIDs connected group is revoked.'.
+       01  W-ERROR-NOTAUTH-99     PIC X(89) VALUE
+           'SEE07099 Too many failed logon attempts from this client add
+      -    'ress; temporarily locked out.'.
+       01  W-ERROR-NOTAUTH-98     PIC X(61) VALUE
+           'SEE07098 This client address is on the trusted-IP block li
+      -    'st.'.
+       01  W-ERROR-NOTAUTH-97     PIC X(64) VALUE
+           'SEE07097 Security control file unavailable; connection reje
+      -    'cted.'.
        01  W-ERROR-USERIDERR      PIC X(43) VALUE
            'SEE06900 CICS returned USERIDERR on VERIFY.'.
+       01  W-ERROR-USERIDERR-01   PIC X(77) VALUE
+           'SEE06901 The USERID is not 1 to 8 characters, or contains in
+      -    'valid characters.'.
+       01  W-ERROR-USERIDERR-10   PIC X(91) VALUE
+           'SEE06910 The USERID is not defined in the format required b
+      -    'y the external security manager.'.
        01  W-ERROR-USERIDERR-08   PIC X(66) VALUE
            'SEE06908 The USERID is not known to the external security ma
       -    'nager.'.
        01  W-ERROR-VERIFYERR      PIC X(51) VALUE
            'SEE06901 CICS VERIFY returned an unknown resp code.'.
 
+      *---------------------------------------------------------------*
+      *  Near-real-time transient data feed of rejected connections,  *
+      *  written alongside the socket error reply so operations does  *
+      *  not have to wait for EZASECRPT's end-of-day report.          *
+      *---------------------------------------------------------------*
+       77  WS-REJECT-TDQ-QUEUE           PIC X(4) VALUE 'REJQ'.
+       77  WS-REJECT-TDQ-LENGTH          PIC S9(4) COMP VALUE 0.
+       77  WS-TDQ-CLIENT-IPV4-DISPLAY    PIC 9(8).
+       01  WS-TDQ-CLIENT-DISPLAY         PIC X(32) VALUE SPACES.
+       01  WS-REJECT-TDQ-RECORD          PIC X(160) VALUE SPACES.
+
       *
       * Socket API interface
       *
@@ -112,12 +279,51 @@
       *****************************************************************
        PROCEDURE DIVISION.
 
+           OPEN EXTEND SECURITY-AUDIT-FILE.
+           IF (SECURITY-AUDIT-STATUS NOT = '00')
+               DISPLAY 'SECURITY-AUDIT-FILE OPEN FAILED, STATUS='
+                   SECURITY-AUDIT-STATUS
+           END-IF.
+           OPEN I-O LOCKOUT-FILE.
+           IF (LOCKOUT-FILE-STATUS NOT = '00')
+               DISPLAY 'LOCKOUT-FILE OPEN FAILED, STATUS='
+                   LOCKOUT-FILE-STATUS
+           END-IF.
+           OPEN I-O TRUSTED-IP-FILE.
+           IF (TRUSTED-IP-STATUS NOT = '00')
+               DISPLAY 'TRUSTED-IP-FILE OPEN FAILED, STATUS='
+                   TRUSTED-IP-STATUS
+           END-IF.
+
            SET TRANSACTION-ACCEPTED TO TRUE.
            SET LISTENER-REPLIES TO TRUE.
-           
-           PERFORM CHECK-CREDENTIALS THRU
-               END-CHECK-CREDENTIALS.
-           
+
+           IF (LOCKOUT-FILE-STATUS NOT = '00')
+              OR (TRUSTED-IP-STATUS NOT = '00')
+      *
+      * LOCKOUT-FILE/TRUSTED-IP-FILE are security controls VERIFY
+      * relies on -- proceeding without them would fail open, so the
+      * connection is rejected outright instead of reaching VERIFY.
+      *
+               PERFORM FORMAT-CLIENT-ADDRESS THRU
+                   END-FORMAT-CLIENT-ADDRESS
+               MOVE DFHRESP(NOTAUTH) TO W-RESP
+               MOVE FILE-OPEN-SENTINEL-RESP2 TO W-RESP2
+               PERFORM FORMAT-ERROR-REPLY THRU
+                   END-FORMAT-ERROR-REPLY
+               PERFORM SEND-ERROR-REPLY THRU
+                   END-SEND-ERROR-REPLY
+               SET TRANSACTION-REJECTED TO TRUE
+               SET SECEXIT-REPLIES TO TRUE
+           ELSE
+               PERFORM CHECK-CREDENTIALS THRU
+                   END-CHECK-CREDENTIALS
+           END-IF.
+
+           CLOSE SECURITY-AUDIT-FILE.
+           CLOSE LOCKOUT-FILE.
+           CLOSE TRUSTED-IP-FILE.
+
            EXEC CICS RETURN END-EXEC.
 
            GOBACK.
@@ -126,32 +332,214 @@
       * VERIFY THE USER/PASSWORD PASSED IN THE DATA AREA              *
       *---------------------------------------------------------------*
        CHECK-CREDENTIALS.
-       
+
+           PERFORM FORMAT-CLIENT-ADDRESS THRU
+               END-FORMAT-CLIENT-ADDRESS.
+           PERFORM CHECK-TRUSTED-IP THRU END-CHECK-TRUSTED-IP.
+
+           EVALUATE TRUE
+               WHEN CLIENT-IS-TRUSTED-BLOCK
+                   MOVE DFHRESP(NOTAUTH) TO W-RESP
+                   MOVE TRUST-BLOCK-SENTINEL-RESP2 TO W-RESP2
+                   PERFORM FORMAT-ERROR-REPLY THRU
+                       END-FORMAT-ERROR-REPLY
+                   PERFORM SEND-ERROR-REPLY THRU
+                       END-SEND-ERROR-REPLY
+                   SET TRANSACTION-REJECTED TO TRUE
+                   SET SECEXIT-REPLIES TO TRUE
+
+               WHEN CLIENT-IS-TRUSTED-ALLOW
+                   MOVE DFHRESP(NORMAL) TO W-RESP
+                   MOVE ZERO TO W-RESP2
+                   MOVE LEG-REQUEST-USERID TO SOK-REPLY-USERID
+
+               WHEN OTHER
+                   PERFORM CHECK-LOCKOUT THRU END-CHECK-LOCKOUT
+
+                   IF (ACCOUNT-LOCKED-OUT)
+                       MOVE DFHRESP(NOTAUTH) TO W-RESP
+                       MOVE LOCK-SENTINEL-RESP2 TO W-RESP2
+                       PERFORM FORMAT-ERROR-REPLY THRU
+                           END-FORMAT-ERROR-REPLY
+                       PERFORM SEND-ERROR-REPLY THRU
+                           END-SEND-ERROR-REPLY
+                       SET TRANSACTION-REJECTED TO TRUE
+                       SET SECEXIT-REPLIES TO TRUE
+                   ELSE
+                       EXEC CICS VERIFY
+                           PASSWORD   (LEG-REQUEST-PASSWORD)
+                           USERID     (LEG-REQUEST-USERID)
+                           RESP       (W-RESP)
+                           RESP2      (W-RESP2)
+                       END-EXEC
+
+                       IF (W-RESP = DFHRESP(INVREQ)
+                             AND W-RESP2 = WS-RESP2-ESM-NOT-RESPONDING)
+                           PERFORM RETRY-VERIFY-BACKUP-ESM THRU
+                               END-RETRY-VERIFY-BACKUP-ESM
+                       END-IF
+
+                       IF (W-RESP NOT = DFHRESP(NORMAL))
+                           PERFORM FORMAT-ERROR-REPLY THRU
+                               END-FORMAT-ERROR-REPLY
+      *
+      * Notify the client that something went wrong
+      *
+                           PERFORM SEND-ERROR-REPLY THRU
+                               END-SEND-ERROR-REPLY
+                           SET TRANSACTION-REJECTED TO TRUE
+                           SET SECEXIT-REPLIES TO TRUE
+                           IF (W-RESP = DFHRESP(NOTAUTH))
+                               PERFORM RECORD-LOCKOUT-FAILURE THRU
+                                   END-RECORD-LOCKOUT-FAILURE
+                           END-IF
+                       ELSE
+      *
+      * Impersonate the USERID that was verified
+      *
+                           MOVE LEG-REQUEST-USERID TO SOK-REPLY-USERID
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+           PERFORM WRITE-SECURITY-AUDIT-RECORD THRU
+               END-WRITE-SECURITY-AUDIT-RECORD.
+
+       END-CHECK-CREDENTIALS. EXIT.
+
+      *---------------------------------------------------------------*
+      * FORMAT THE CLIENT'S IPv6 ADDRESS AS HEX TEXT, WHEN THE        *
+      * CONNECTION IS OVER IPv6, FOR USE IN THE AUDIT LOG AND ERROR   *
+      * REPLIES                                                        *
+      *---------------------------------------------------------------*
+       FORMAT-CLIENT-ADDRESS.
+
+           MOVE SPACES TO WS-CLIENT-IPV6-DISPLAY.
+           IF (SOK-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               MOVE FUNCTION HEX-OF(SOK-CLIENT-IPV6-ADDRESS)
+                   TO WS-CLIENT-IPV6-DISPLAY
+           END-IF.
+
+       END-FORMAT-CLIENT-ADDRESS.   EXIT.
+
+      *---------------------------------------------------------------*
+      * LOOK THE CLIENT ADDRESS UP IN THE TRUSTED-IP TABLE, MAINTAINED*
+      * BY EZATRUST, SO A KNOWN-GOOD OR KNOWN-BAD ADDRESS CAN SKIP    *
+      * (OR SHORT-CIRCUIT) THE LOCKOUT CHECK AND VERIFY ENTIRELY      *
+      *---------------------------------------------------------------*
+       CHECK-TRUSTED-IP.
+
+           SET CLIENT-NOT-IN-TRUSTED-TABLE TO TRUE.
+
+           IF (SOK-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               MOVE SPACES TO TRIP-KEY
+               MOVE WS-CLIENT-IPV6-DISPLAY TO TRIP-KEY
+           ELSE
+               MOVE SOK-CLIENT-IPV4-ADDRESS TO WS-TRUST-IPV4-DISPLAY
+               MOVE SPACES TO TRIP-KEY
+               MOVE WS-TRUST-IPV4-DISPLAY TO TRIP-KEY
+           END-IF.
+
+           READ TRUSTED-IP-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE TRIP-ACTION TO WS-TRUSTED-RESULT
+           END-READ.
+
+       END-CHECK-TRUSTED-IP.   EXIT.
+
+      *---------------------------------------------------------------*
+      * REJECT OUTRIGHT, SKIPPING VERIFY, IF THIS CLIENT ADDRESS HAS  *
+      * ALREADY HIT THE NOTAUTH FAILURE THRESHOLD THIS HOUR           *
+      *---------------------------------------------------------------*
+       CHECK-LOCKOUT.
+
+           SET ACCOUNT-NOT-LOCKED-OUT TO TRUE.
+           MOVE SOK-CLIENT-IPV4-ADDRESS TO WS-LOCKOUT-IPV4-DISPLAY.
+
+           EXEC CICS ASKTIME ABSTIME(WS-LOCKOUT-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-LOCKOUT-ABSTIME)
+               YYMMDD(WS-LOCKOUT-DATE-WORK)
+               TIME(WS-LOCKOUT-TIME-WORK)
+           END-EXEC.
+           STRING WS-LOCKOUT-IPV4-DISPLAY DELIMITED BY SIZE
+                  WS-LOCKOUT-DATE-WORK DELIMITED BY SIZE
+                  WS-LOCKOUT-TIME-WORK(1:2) DELIMITED BY SIZE
+               INTO LOCK-KEY
+           END-STRING.
+
+           READ LOCKOUT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF (LOCK-FAIL-COUNT >= WS-MAX-NOTAUTH-PER-WINDOW)
+                       SET ACCOUNT-LOCKED-OUT TO TRUE
+                   END-IF
+           END-READ.
+
+       END-CHECK-LOCKOUT.   EXIT.
+
+      *---------------------------------------------------------------*
+      * BUMP THE NOTAUTH FAILURE COUNT FOR THIS CLIENT/WINDOW         *
+      *---------------------------------------------------------------*
+       RECORD-LOCKOUT-FAILURE.
+
+           READ LOCKOUT-FILE
+               INVALID KEY
+                   MOVE 1 TO LOCK-FAIL-COUNT
+                   WRITE LOCKOUT-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO LOCK-FAIL-COUNT
+                   REWRITE LOCKOUT-RECORD
+           END-READ.
+
+       END-RECORD-LOCKOUT-FAILURE.   EXIT.
+
+      *---------------------------------------------------------------*
+      * THE PRIMARY ESM DID NOT RESPOND -- RETRY VERIFY ONCE AGAINST  *
+      * THE CONFIGURED BACKUP ESM CONNECTION BEFORE GIVING UP         *
+      *---------------------------------------------------------------*
+       RETRY-VERIFY-BACKUP-ESM.
+
            EXEC CICS VERIFY
                PASSWORD   (LEG-REQUEST-PASSWORD)
                USERID     (LEG-REQUEST-USERID)
+               SYSID      (WS-BACKUP-ESM-SYSID)
                RESP       (W-RESP)
                RESP2      (W-RESP2)
            END-EXEC.
-           
-           IF (W-RESP NOT = DFHRESP(NORMAL))
-               PERFORM FORMAT-ERROR-REPLY THRU
-                   END-FORMAT-ERROR-REPLY
-      *
-      * Notify the client that something went wrong
-      *
-             PERFORM SEND-ERROR-REPLY THRU
-                 END-SEND-ERROR-REPLY
-             SET TRANSACTION-REJECTED TO TRUE 
-             SET SECEXIT-REPLIES TO TRUE
+
+       END-RETRY-VERIFY-BACKUP-ESM.   EXIT.
+
+      *---------------------------------------------------------------*
+      * RECORD THIS VERIFY ATTEMPT, GRANTED OR DENIED                 *
+      *---------------------------------------------------------------*
+       WRITE-SECURITY-AUDIT-RECORD.
+
+           MOVE LEG-REQUEST-USERID TO SECA-USERID.
+           MOVE SOK-CLIENT-IPV4-ADDRESS TO SECA-CLIENT-IPV4.
+           MOVE WS-CLIENT-IPV6-DISPLAY TO SECA-CLIENT-IPV6.
+           IF (SOK-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               MOVE SOK-CLIENT-IPV6-SCOPEID TO SECA-CLIENT-IPV6-SCOPEID
            ELSE
-      *
-      * Impersonate the USERID that was verified
-      *
-             MOVE LEG-REQUEST-USERID TO SOK-REPLY-USERID
+               MOVE ZERO TO SECA-CLIENT-IPV6-SCOPEID
+           END-IF.
+           MOVE W-RESP TO SECA-RESP.
+           MOVE W-RESP2 TO SECA-RESP2.
+           IF (TRANSACTION-ACCEPTED)
+               SET ACCESS-GRANTED TO TRUE
+           ELSE
+               SET ACCESS-DENIED TO TRUE
            END-IF.
-           
-       END-CHECK-CREDENTIALS. EXIT.
+
+           WRITE SECURITY-AUDIT-RECORD.
+           IF (SECURITY-AUDIT-STATUS NOT = '00')
+               DISPLAY 'SECURITY-AUDIT-FILE WRITE FAILED, STATUS='
+                   SECURITY-AUDIT-STATUS
+           END-IF.
+
+       END-WRITE-SECURITY-AUDIT-RECORD.   EXIT.
 
       *---------------------------------------------------------------*
       * PREPARE A MEANINGFUL ERROR MESSAGE                            *
@@ -162,8 +550,12 @@
            
                WHEN DFHRESP(INVREQ)
                     EVALUATE W-RESP2
+                        WHEN 1
+                             MOVE W-ERROR-INVREQ-01 TO W-ERROR-MESSAGE
                         WHEN 13
                              MOVE W-ERROR-INVREQ-13 TO W-ERROR-MESSAGE
+                        WHEN 16
+                             MOVE W-ERROR-INVREQ-16 TO W-ERROR-MESSAGE
                         WHEN 18
                              MOVE W-ERROR-INVREQ-18 TO W-ERROR-MESSAGE
                         WHEN 29
@@ -173,24 +565,42 @@
                         WHEN OTHER
                              MOVE W-ERROR-INVREQ TO W-ERROR-MESSAGE
                     END-EVALUATE
-                    
+
                WHEN DFHRESP(NOTAUTH)
                     EVALUATE W-RESP2
+                        WHEN 1
+                             MOVE W-ERROR-NOTAUTH-01 TO W-ERROR-MESSAGE
                         WHEN 2
                              MOVE W-ERROR-NOTAUTH-02 TO W-ERROR-MESSAGE
                         WHEN 3
                              MOVE W-ERROR-NOTAUTH-03 TO W-ERROR-MESSAGE
+                        WHEN 4
+                             MOVE W-ERROR-NOTAUTH-04 TO W-ERROR-MESSAGE
                         WHEN 19
                              MOVE W-ERROR-NOTAUTH-19 TO W-ERROR-MESSAGE
+                        WHEN 20
+                             MOVE W-ERROR-NOTAUTH-20 TO W-ERROR-MESSAGE
+                        WHEN 97
+                             MOVE W-ERROR-NOTAUTH-97 TO W-ERROR-MESSAGE
+                        WHEN 98
+                             MOVE W-ERROR-NOTAUTH-98 TO W-ERROR-MESSAGE
+                        WHEN 99
+                             MOVE W-ERROR-NOTAUTH-99 TO W-ERROR-MESSAGE
                         WHEN OTHER
                              MOVE W-ERROR-NOTAUTH TO W-ERROR-MESSAGE
                     END-EVALUATE
-                    
+
                WHEN DFHRESP(USERIDERR)
                     EVALUATE W-RESP2
+                        WHEN 1
+                             MOVE W-ERROR-USERIDERR-01
+                               TO W-ERROR-MESSAGE
                         WHEN 8
                              MOVE W-ERROR-USERIDERR-08
                                TO W-ERROR-MESSAGE
+                        WHEN 10
+                             MOVE W-ERROR-USERIDERR-10
+                               TO W-ERROR-MESSAGE
                         WHEN OTHER
                              MOVE W-ERROR-USERIDERR TO W-ERROR-MESSAGE
                     END-EVALUATE
@@ -199,7 +609,14 @@
                     MOVE W-ERROR-VERIFYERR TO W-ERROR-MESSAGE
                     
            END-EVALUATE.
-           
+
+           IF (SOK-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               STRING FUNCTION TRIM(W-ERROR-MESSAGE) DELIMITED BY SIZE
+                      ' CLIENT=' DELIMITED BY SIZE
+                      WS-CLIENT-IPV6-DISPLAY DELIMITED BY SIZE
+                   INTO W-ERROR-MESSAGE
+           END-IF.
+
         END-FORMAT-ERROR-REPLY. EXIT.
            
       *---------------------------------------------------------------*
@@ -216,7 +633,46 @@
                 DISPLAY 'EZACICSE SOCKET ERROR NO=' SOK-ERRNO
                         ' RESP CODE=' SOK-RETCODE
             END-IF.
-            
+
+            IF (TRANSACTION-REJECTED)
+                PERFORM WRITE-REJECT-TRANSIENT-DATA THRU
+                    END-WRITE-REJECT-TRANSIENT-DATA
+            END-IF.
+
        END-SEND-ERROR-REPLY. EXIT.
 
+      *---------------------------------------------------------------*
+      * FEED OPERATIONS A NEAR-REAL-TIME RECORD OF THIS REJECTED      *
+      * CONNECTION, VIA A CICS TRANSIENT DATA QUEUE                   *
+      *---------------------------------------------------------------*
+       WRITE-REJECT-TRANSIENT-DATA.
+
+           MOVE SPACES TO WS-TDQ-CLIENT-DISPLAY.
+           IF (SOK-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               MOVE WS-CLIENT-IPV6-DISPLAY TO WS-TDQ-CLIENT-DISPLAY
+           ELSE
+               MOVE SOK-CLIENT-IPV4-ADDRESS
+                   TO WS-TDQ-CLIENT-IPV4-DISPLAY
+               MOVE WS-TDQ-CLIENT-IPV4-DISPLAY TO WS-TDQ-CLIENT-DISPLAY
+           END-IF.
+
+           MOVE SPACES TO WS-REJECT-TDQ-RECORD.
+           STRING LEG-REQUEST-USERID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TDQ-CLIENT-DISPLAY) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(W-ERROR-MESSAGE) DELIMITED BY SIZE
+               INTO WS-REJECT-TDQ-RECORD
+           END-STRING.
+           COMPUTE WS-REJECT-TDQ-LENGTH =
+               LENGTH OF WS-REJECT-TDQ-RECORD.
+
+           EXEC CICS WRITEQ TD
+               QUEUE(WS-REJECT-TDQ-QUEUE)
+               FROM(WS-REJECT-TDQ-RECORD)
+               LENGTH(WS-REJECT-TDQ-LENGTH)
+           END-EXEC.
+
+       END-WRITE-REJECT-TRANSIENT-DATA.   EXIT.
+
        END PROGRAM EZACICSE.
