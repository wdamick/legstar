@@ -0,0 +1,186 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EZATRUST.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Maintenance transaction for the TRUSTED-IP-FILE that          *
+      * EZACICSE's CHECK-TRUSTED-IP consults before bothering with    *
+      * VERIFY. Security staff drive this DPL-style, commarea-only    *
+      * (no BMS map is used anywhere in this shop's transactions), to *
+      * add, delete, or inquire on a trusted client address, marking  *
+      * it always-allow or always-block.                              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUSTED-IP-FILE ASSIGN TO TRUSTIP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRIP-KEY
+               FILE STATUS IS TRUSTED-IP-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Same shared record layout EZACICSE reads, so both programs   *
+      *  always agree on the shape of a trusted-IP entry.             *
+      *---------------------------------------------------------------*
+       FD  TRUSTED-IP-FILE
+           RECORDING MODE IS F.
+       01  TRUSTED-IP-RECORD.
+           COPY EZATRUST.
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  TRUSTED-IP-STATUS             PIC X(2) VALUE '00'.
+       77  WS-ADDRESS-FAMILY-IPV6        PIC 9(4) COMP-5 VALUE 19.
+       77  WS-TRUST-IPV4-DISPLAY         PIC 9(8).
+       01  WS-CLIENT-IPV6-DISPLAY        PIC X(32) VALUE SPACES.
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          05 TRUST-ACTION                PIC X(1).
+             88 TRUST-ACTION-ADD             VALUE 'A'.
+             88 TRUST-ACTION-DELETE          VALUE 'D'.
+             88 TRUST-ACTION-INQUIRE         VALUE 'I'.
+          05 TRUST-ADDRESS-FAMILY        PIC 9(4) COMP-5.
+          05 TRUST-IPV4-ADDRESS          PIC 9(8) COMP-5.
+          05 TRUST-IPV6-ADDRESS          PIC X(16).
+          05 TRUST-RULE                  PIC X(1).
+             88 TRUST-RULE-ALLOW             VALUE 'A'.
+             88 TRUST-RULE-BLOCK             VALUE 'B'.
+          05 TRUST-RETURN-CODE           PIC X(1).
+             88 TRUST-OK                     VALUE '0'.
+             88 TRUST-NOT-FOUND              VALUE '1'.
+             88 TRUST-INVALID-ACTION         VALUE '2'.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           OPEN I-O TRUSTED-IP-FILE.
+
+           IF (TRUSTED-IP-STATUS NOT = '00')
+               DISPLAY 'TRUSTED-IP-FILE OPEN FAILED, STATUS='
+                   TRUSTED-IP-STATUS
+               SET TRUST-INVALID-ACTION TO TRUE
+           ELSE
+               PERFORM BUILD-TRUST-KEY THRU END-BUILD-TRUST-KEY
+
+               EVALUATE TRUE
+                   WHEN TRUST-ACTION-ADD
+                       PERFORM ADD-TRUSTED-ENTRY THRU
+                           END-ADD-TRUSTED-ENTRY
+                   WHEN TRUST-ACTION-DELETE
+                       PERFORM DELETE-TRUSTED-ENTRY THRU
+                           END-DELETE-TRUSTED-ENTRY
+                   WHEN TRUST-ACTION-INQUIRE
+                       PERFORM INQUIRE-TRUSTED-ENTRY THRU
+                           END-INQUIRE-TRUSTED-ENTRY
+                   WHEN OTHER
+                       SET TRUST-INVALID-ACTION TO TRUE
+               END-EVALUATE
+
+               CLOSE TRUSTED-IP-FILE
+           END-IF.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * BUILD TRIP-KEY FROM THE COMMAREA'S ADDRESS FIELDS, THE SAME   *
+      * WAY EZACICSE'S CHECK-TRUSTED-IP BUILDS IT FOR A LOOKUP        *
+      *---------------------------------------------------------------*
+       BUILD-TRUST-KEY.
+
+           IF (TRUST-ADDRESS-FAMILY = WS-ADDRESS-FAMILY-IPV6)
+               MOVE SPACES TO WS-CLIENT-IPV6-DISPLAY
+               MOVE FUNCTION HEX-OF(TRUST-IPV6-ADDRESS)
+                   TO WS-CLIENT-IPV6-DISPLAY
+               MOVE SPACES TO TRIP-KEY
+               MOVE WS-CLIENT-IPV6-DISPLAY TO TRIP-KEY
+           ELSE
+               MOVE TRUST-IPV4-ADDRESS TO WS-TRUST-IPV4-DISPLAY
+               MOVE SPACES TO TRIP-KEY
+               MOVE WS-TRUST-IPV4-DISPLAY TO TRIP-KEY
+           END-IF.
+
+       END-BUILD-TRUST-KEY.   EXIT.
+
+      *---------------------------------------------------------------*
+      * ADD OR REPLACE A TRUSTED-IP ENTRY                             *
+      *---------------------------------------------------------------*
+       ADD-TRUSTED-ENTRY.
+
+           MOVE TRUST-ADDRESS-FAMILY TO TRIP-ADDRESS-FAMILY.
+           IF (TRUST-RULE-BLOCK)
+               SET TRUSTED-BLOCK TO TRUE
+           ELSE
+               SET TRUSTED-ALLOW TO TRUE
+           END-IF.
+
+           READ TRUSTED-IP-FILE
+               INVALID KEY
+                   WRITE TRUSTED-IP-RECORD
+               NOT INVALID KEY
+                   REWRITE TRUSTED-IP-RECORD
+           END-READ.
+
+           IF (TRUSTED-IP-STATUS = '00')
+               SET TRUST-OK TO TRUE
+           ELSE
+               SET TRUST-INVALID-ACTION TO TRUE
+           END-IF.
+
+       END-ADD-TRUSTED-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      * REMOVE A TRUSTED-IP ENTRY                                     *
+      *---------------------------------------------------------------*
+       DELETE-TRUSTED-ENTRY.
+
+           READ TRUSTED-IP-FILE
+               INVALID KEY
+                   SET TRUST-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   DELETE TRUSTED-IP-FILE RECORD
+                   SET TRUST-OK TO TRUE
+           END-READ.
+
+       END-DELETE-TRUSTED-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      * REPORT BACK WHETHER, AND HOW, AN ADDRESS IS CURRENTLY TRUSTED *
+      *---------------------------------------------------------------*
+       INQUIRE-TRUSTED-ENTRY.
+
+           READ TRUSTED-IP-FILE
+               INVALID KEY
+                   SET TRUST-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   IF (TRUSTED-BLOCK)
+                       SET TRUST-RULE-BLOCK TO TRUE
+                   ELSE
+                       SET TRUST-RULE-ALLOW TO TRUE
+                   END-IF
+                   SET TRUST-OK TO TRUE
+           END-READ.
+
+       END-INQUIRE-TRUSTED-ENTRY.   EXIT.
+
+       END PROGRAM EZATRUST.
