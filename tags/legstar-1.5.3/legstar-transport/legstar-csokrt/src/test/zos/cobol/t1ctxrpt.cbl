@@ -0,0 +1,233 @@
+       PROCESS XOPTS(SP APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T1CTXRPT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch report reading T1CONTXT's SESSION-AUDIT-FILE (CTXAUDT)   *
+      * and correlating COM-TASK-ID volume against COM-TERM-ID and     *
+      * COM-TRANSACTION-ID over a day, so capacity planning can see    *
+      * which terminals are generating the heaviest DPL call volume    *
+      * instead of guessing.                                           *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-AUDIT-FILE ASSIGN TO CTXAUDT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUDT-TASK-ID
+               FILE STATUS IS SESSION-AUDIT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTCTX01
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  Layout matches the session audit record written by T1CONTXT. *
+      *---------------------------------------------------------------*
+       FD  SESSION-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  SESSION-AUDIT-RECORD.
+           05  AUDT-TASK-ID           PIC S9(7).
+           05  AUDT-USER-ID           PIC X(8).
+           05  AUDT-TRANSACTION-ID    PIC X(4).
+           05  AUDT-TERM-ID           PIC X(4).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       77  SESSION-AUDIT-STATUS          PIC X(2) VALUE '00'.
+       77  REPORT-FILE-STATUS            PIC X(2) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-SESSION-AUDIT-FILE     VALUE 'Y'.
+       77  WS-IX                         PIC 9(4) COMP-5 VALUE 0.
+       77  WS-FOUND                      PIC X(1) VALUE 'N'.
+           88  ENTRY-FOUND                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Campaign-wide control totals, for balancing against the      *
+      *  session audit file the way MSNSRPT balances its own audit    *
+      *  file and T1SLRPT balances its own statistics file.           *
+      *---------------------------------------------------------------*
+       77  WS-CTL-TASKS                  PIC 9(9) VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Tally table, one entry per distinct COM-TERM-ID /             *
+      *  COM-TRANSACTION-ID combination. Each SESSION-AUDIT-RECORD is  *
+      *  keyed on a unique COM-TASK-ID, so the count of records tallied*
+      *  into a group is exactly the DPL call volume that terminal/    *
+      *  transaction combination drove -- i.e. the correlation of      *
+      *  task-ID volume against terminal and transaction ID.           *
+      *  Sized generously for a day's worth of terminal/transaction    *
+      *  combinations; a real shop would size this from its actual     *
+      *  terminal population.                                          *
+      *---------------------------------------------------------------*
+       01  GROUP-TALLY-TABLE.
+           05  GROUP-TALLY-COUNT          PIC 9(4) COMP-5 VALUE 0.
+           05  GROUP-TALLY-ENTRY OCCURS 500 TIMES
+                   INDEXED BY GROUP-IX.
+               10  GROUP-TALLY-TERM-ID    PIC X(4) VALUE SPACES.
+               10  GROUP-TALLY-TRANS-ID   PIC X(4) VALUE SPACES.
+               10  GROUP-TALLY-TASKS      PIC 9(9) VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL               PIC X(20).
+           05  WS-RPT-TERM-ID             PIC X(8).
+           05  WS-RPT-TRANS-ID            PIC X(8).
+           05  WS-RPT-TASKS               PIC ZZZ,ZZZ,ZZ9.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU END-PROLOG.
+           PERFORM PROCESS-SESSION-AUDIT-FILE
+                   THRU END-PROCESS-SESSION-AUDIT-FILE
+               UNTIL END-OF-SESSION-AUDIT-FILE.
+           PERFORM WRITE-REPORT THRU END-WRITE-REPORT.
+           PERFORM EPILOG THRU END-EPILOG.
+
+           GOBACK.
+
+       PROLOG.
+
+           DISPLAY 'T1CTXRPT STARTING =============================='.
+           OPEN INPUT SESSION-AUDIT-FILE.
+           IF (SESSION-AUDIT-STATUS NOT = '00')
+               DISPLAY 'T1CTXRPT SESSION-AUDIT-FILE OPEN FAILED, ST='
+                   SESSION-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'T1CTXRPT REPORT-FILE OPEN FAILED, STATUS='
+                   REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM READ-SESSION-AUDIT-FILE
+               THRU END-READ-SESSION-AUDIT-FILE.
+
+       END-PROLOG.   EXIT.
+
+       READ-SESSION-AUDIT-FILE.
+
+           READ SESSION-AUDIT-FILE NEXT RECORD
+               AT END SET END-OF-SESSION-AUDIT-FILE TO TRUE
+           END-READ.
+
+       END-READ-SESSION-AUDIT-FILE.   EXIT.
+
+       PROCESS-SESSION-AUDIT-FILE.
+
+           PERFORM TALLY-GROUP THRU END-TALLY-GROUP.
+
+           ADD 1 TO WS-CTL-TASKS.
+
+           PERFORM READ-SESSION-AUDIT-FILE
+               THRU END-READ-SESSION-AUDIT-FILE.
+
+       END-PROCESS-SESSION-AUDIT-FILE.   EXIT.
+
+       TALLY-GROUP.
+
+           SET WS-FOUND TO 'N'.
+           SET GROUP-IX TO 1.
+           SEARCH GROUP-TALLY-ENTRY
+               AT END CONTINUE
+               WHEN GROUP-TALLY-TERM-ID(GROUP-IX) = AUDT-TERM-ID
+                   AND GROUP-TALLY-TRANS-ID(GROUP-IX)
+                       = AUDT-TRANSACTION-ID
+                   SET WS-FOUND TO 'Y'
+           END-SEARCH.
+
+           IF (NOT ENTRY-FOUND) AND (GROUP-TALLY-COUNT >= 500)
+               DISPLAY 'T1CTXRPT GROUP-TALLY-TABLE FULL, SKIPPING '
+                   'TERM/TRANS=' AUDT-TERM-ID AUDT-TRANSACTION-ID
+           ELSE
+               IF (NOT ENTRY-FOUND)
+                   ADD 1 TO GROUP-TALLY-COUNT
+                   SET GROUP-IX TO GROUP-TALLY-COUNT
+                   MOVE AUDT-TERM-ID TO GROUP-TALLY-TERM-ID(GROUP-IX)
+                   MOVE AUDT-TRANSACTION-ID
+                       TO GROUP-TALLY-TRANS-ID(GROUP-IX)
+               END-IF
+
+               ADD 1 TO GROUP-TALLY-TASKS(GROUP-IX)
+           END-IF.
+
+       END-TALLY-GROUP.   EXIT.
+
+       WRITE-REPORT.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'T1CONTXT CAPACITY CORRELATION REPORT'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'DPL CALL VOLUME BY TERMINAL/TRANSACTION'
+               TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > GROUP-TALLY-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE 'TERM/TRANS:' TO WS-RPT-LABEL
+               MOVE GROUP-TALLY-TERM-ID(WS-IX) TO WS-RPT-TERM-ID
+               MOVE GROUP-TALLY-TRANS-ID(WS-IX) TO WS-RPT-TRANS-ID
+               MOVE GROUP-TALLY-TASKS(WS-IX) TO WS-RPT-TASKS
+               MOVE WS-REPORT-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'CONTROL TOTALS' TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE 'TASKS RECORDED:' TO WS-RPT-LABEL.
+           MOVE WS-CTL-TASKS TO WS-RPT-TASKS.
+           MOVE WS-REPORT-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE THRU END-WRITE-REPORT-LINE.
+
+       END-WRITE-REPORT.   EXIT.
+
+       WRITE-REPORT-LINE.
+
+           WRITE REPORT-LINE.
+           IF (REPORT-FILE-STATUS NOT = '00')
+               DISPLAY 'T1CTXRPT REPORT-FILE WRITE FAILED, STATUS='
+                   REPORT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-REPORT-LINE.   EXIT.
+
+       EPILOG.
+
+           CLOSE SESSION-AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'T1CTXRPT STOPPING =============================='.
+
+       END-EPILOG.   EXIT.
+
+       END PROGRAM T1CTXRPT.
