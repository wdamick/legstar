@@ -5,17 +5,135 @@
       *****************************************************************
       * OVERVIEW                                                      *
       * --------                                                      *
-      * Output only DPL program, used to track the CICS context       *
+      * Output only DPL program, used to track the CICS context.      *
+      *                                                               *
+      * Also looks up the FILEA customer record keyed off COM-USER-ID *
+      * and writes a combined context+customer record to a new VSAM  *
+      * CONTEXT-CUSTOMER-FILE, so the context tracker ties a CICS     *
+      * session back to a customer record instead of just echoing    *
+      * EIB fields.                                                  *
+      *                                                               *
+      * Every invocation also appends COM-USER-ID/COM-TRANSACTION-ID/ *
+      * COM-TASK-ID/COM-TERM-ID to a durable VSAM SESSION-AUDIT-FILE, *
+      * for later security review of which terminals and users drove *
+      * which DPL calls.                                              *
+      *                                                               *
+      * Also appends a checkpoint record to a CHECKPOINT-FILE every   *
+      * run, so a larger DPL chain interrupted partway through can    *
+      * tell from the checkpoint file exactly which task was last     *
+      * completed instead of rerunning the whole chain from scratch.  *
+      * The record uses the CKPTCOM layout shared with the MSNSEARB   *
+      * and LSC2WSSB batch drivers -- CKPT-LAST-KEY carries the task  *
+      * ID and terminal ID that used to be this program's own         *
+      * CKPT-TASK-ID/CKPT-TERM-ID fields, and CKPT-RECORD-COUNT       *
+      * carries what used to be CKPT-COMMAREA-SIZE -- so restart      *
+      * tooling written against CKPTCOM works the same way here as    *
+      * it does against the batch drivers' checkpoint files.          *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       *SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO FILEA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-USER-ID
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+           SELECT CONTEXT-CUSTOMER-FILE ASSIGN TO CTXCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTXC-TASK-ID
+               FILE STATUS IS CONTEXT-CUSTOMER-STATUS.
+           SELECT SESSION-AUDIT-FILE ASSIGN TO CTXAUDT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDT-TASK-ID
+               FILE STATUS IS SESSION-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CTXCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *---------------------------------------------------------------*
+      *  This shop's FILEA customer master is keyed by COM-USER-ID    *
+      *  rather than the vanilla CICS sample's CUSTNO, so DPL callers *
+      *  can look a customer up straight from the CICS session.      *
+      *---------------------------------------------------------------*
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           05  CUST-USER-ID           PIC X(8).
+           COPY DFH0CFIL.
+
+       FD  CONTEXT-CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  CONTEXT-CUSTOMER-RECORD.
+           05  CTXC-TASK-ID           PIC S9(7).
+           05  CTXC-USER-ID           PIC X(8).
+           05  CTXC-TRANSACTION-ID    PIC X(4).
+           05  CTXC-TERM-ID           PIC X(4).
+           05  CTXC-COMMAREA-SIZE     PIC 9(8).
+           05  CTXC-CUSTOMER-FOUND    PIC X(1).
+           COPY DFH0CFIL
+               REPLACING ==FILEA-CUSTNO== BY ==CTXC-CUST-CUSTNO==
+                         ==FILEA-PERSONAL== BY ==CTXC-CUST-PERSONAL==
+                         ==FILEA-NAME== BY ==CTXC-CUST-NAME==
+                         ==FILEA-ADDRESS== BY ==CTXC-CUST-ADDRESS==
+                         ==FILEA-PHONE== BY ==CTXC-CUST-PHONE==
+                         ==FILEA-DATE-OF-BIRTH== BY
+                             ==CTXC-CUST-DATE-OF-BIRTH==
+                         ==FILEA-CREDIT-RATING== BY
+                             ==CTXC-CUST-CREDIT-RATING==
+                         ==FILEA-BALANCE== BY ==CTXC-CUST-BALANCE==
+                         ==FILEA-CREDIT-LIMIT== BY
+                             ==CTXC-CUST-CREDIT-LIMIT==
+                         ==FILEA-COMMENTS== BY ==CTXC-CUST-COMMENTS==.
+
+      *---------------------------------------------------------------*
+      *  Standing security-review record of who drove which DPL call, *
+      *  keyed on task ID like CONTEXT-CUSTOMER-FILE since EIBTASKN   *
+      *  is the only field guaranteed unique per invocation.          *
+      *---------------------------------------------------------------*
+       FD  SESSION-AUDIT-FILE
+           RECORDING MODE IS F.
+       01  SESSION-AUDIT-RECORD.
+           05  AUDT-TASK-ID           PIC S9(7).
+           05  AUDT-USER-ID           PIC X(8).
+           05  AUDT-TRANSACTION-ID    PIC X(4).
+           05  AUDT-TERM-ID           PIC X(4).
+
+      *---------------------------------------------------------------*
+      *  Restart marker for a larger DPL chain: which task was last   *
+      *  completed. Appended every run so a chain interrupted         *
+      *  partway through can be restarted from the last checkpoint    *
+      *  instead of from scratch. Common CKPTCOM layout shared with   *
+      *  MSNSEARB and LSC2WSSB -- see CKPTCOM copybook.               *
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           COPY CKPTCOM.
+
        WORKING-STORAGE SECTION.
 
-        01  FILEA.   COPY DFH0CFIL.
         01  RESPONSE     PIC S9(8).
+        01  CUSTOMER-FILE-STATUS         PIC X(2) VALUE '00'.
+        01  CONTEXT-CUSTOMER-STATUS      PIC X(2) VALUE '00'.
+        01  SESSION-AUDIT-STATUS         PIC X(2) VALUE '00'.
+        01  CHECKPOINT-FILE-STATUS       PIC X(2) VALUE '00'.
+
+      *---------------------------------------------------------------*
+      *  Work fields for CKPTCOM's CKPT-LAST-KEY/CKPT-TIMESTAMP,       *
+      *  built from EIB fields the same way LSC2WSSA's error handler  *
+      *  already builds a timestamp with ASKTIME/FORMATTIME.          *
+      *---------------------------------------------------------------*
+        01  WS-CKPT-TASK-DISPLAY         PIC 9(7).
+        01  WS-CKPT-ABSTIME              PIC S9(15) COMP-3.
+        01  WS-CKPT-DATE-WORK            PIC X(8).
+        01  WS-CKPT-TIME-OF-DAY          PIC X(6).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -27,15 +145,147 @@
 
        PROCEDURE DIVISION.
 
+           OPEN I-O CUSTOMER-FILE.
+           IF (CUSTOMER-FILE-STATUS NOT = '00')
+               DISPLAY 'CUSTOMER-FILE OPEN FAILED, STATUS='
+                   CUSTOMER-FILE-STATUS
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+           OPEN I-O CONTEXT-CUSTOMER-FILE.
+           IF (CONTEXT-CUSTOMER-STATUS NOT = '00')
+               DISPLAY 'CONTEXT-CUSTOMER-FILE OPEN FAILED, STATUS='
+                   CONTEXT-CUSTOMER-STATUS
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+           OPEN I-O SESSION-AUDIT-FILE.
+           IF (SESSION-AUDIT-STATUS NOT = '00')
+               DISPLAY 'SESSION-AUDIT-FILE OPEN FAILED, STATUS='
+                   SESSION-AUDIT-STATUS
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'CHECKPOINT-FILE OPEN FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+               EXEC CICS RETURN END-EXEC
+               GOBACK
+           END-IF.
+
            EXEC CICS ASSIGN USERID(COM-USER-ID) END-EXEC.
            MOVE EIBTRNID TO COM-TRANSACTION-ID.
            COMPUTE COM-TASK-ID = EIBTASKN.
            MOVE EIBTRMID TO COM-TERM-ID.
            COMPUTE COM-COMMAREA-SIZE = EIBCALEN.
 
+           PERFORM READ-CUSTOMER-RECORD THRU END-READ-CUSTOMER-RECORD.
+           PERFORM WRITE-CONTEXT-CUSTOMER-RECORD THRU
+               END-WRITE-CONTEXT-CUSTOMER-RECORD.
+           PERFORM WRITE-SESSION-AUDIT-RECORD THRU
+               END-WRITE-SESSION-AUDIT-RECORD.
+           PERFORM WRITE-CHECKPOINT-RECORD THRU
+               END-WRITE-CHECKPOINT-RECORD.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE CONTEXT-CUSTOMER-FILE.
+           CLOSE SESSION-AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
            EXEC CICS RETURN END-EXEC.
 
            GOBACK.
 
+       READ-CUSTOMER-RECORD.
+
+           MOVE COM-USER-ID TO CUST-USER-ID.
+           READ CUSTOMER-FILE.
+           IF (CUSTOMER-FILE-STATUS = '00')
+               MOVE 'Y' TO CTXC-CUSTOMER-FOUND
+               MOVE FILEA-CUSTNO TO CTXC-CUST-CUSTNO
+               MOVE FILEA-PERSONAL TO CTXC-CUST-PERSONAL
+               MOVE FILEA-DATE-OF-BIRTH TO CTXC-CUST-DATE-OF-BIRTH
+               MOVE FILEA-CREDIT-RATING TO CTXC-CUST-CREDIT-RATING
+               MOVE FILEA-BALANCE TO CTXC-CUST-BALANCE
+               MOVE FILEA-CREDIT-LIMIT TO CTXC-CUST-CREDIT-LIMIT
+               MOVE FILEA-COMMENTS TO CTXC-CUST-COMMENTS
+           ELSE
+               IF (CUSTOMER-FILE-STATUS NOT = '23')
+                   DISPLAY 'CUSTOMER-FILE READ FAILED, STATUS='
+                       CUSTOMER-FILE-STATUS
+               END-IF
+               MOVE 'N' TO CTXC-CUSTOMER-FOUND
+               MOVE ZERO TO CTXC-CUST-CUSTNO
+               MOVE SPACES TO CTXC-CUST-PERSONAL
+               MOVE SPACES TO CTXC-CUST-DATE-OF-BIRTH
+               MOVE SPACES TO CTXC-CUST-CREDIT-RATING
+               MOVE ZERO TO CTXC-CUST-BALANCE
+               MOVE ZERO TO CTXC-CUST-CREDIT-LIMIT
+               MOVE SPACES TO CTXC-CUST-COMMENTS
+           END-IF.
+
+       END-READ-CUSTOMER-RECORD.   EXIT.
+
+       WRITE-CONTEXT-CUSTOMER-RECORD.
+
+           MOVE COM-TASK-ID TO CTXC-TASK-ID.
+           MOVE COM-USER-ID TO CTXC-USER-ID.
+           MOVE COM-TRANSACTION-ID TO CTXC-TRANSACTION-ID.
+           MOVE COM-TERM-ID TO CTXC-TERM-ID.
+           MOVE COM-COMMAREA-SIZE TO CTXC-COMMAREA-SIZE.
+
+           WRITE CONTEXT-CUSTOMER-RECORD.
+           IF (CONTEXT-CUSTOMER-STATUS NOT = '00')
+               DISPLAY 'CONTEXT-CUSTOMER-FILE WRITE FAILED, STATUS='
+                   CONTEXT-CUSTOMER-STATUS
+           END-IF.
+
+       END-WRITE-CONTEXT-CUSTOMER-RECORD.   EXIT.
+
+       WRITE-SESSION-AUDIT-RECORD.
+
+           MOVE COM-TASK-ID TO AUDT-TASK-ID.
+           MOVE COM-USER-ID TO AUDT-USER-ID.
+           MOVE COM-TRANSACTION-ID TO AUDT-TRANSACTION-ID.
+           MOVE COM-TERM-ID TO AUDT-TERM-ID.
+
+           WRITE SESSION-AUDIT-RECORD.
+           IF (SESSION-AUDIT-STATUS NOT = '00')
+               DISPLAY 'SESSION-AUDIT-FILE WRITE FAILED, STATUS='
+                   SESSION-AUDIT-STATUS
+           END-IF.
+
+       END-WRITE-SESSION-AUDIT-RECORD.   EXIT.
+
+       WRITE-CHECKPOINT-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(WS-CKPT-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-CKPT-ABSTIME)
+               YYMMDD(WS-CKPT-DATE-WORK)
+               TIME(WS-CKPT-TIME-OF-DAY)
+           END-EXEC.
+
+           MOVE COM-TASK-ID TO WS-CKPT-TASK-DISPLAY.
+
+           MOVE 'T1CONTXT'      TO CKPT-JOB-NAME.
+           STRING WS-CKPT-TASK-DISPLAY DELIMITED BY SIZE
+                  COM-TERM-ID          DELIMITED BY SIZE
+                  INTO CKPT-LAST-KEY
+           END-STRING.
+           MOVE COM-COMMAREA-SIZE TO CKPT-RECORD-COUNT.
+           STRING WS-CKPT-DATE-WORK   DELIMITED BY SIZE
+                  WS-CKPT-TIME-OF-DAY DELIMITED BY SIZE
+                  INTO CKPT-TIMESTAMP
+           END-STRING.
+
+           WRITE CHECKPOINT-RECORD.
+           IF (CHECKPOINT-FILE-STATUS NOT = '00')
+               DISPLAY 'CHECKPOINT-FILE WRITE FAILED, STATUS='
+                   CHECKPOINT-FILE-STATUS
+           END-IF.
+
+       END-WRITE-CHECKPOINT-RECORD.   EXIT.
+
        END PROGRAM T1CONTXT.
 
\ No newline at end of file
