@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DFH0CFIL                                                      *
+      * --------                                                      *
+      * Standard CICS sample application customer record layout,     *
+      * as referenced by 01 FILEA. COPY DFH0CFIL. in T1CONTXT.        *
+      *****************************************************************
+           05  FILEA-CUSTNO           PIC 9(6).
+           05  FILEA-PERSONAL.
+               10  FILEA-NAME         PIC X(20).
+               10  FILEA-ADDRESS      PIC X(40).
+               10  FILEA-PHONE        PIC X(15).
+           05  FILEA-DATE-OF-BIRTH    PIC X(8).
+           05  FILEA-CREDIT-RATING    PIC X(2).
+           05  FILEA-BALANCE          PIC S9(7)V99 COMP-3.
+           05  FILEA-CREDIT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  FILEA-COMMENTS         PIC X(50).
